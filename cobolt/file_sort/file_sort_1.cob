@@ -0,0 +1,123 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILE-SORT.
+AUTHOR. Simon Mikkelsen.
+* Neither FILEMERGER's key-merge mode nor LISTMERGER's sorted-merge
+* mode actually sorts anything themselves - both assume the input
+* files are already in ascending key order. This program is the
+* standard way to produce that order: it takes an input file, a key
+* starting position and length (the same WS-KEY-START/WS-KEY-LENGTH
+* convention FILEMERGER already prompts for), and writes a sorted
+* output file using the SORT verb, so an extract can be presorted
+* before it is fed into FILEMERGER or LISTMERGER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SORT-WORK-FILE ASSIGN TO 'FSORTWRK.TMP'.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-INPUT-STATUS.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OUTPUT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+SD  SORT-WORK-FILE.
+01  SORT-RECORD.
+    05  SORT-KEY-FIELD          PIC X(80).
+    05  SORT-DATA-FIELD         PIC X(200).
+
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(200).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(200).
+
+WORKING-STORAGE SECTION.
+01  WS-INPUT-FILE-NAME          PIC X(100).
+01  WS-OUTPUT-FILE-NAME         PIC X(100).
+01  WS-INPUT-STATUS             PIC X(02).
+01  WS-OUTPUT-STATUS            PIC X(02).
+01  WS-KEY-START                PIC 9(02) VALUE 1.
+01  WS-KEY-LENGTH               PIC 9(02) VALUE 10.
+01  WS-INPUT-EOF-FLAG           PIC X VALUE 'N'.
+    88  WS-INPUT-EOF                VALUE 'Y'.
+01  WS-SORT-EOF-FLAG            PIC X VALUE 'N'.
+    88  WS-SORT-EOF                  VALUE 'Y'.
+01  WS-RECORD-COUNT             PIC 9(07) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Enter the input file name: ' WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY 'Enter the output file name: ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY 'Key starting position: ' WITH NO ADVANCING.
+    ACCEPT WS-KEY-START.
+    DISPLAY 'Key length: ' WITH NO ADVANCING.
+    ACCEPT WS-KEY-LENGTH.
+
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-KEY-FIELD
+        INPUT PROCEDURE IS LOAD-SORT-FILE
+        OUTPUT PROCEDURE IS WRITE-SORTED-FILE.
+
+    IF WS-INPUT-STATUS NOT = '00'
+     DISPLAY 'Cannot open input file: ' WS-INPUT-FILE-NAME
+     STOP RUN
+    END-IF.
+    IF WS-OUTPUT-STATUS NOT = '00'
+     DISPLAY 'Cannot open output file: ' WS-OUTPUT-FILE-NAME
+     STOP RUN
+    END-IF.
+
+    DISPLAY 'Sort complete. ' WS-RECORD-COUNT ' record(s) written to '
+        WS-OUTPUT-FILE-NAME.
+    STOP RUN.
+
+LOAD-SORT-FILE.
+    OPEN INPUT INPUT-FILE.
+    IF WS-INPUT-STATUS NOT = '00'
+     GO TO LOAD-SORT-FILE-EXIT
+    END-IF.
+    PERFORM RELEASE-ONE-RECORD UNTIL WS-INPUT-EOF.
+    CLOSE INPUT-FILE.
+LOAD-SORT-FILE-EXIT.
+    EXIT.
+
+RELEASE-ONE-RECORD.
+* A FILEMERGER/FILE-SPLITTER/SIMPLE-FILE-COPIER output fed in as input
+* here may carry a leading HDR and a trailing TRL record; those are
+* passed over rather than sorted in as ordinary data.
+    READ INPUT-FILE INTO INPUT-RECORD
+     AT END
+      SET WS-INPUT-EOF TO TRUE
+     NOT AT END
+      IF INPUT-RECORD(1:3) NOT = 'HDR' AND INPUT-RECORD(1:3) NOT = 'TRL'
+       MOVE SPACES TO SORT-RECORD
+       MOVE INPUT-RECORD(WS-KEY-START:WS-KEY-LENGTH) TO SORT-KEY-FIELD
+       MOVE INPUT-RECORD TO SORT-DATA-FIELD
+       RELEASE SORT-RECORD
+      END-IF
+    END-READ.
+
+WRITE-SORTED-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    IF WS-OUTPUT-STATUS NOT = '00'
+     GO TO WRITE-SORTED-FILE-EXIT
+    END-IF.
+    PERFORM RETURN-ONE-RECORD UNTIL WS-SORT-EOF.
+    CLOSE OUTPUT-FILE.
+WRITE-SORTED-FILE-EXIT.
+    EXIT.
+
+RETURN-ONE-RECORD.
+    RETURN SORT-WORK-FILE INTO SORT-RECORD
+     AT END
+      SET WS-SORT-EOF TO TRUE
+     NOT AT END
+      MOVE SORT-DATA-FIELD TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+      ADD 1 TO WS-RECORD-COUNT
+    END-RETURN.
