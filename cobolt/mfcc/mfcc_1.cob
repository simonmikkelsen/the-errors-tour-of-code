@@ -1,52 +1,263 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MFCC.
 AUTHOR. Simon Mikkelsen.
-* This program is a delightful journey through the world of COBOL,
-* designed to showcase the beauty and elegance of this timeless language.
-* It performs a simple task of adding two numbers, but in a way that
-* celebrates the richness and depth of COBOL's syntax and structure.
+* This program computes Mel-frequency cepstral coefficients for voice-log
+* classification work. It reads fixed-width PCM sample records from an
+* input file, groups them into fixed-size frames, and for each frame:
+* windows the samples, computes a magnitude spectrum by direct discrete
+* Fourier transform, accumulates the spectrum into a Mel-spaced triangular
+* filterbank, takes the log of each filter's energy, and runs a discrete
+* cosine transform over the log energies to produce the frame's MFCC
+* vector, which is written to a results file one frame per line.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PCM-INPUT-FILE ASSIGN TO WS-PCM-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MFCC-OUTPUT-FILE ASSIGN TO WS-MFCC-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD  PCM-INPUT-FILE.
+01  PCM-INPUT-RECORD PIC X(10).
+
+FD  MFCC-OUTPUT-FILE.
+01  MFCC-OUTPUT-RECORD PIC X(160).
+
 WORKING-STORAGE SECTION.
-01 NUM1 PIC 9(4) VALUE 0000.
-01 NUM2 PIC 9(4) VALUE 0000.
-01 SUM PIC 9(4) VALUE 0000.
-01 TEMP-RESULT PIC 9(4) VALUE 0000.
-01 TEMP-VALUE PIC 9(4) VALUE 0000.
-01 FRODO PIC 9(4) VALUE 0000.
-01 SAM PIC 9(4) VALUE 0000.
-01 GANDALF PIC 9(4) VALUE 0000.
-01 ARAGORN PIC 9(4) VALUE 0000.
-01 LEGOLAS PIC 9(4) VALUE 0000.
-01 GIMLI PIC 9(4) VALUE 0000.
-01 BOROMIR PIC 9(4) VALUE 0000.
-01 MERRY PIC 9(4) VALUE 0000.
-01 PIPPIN PIC 9(4) VALUE 0000.
+* Pipeline constants: a frame is WS-FRAME-SIZE PCM samples wide, the
+* spectrum has WS-FRAME-SIZE / 2 + 1 bins, and the Mel filterbank has
+* WS-NUM-FILTERS triangular filters producing WS-NUM-COEFFS MFCCs.
+77 WS-FRAME-SIZE     PIC 9(3) VALUE 64.
+77 WS-NUM-BINS       PIC 9(3) VALUE 33.
+77 WS-NUM-FILTERS    PIC 9(2) VALUE 8.
+77 WS-NUM-COEFFS     PIC 9(2) VALUE 8.
+77 WS-SAMPLE-RATE    PIC 9(6) VALUE 8000.
+77 WS-PI             PIC 9(1)V9(10) VALUE 3.1415926536.
+
+01 WS-PCM-FILE-NAME    PIC X(100).
+01 WS-MFCC-FILE-NAME   PIC X(100).
+01 WS-PCM-EOF-FLAG     PIC X VALUE 'N'.
+    88  WS-PCM-EOF         VALUE 'Y'.
+01 WS-SAMPLES-IN-FRAME PIC 9(3) VALUE 0.
+01 WS-PAD-START        PIC 9(3) VALUE 0.
+01 WS-FRAME-NUMBER     PIC 9(6) VALUE 0.
+
+01 WS-I   PIC 9(3) VALUE 0.
+01 WS-K   PIC 9(3) VALUE 0.
+01 WS-N   PIC 9(3) VALUE 0.
+01 WS-F   PIC 9(3) VALUE 0.
+01 WS-ANGLE  PIC S9(5)V9(8) VALUE 0.
+01 WS-WEIGHT PIC S9(3)V9(6) VALUE 0.
+
+01 WS-MEL-LOW    PIC S9(5)V9(6) VALUE 0.
+01 WS-MEL-HIGH   PIC S9(5)V9(6) VALUE 0.
+01 WS-MEL-STEP   PIC S9(5)V9(6) VALUE 0.
+01 WS-MEL-POINT  PIC S9(5)V9(6) VALUE 0.
+01 WS-HZ-POINT   PIC 9(6)V9(6) VALUE 0.
+
+01 FRAME-TABLE.
+    05  FRAME-SAMPLE OCCURS 64 TIMES PIC S9(6) VALUE 0.
+
+01 WINDOWED-TABLE.
+    05  WINDOWED-SAMPLE OCCURS 64 TIMES PIC S9(9)V9(6) VALUE 0.
+
+01 SPECTRUM-TABLE.
+    05  SPEC-REAL OCCURS 33 TIMES PIC S9(9)V9(4) VALUE 0.
+    05  SPEC-IMAG OCCURS 33 TIMES PIC S9(9)V9(4) VALUE 0.
+    05  SPEC-MAG  OCCURS 33 TIMES PIC 9(9)V9(4) VALUE 0.
+
+01 BOUNDARY-BIN-TABLE.
+    05  BOUNDARY-BIN OCCURS 10 TIMES PIC 9(3) VALUE 0.
+
+01 FILTER-TABLE.
+    05  FILTER-LOW-BIN      OCCURS 8 TIMES PIC 9(3) VALUE 0.
+    05  FILTER-CENTER-BIN   OCCURS 8 TIMES PIC 9(3) VALUE 0.
+    05  FILTER-HIGH-BIN     OCCURS 8 TIMES PIC 9(3) VALUE 0.
+    05  FILTER-ENERGY       OCCURS 8 TIMES PIC 9(11)V9(4) VALUE 0.
+    05  FILTER-LOG-ENERGY   OCCURS 8 TIMES PIC S9(4)V9(6) VALUE 0.
+
+01 MFCC-TABLE.
+    05  MFCC-VALUE OCCURS 8 TIMES PIC S9(4)V9(6) VALUE 0.
+
+01 COEF-DISPLAY-TABLE.
+    05  COEF-DISPLAY OCCURS 8 TIMES PIC -(3)9.9(4).
+
+01 WS-REPORT-LINE PIC X(160).
 
 PROCEDURE DIVISION.
 MAIN-PARA.
-    DISPLAY "Enter first number: " WITH NO ADVANCING.
-    ACCEPT NUM1.
-    DISPLAY "Enter second number: " WITH NO ADVANCING.
-    ACCEPT NUM2.
+    DISPLAY "Enter the PCM input file name: " WITH NO ADVANCING.
+    ACCEPT WS-PCM-FILE-NAME.
+    DISPLAY "Enter the MFCC output file name: " WITH NO ADVANCING.
+    ACCEPT WS-MFCC-FILE-NAME.
 
-    PERFORM ADD-NUMBERS.
+    PERFORM BUILD-MEL-FILTERBANK.
 
-    DISPLAY "The sum of the two numbers is: " SUM.
+    OPEN INPUT PCM-INPUT-FILE.
+    OPEN OUTPUT MFCC-OUTPUT-FILE.
+    PERFORM PROCESS-ONE-FRAME UNTIL WS-PCM-EOF.
+    CLOSE PCM-INPUT-FILE.
+    CLOSE MFCC-OUTPUT-FILE.
 
+    DISPLAY "Frames processed: " WS-FRAME-NUMBER.
     STOP RUN.
 
-ADD-NUMBERS.
-    MOVE NUM1 TO TEMP-RESULT.
-    MOVE NUM2 TO TEMP-VALUE.
-    ADD TEMP-RESULT TO TEMP-VALUE GIVING SUM.
-    MOVE SUM TO FRODO.
-    MOVE FRODO TO SAM.
-    MOVE SAM TO GANDALF.
-    MOVE GANDALF TO ARAGORN.
-    MOVE ARAGORN TO LEGOLAS.
-    MOVE LEGOLAS TO GIMLI.
-    MOVE GIMLI TO BOROMIR.
-    MOVE BOROMIR TO MERRY.
-    MOVE MERRY TO PIPPIN.
-    MOVE PIPPIN TO SUM.
+* Lay out the Mel filterbank once, before any frames are read: pick
+* WS-NUM-FILTERS + 2 points equally spaced on the Mel scale between 0 Hz
+* and the Nyquist frequency, convert each back to an FFT bin number, and
+* use consecutive triples of those bins as each filter's low/center/high
+* edges.
+BUILD-MEL-FILTERBANK.
+    MOVE 0 TO WS-MEL-LOW.
+    COMPUTE WS-MEL-HIGH =
+        2595 * FUNCTION LOG10(1 + (WS-SAMPLE-RATE / 2) / 700).
+    COMPUTE WS-MEL-STEP = (WS-MEL-HIGH - WS-MEL-LOW) / (WS-NUM-FILTERS + 1).
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-FILTERS + 2
+     COMPUTE WS-MEL-POINT = WS-MEL-LOW + (WS-I - 1) * WS-MEL-STEP
+     COMPUTE WS-HZ-POINT =
+         700 * (FUNCTION EXP((WS-MEL-POINT / 2595) * FUNCTION LOG(10)) - 1)
+     COMPUTE BOUNDARY-BIN(WS-I) ROUNDED =
+         WS-HZ-POINT * WS-FRAME-SIZE / WS-SAMPLE-RATE
+    END-PERFORM.
+
+    PERFORM VARYING WS-F FROM 1 BY 1 UNTIL WS-F > WS-NUM-FILTERS
+     MOVE BOUNDARY-BIN(WS-F) TO FILTER-LOW-BIN(WS-F)
+     MOVE BOUNDARY-BIN(WS-F + 1) TO FILTER-CENTER-BIN(WS-F)
+     MOVE BOUNDARY-BIN(WS-F + 2) TO FILTER-HIGH-BIN(WS-F)
+    END-PERFORM.
+
+PROCESS-ONE-FRAME.
+    PERFORM READ-ONE-FRAME.
+    IF WS-SAMPLES-IN-FRAME > 0
+     ADD 1 TO WS-FRAME-NUMBER
+     PERFORM ZERO-PAD-FRAME
+     PERFORM APPLY-WINDOW
+     PERFORM COMPUTE-SPECTRUM
+     PERFORM APPLY-MEL-FILTERBANK
+     PERFORM COMPUTE-LOG-ENERGIES
+     PERFORM COMPUTE-MFCC-DCT
+     PERFORM WRITE-MFCC-RECORD
+    END-IF.
+
+READ-ONE-FRAME.
+    MOVE 0 TO WS-SAMPLES-IN-FRAME.
+    PERFORM VARYING WS-N FROM 1 BY 1
+        UNTIL WS-N > WS-FRAME-SIZE OR WS-PCM-EOF
+     READ PCM-INPUT-FILE INTO PCM-INPUT-RECORD
+      AT END
+       SET WS-PCM-EOF TO TRUE
+      NOT AT END
+       ADD 1 TO WS-SAMPLES-IN-FRAME
+       MOVE FUNCTION NUMVAL(PCM-INPUT-RECORD) TO FRAME-SAMPLE(WS-N)
+     END-READ
+    END-PERFORM.
+
+* Pad a short final frame with zero samples rather than dropping it, so
+* every sample in the file still contributes to an MFCC vector.
+ZERO-PAD-FRAME.
+    COMPUTE WS-PAD-START = WS-SAMPLES-IN-FRAME + 1.
+    PERFORM VARYING WS-N FROM WS-PAD-START BY 1 UNTIL WS-N > WS-FRAME-SIZE
+     MOVE 0 TO FRAME-SAMPLE(WS-N)
+    END-PERFORM.
+
+* Apply a Hamming window to taper the frame edges before the transform.
+APPLY-WINDOW.
+    PERFORM VARYING WS-N FROM 1 BY 1 UNTIL WS-N > WS-FRAME-SIZE
+     COMPUTE WS-ANGLE = 2 * WS-PI * (WS-N - 1) / (WS-FRAME-SIZE - 1)
+     COMPUTE WINDOWED-SAMPLE(WS-N) =
+         FRAME-SAMPLE(WS-N) * (0.54 - 0.46 * FUNCTION COS(WS-ANGLE))
+    END-PERFORM.
+
+* Direct discrete Fourier transform of the windowed frame, bins 0 through
+* WS-FRAME-SIZE / 2 (the spectrum is symmetric above that).
+COMPUTE-SPECTRUM.
+    PERFORM VARYING WS-K FROM 0 BY 1 UNTIL WS-K > WS-NUM-BINS - 1
+     MOVE 0 TO SPEC-REAL(WS-K + 1)
+     MOVE 0 TO SPEC-IMAG(WS-K + 1)
+     PERFORM VARYING WS-N FROM 0 BY 1 UNTIL WS-N > WS-FRAME-SIZE - 1
+      COMPUTE WS-ANGLE = 2 * WS-PI * WS-K * WS-N / WS-FRAME-SIZE
+      COMPUTE SPEC-REAL(WS-K + 1) = SPEC-REAL(WS-K + 1)
+          + WINDOWED-SAMPLE(WS-N + 1) * FUNCTION COS(WS-ANGLE)
+      COMPUTE SPEC-IMAG(WS-K + 1) = SPEC-IMAG(WS-K + 1)
+          - WINDOWED-SAMPLE(WS-N + 1) * FUNCTION SIN(WS-ANGLE)
+     END-PERFORM
+     COMPUTE SPEC-MAG(WS-K + 1) =
+         FUNCTION SQRT(SPEC-REAL(WS-K + 1) ** 2 + SPEC-IMAG(WS-K + 1) ** 2)
+    END-PERFORM.
+
+* Accumulate the magnitude spectrum into each triangular Mel filter.
+APPLY-MEL-FILTERBANK.
+    PERFORM VARYING WS-F FROM 1 BY 1 UNTIL WS-F > WS-NUM-FILTERS
+     MOVE 0 TO FILTER-ENERGY(WS-F)
+     PERFORM VARYING WS-K FROM FILTER-LOW-BIN(WS-F) BY 1
+         UNTIL WS-K > FILTER-HIGH-BIN(WS-F)
+      PERFORM COMPUTE-TRIANGLE-WEIGHT
+      COMPUTE FILTER-ENERGY(WS-F) =
+          FILTER-ENERGY(WS-F) + SPEC-MAG(WS-K + 1) * WS-WEIGHT
+     END-PERFORM
+    END-PERFORM.
+
+* Linear triangular weight for bin WS-K within filter WS-F: rises from 0
+* at the low edge to 1 at the center, then falls back to 0 at the high
+* edge.
+COMPUTE-TRIANGLE-WEIGHT.
+    IF WS-K <= FILTER-CENTER-BIN(WS-F)
+     IF FILTER-CENTER-BIN(WS-F) = FILTER-LOW-BIN(WS-F)
+      MOVE 1 TO WS-WEIGHT
+     ELSE
+      COMPUTE WS-WEIGHT = (WS-K - FILTER-LOW-BIN(WS-F))
+          / (FILTER-CENTER-BIN(WS-F) - FILTER-LOW-BIN(WS-F))
+     END-IF
+    ELSE
+     IF FILTER-HIGH-BIN(WS-F) = FILTER-CENTER-BIN(WS-F)
+      MOVE 1 TO WS-WEIGHT
+     ELSE
+      COMPUTE WS-WEIGHT = (FILTER-HIGH-BIN(WS-F) - WS-K)
+          / (FILTER-HIGH-BIN(WS-F) - FILTER-CENTER-BIN(WS-F))
+     END-IF
+    END-IF.
+
+COMPUTE-LOG-ENERGIES.
+    PERFORM VARYING WS-F FROM 1 BY 1 UNTIL WS-F > WS-NUM-FILTERS
+     IF FILTER-ENERGY(WS-F) > 0
+      COMPUTE FILTER-LOG-ENERGY(WS-F) = FUNCTION LOG(FILTER-ENERGY(WS-F))
+     ELSE
+      COMPUTE FILTER-LOG-ENERGY(WS-F) = FUNCTION LOG(0.000001)
+     END-IF
+    END-PERFORM.
+
+* Discrete cosine transform (DCT-II) of the log filterbank energies; this
+* decorrelates them into the final MFCC vector.
+COMPUTE-MFCC-DCT.
+    PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I > WS-NUM-COEFFS - 1
+     MOVE 0 TO MFCC-VALUE(WS-I + 1)
+     PERFORM VARYING WS-F FROM 1 BY 1 UNTIL WS-F > WS-NUM-FILTERS
+      COMPUTE WS-ANGLE =
+          (WS-PI / WS-NUM-FILTERS) * (WS-F - 0.5) * WS-I
+      COMPUTE MFCC-VALUE(WS-I + 1) = MFCC-VALUE(WS-I + 1)
+          + FILTER-LOG-ENERGY(WS-F) * FUNCTION COS(WS-ANGLE)
+     END-PERFORM
+    END-PERFORM.
+
+WRITE-MFCC-RECORD.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-COEFFS
+     MOVE MFCC-VALUE(WS-I) TO COEF-DISPLAY(WS-I)
+    END-PERFORM.
+    STRING 'FRAME ' DELIMITED BY SIZE
+        WS-FRAME-NUMBER DELIMITED BY SIZE
+        ':' DELIMITED BY SIZE
+        COEF-DISPLAY(1) DELIMITED BY SIZE
+        COEF-DISPLAY(2) DELIMITED BY SIZE
+        COEF-DISPLAY(3) DELIMITED BY SIZE
+        COEF-DISPLAY(4) DELIMITED BY SIZE
+        COEF-DISPLAY(5) DELIMITED BY SIZE
+        COEF-DISPLAY(6) DELIMITED BY SIZE
+        COEF-DISPLAY(7) DELIMITED BY SIZE
+        COEF-DISPLAY(8) DELIMITED BY SIZE
+        INTO WS-REPORT-LINE.
+    MOVE WS-REPORT-LINE TO MFCC-OUTPUT-RECORD.
+    WRITE MFCC-OUTPUT-RECORD.
