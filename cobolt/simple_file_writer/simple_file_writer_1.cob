@@ -1,63 +1,108 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-FILE-WRITER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program is a magnificent creation designed to showcase the
-* splendor of COBOL programming. It will write a simple message to
-* a file, demonstrating the elegance and power of file handling in
-* this venerable language. Prepare to be dazzled by the verbosity
-* and grandeur of the code that follows.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  OUTPUT-FILE.
-01  OUTPUT-RECORD PIC X(80).
-
-WORKING-STORAGE SECTION.
-01  WS-MESSAGE PIC X(80) VALUE 'Hello, COBOL World!'.
-01  WS-COUNTER PIC 9(2) VALUE 1.
-01  WS-LOOP-LIMIT PIC 9(2) VALUE 1.
-01  WS-TEMP-VAR PIC X(80).
-01  WS-RAIN PIC X(80).
-01  WS-SUNSHINE PIC X(80).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    PERFORM INITIALIZE-VARIABLES
-    PERFORM OPEN-FILE
-    PERFORM WRITE-MESSAGE
-    PERFORM CLOSE-FILE
-    PERFORM DISPLAY-COMPLETION
-    STOP RUN.
-
-INITIALIZE-VARIABLES.
-    * Setting the stage with initial values for our variables
-    MOVE 'Rainy day' TO WS-RAIN
-    MOVE 'Sunny day' TO WS-SUNSHINE
-    MOVE 10 TO WS-LOOP-LIMIT.
-
-OPEN-FILE.
-    * Opening the file to prepare for writing
-    OPEN OUTPUT OUTPUT-FILE.
-
-WRITE-MESSAGE.
-    * Writing the message to the file in a loop for no apparent reason
-    PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > WS-LOOP-LIMIT
-     MOVE WS-MESSAGE TO OUTPUT-RECORD
-     WRITE OUTPUT-RECORD
-    END-PERFORM.
-
-CLOSE-FILE.
-    * Closing the file to ensure data integrity
-    CLOSE OUTPUT-FILE.
-
-DISPLAY-COMPLETION.
-    * Displaying a message to indicate the program has completed its task
-    DISPLAY 'File writing complete. Have a splendid day!'.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-FILE-WRITER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program is a magnificent creation designed to showcase the
+* splendor of COBOL programming. It will write a simple message to
+* a file, demonstrating the elegance and power of file handling in
+* this venerable language. Prepare to be dazzled by the verbosity
+* and grandeur of the code that follows.
+* An APPEND mode lets the operator open OUTPUT-FILE EXTEND and copy
+* records in from another file, so the output file can be built up
+* across several runs instead of always being overwritten with the
+* same canned message.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OUTPUT-STATUS.
+    SELECT SOURCE-FILE ASSIGN TO WS-SOURCE-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(80).
+
+FD  SOURCE-FILE.
+01  SOURCE-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-RUN-MODE PIC X VALUE 'O'.
+01  WS-OUTPUT-FILE-NAME PIC X(80) VALUE 'output.txt'.
+01  WS-SOURCE-FILE-NAME PIC X(80).
+01  WS-MESSAGE PIC X(80) VALUE 'Hello, COBOL World!'.
+01  WS-COUNTER PIC 9(2) VALUE 1.
+01  WS-LOOP-LIMIT PIC 9(2) VALUE 1.
+01  WS-TEMP-VAR PIC X(80).
+01  WS-RAIN PIC X(80).
+01  WS-SUNSHINE PIC X(80).
+01  WS-APPEND-COUNT PIC 9(7) VALUE 0.
+01  WS-SOURCE-EOF PIC X VALUE 'N'.
+    88  WS-SOURCE-DONE VALUE 'Y'.
+01  WS-OUTPUT-STATUS PIC XX VALUE '00'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Mode (O=overwrite with message, A=append from file): '
+        WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    DISPLAY 'Enter the output file name: ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+
+    IF WS-RUN-MODE = 'A'
+     PERFORM APPEND-MODE
+    ELSE
+     PERFORM OVERWRITE-MODE
+    END-IF.
+
+    PERFORM DISPLAY-COMPLETION.
+    STOP RUN.
+
+OVERWRITE-MODE.
+    PERFORM INITIALIZE-VARIABLES
+    OPEN OUTPUT OUTPUT-FILE
+    PERFORM WRITE-MESSAGE
+    CLOSE OUTPUT-FILE.
+
+INITIALIZE-VARIABLES.
+* Setting the stage with initial values for our variables
+    MOVE 'Rainy day' TO WS-RAIN
+    MOVE 'Sunny day' TO WS-SUNSHINE
+    MOVE 10 TO WS-LOOP-LIMIT.
+
+WRITE-MESSAGE.
+* Writing the message to the file in a loop for no apparent reason
+    PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > WS-LOOP-LIMIT
+     MOVE WS-MESSAGE TO OUTPUT-RECORD
+     WRITE OUTPUT-RECORD
+    END-PERFORM.
+
+APPEND-MODE.
+    DISPLAY 'Enter the source file to append from: ' WITH NO ADVANCING.
+    ACCEPT WS-SOURCE-FILE-NAME.
+    OPEN INPUT SOURCE-FILE.
+    OPEN EXTEND OUTPUT-FILE.
+    IF WS-OUTPUT-STATUS = '35'
+     OPEN OUTPUT OUTPUT-FILE
+    END-IF.
+    PERFORM APPEND-ONE-RECORD UNTIL WS-SOURCE-DONE.
+    CLOSE SOURCE-FILE.
+    CLOSE OUTPUT-FILE.
+    DISPLAY 'Appended ' WS-APPEND-COUNT ' record(s).'.
+
+APPEND-ONE-RECORD.
+    READ SOURCE-FILE INTO WS-TEMP-VAR
+     AT END
+      MOVE 'Y' TO WS-SOURCE-EOF
+     NOT AT END
+      MOVE WS-TEMP-VAR TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+      ADD 1 TO WS-APPEND-COUNT
+    END-READ.
+
+DISPLAY-COMPLETION.
+* Displaying a message to indicate the program has completed its task
+    DISPLAY 'File writing complete. Have a splendid day!'.
