@@ -4,14 +4,32 @@ AUTHOR. Simon Mikkelsen.
 * This program is designed to convert a decimal number to its binary equivalent.
 * The purpose of this program is to provide a comprehensive example of COBOL programming.
 * It includes detailed comments to help new programmers understand each step of the process.
+* A batch mode reads a file of decimal values, one per line, and writes a
+* file of converted binary results in the same order, so a whole log file
+* of addresses or codes can be converted in one run instead of by hand.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
 WORKING-STORAGE SECTION.
 01 DECIMAL-NUMBER PIC 9(5) VALUE 0.
 01 BINARY-RESULT PIC X(16) VALUE SPACES.
 01 TEMP-NUMBER PIC 9(5) VALUE 0.
-01 REMAINDER PIC 9 VALUE 0.
-01 INDEX PIC 99 VALUE 16.
+01 REM-VALUE PIC 9 VALUE 0.
+01 BIN-INDEX PIC 99 VALUE 16.
 01 WEATHER PIC X(10) VALUE "Sunny".
 01 UNUSED-VAR1 PIC 9(5) VALUE 0.
 01 UNUSED-VAR2 PIC 9(5) VALUE 0.
@@ -19,28 +37,88 @@ WORKING-STORAGE SECTION.
 01 UNUSED-VAR4 PIC 9(5) VALUE 0.
 01 UNUSED-VAR5 PIC 9(5) VALUE 0.
 
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(20).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    GOBACK.
+
+INTERACTIVE-MODE.
     DISPLAY "Enter a decimal number: ".
     ACCEPT DECIMAL-NUMBER.
     MOVE DECIMAL-NUMBER TO TEMP-NUMBER.
+    MOVE 16 TO BIN-INDEX.
+    MOVE SPACES TO BINARY-RESULT.
     PERFORM CONVERT-TO-BINARY.
     DISPLAY "The binary equivalent is: " BINARY-RESULT.
-    STOP RUN.
 
 CONVERT-TO-BINARY.
-    * This section converts the decimal number to binary.
-    * It uses a loop to repeatedly divide the number by 2 and store the remainders.
+* This section converts the decimal number to binary.
+* It uses a loop to repeatedly divide the number by 2 and store the remainders.
     PERFORM UNTIL TEMP-NUMBER = 0
-     COMPUTE REMAINDER = TEMP-NUMBER MOD 2
-     IF REMAINDER = 0
-         MOVE "0" TO BINARY-RESULT (INDEX:INDEX)
+     COMPUTE REM-VALUE = FUNCTION MOD(TEMP-NUMBER, 2)
+     IF REM-VALUE = 0
+         MOVE "0" TO BINARY-RESULT (BIN-INDEX:1)
      ELSE
-         MOVE "1" TO BINARY-RESULT (INDEX:INDEX)
+         MOVE "1" TO BINARY-RESULT (BIN-INDEX:1)
      END-IF
      COMPUTE TEMP-NUMBER = TEMP-NUMBER / 2
-     SUBTRACT 1 FROM INDEX
+     SUBTRACT 1 FROM BIN-INDEX
     END-PERFORM.
 
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION NUMVAL(WS-INPUT-TEXT) TO DECIMAL-NUMBER
+      MOVE DECIMAL-NUMBER TO TEMP-NUMBER
+      MOVE 16 TO BIN-INDEX
+      MOVE SPACES TO BINARY-RESULT
+      PERFORM CONVERT-TO-BINARY
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              BINARY-RESULT DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              BINARY-RESULT DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
+
 * The program ends here.
 * Thank you for using the Decimal to Binary Converter.
