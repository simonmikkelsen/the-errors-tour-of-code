@@ -0,0 +1,7 @@
+*  GAMELOG-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  work fields GAMELOG-WRITE.CPY needs to build and append one line
+*  to the shared cross-game leaderboard log.
+01  GAMELOG-FILE-STATUS PIC X(02).
+01  GAMELOG-LINE PIC X(100).
+01  GAMELOG-DATE PIC 9(08).
