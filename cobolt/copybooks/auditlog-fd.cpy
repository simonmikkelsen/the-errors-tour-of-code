@@ -0,0 +1,5 @@
+*  AUDITLOG-FD.CPY
+*  COPY this member inside FILE SECTION to match AUDITLOG-SELECT.CPY's
+*  SELECT AUDIT-LOG-FILE.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD PIC X(200).
