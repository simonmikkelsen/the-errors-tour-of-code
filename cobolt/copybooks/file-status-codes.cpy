@@ -0,0 +1,51 @@
+*  FILE-STATUS-CODES.CPY
+*  Shared across the file-maintenance family (SIMPLE-FILE-COPIER,
+*  SIMPLE-FILE-RENAMER, and similar programs) so a failed file
+*  operation reports which of the standard two-character COBOL
+*  file-status values actually occurred instead of a single generic
+*  "operation failed" message.
+*  The calling program COPYs this member REPLACING the :FS-CODE: and
+*  :FS-REASON: pseudo-text tags with its own file-status field and a
+*  PIC X(40) (or larger) field to receive the plain-English reason,
+*  for example:
+*      COPY "file-status-codes.cpy"
+*          REPLACING ==:FS-CODE:==   BY ==WS-SOURCE-STATUS==
+*                     ==:FS-REASON:== BY ==WS-SOURCE-STATUS-REASON==.
+    EVALUATE :FS-CODE:
+     WHEN '00' MOVE 'SUCCESSFUL COMPLETION' TO :FS-REASON:
+     WHEN '02' MOVE 'SUCCESSFUL COMPLETION, DUPLICATE KEY' TO :FS-REASON:
+     WHEN '04' MOVE 'SUCCESSFUL COMPLETION, RECORD LENGTH MISMATCH'
+          TO :FS-REASON:
+     WHEN '05' MOVE 'SUCCESSFUL COMPLETION, OPTIONAL FILE NOT FOUND AT OPEN'
+          TO :FS-REASON:
+     WHEN '07' MOVE 'SUCCESSFUL COMPLETION, NO REEL/UNIT SUPPORT'
+          TO :FS-REASON:
+     WHEN '10' MOVE 'END OF FILE' TO :FS-REASON:
+     WHEN '14' MOVE 'RELATIVE RECORD NUMBER TOO LARGE' TO :FS-REASON:
+     WHEN '21' MOVE 'SEQUENCE ERROR ON KEYED ACCESS' TO :FS-REASON:
+     WHEN '22' MOVE 'DUPLICATE KEY ON WRITE OR REWRITE' TO :FS-REASON:
+     WHEN '23' MOVE 'RECORD NOT FOUND' TO :FS-REASON:
+     WHEN '24' MOVE 'BOUNDARY VIOLATION, DISK FULL' TO :FS-REASON:
+     WHEN '30' MOVE 'PERMANENT ERROR, DEVICE FAILURE' TO :FS-REASON:
+     WHEN '34' MOVE 'BOUNDARY VIOLATION, DISK FULL' TO :FS-REASON:
+     WHEN '35' MOVE 'FILE NOT FOUND' TO :FS-REASON:
+     WHEN '37' MOVE 'FILE OPEN MODE NOT SUPPORTED BY THIS DEVICE'
+          TO :FS-REASON:
+     WHEN '38' MOVE 'FILE PREVIOUSLY CLOSED WITH LOCK' TO :FS-REASON:
+     WHEN '39' MOVE 'CONFLICTING FILE ATTRIBUTES' TO :FS-REASON:
+     WHEN '41' MOVE 'FILE ALREADY OPEN' TO :FS-REASON:
+     WHEN '42' MOVE 'FILE NOT OPEN' TO :FS-REASON:
+     WHEN '43' MOVE 'NO CURRENT RECORD FOR DELETE OR REWRITE'
+          TO :FS-REASON:
+     WHEN '44' MOVE 'RECORD LENGTH DOES NOT MATCH FILE DEFINITION'
+          TO :FS-REASON:
+     WHEN '46' MOVE 'READ ATTEMPTED AFTER END OF FILE' TO :FS-REASON:
+     WHEN '47' MOVE 'READ OR START ATTEMPTED, FILE NOT OPEN FOR INPUT'
+          TO :FS-REASON:
+     WHEN '48' MOVE 'WRITE ATTEMPTED, FILE NOT OPEN FOR OUTPUT'
+          TO :FS-REASON:
+     WHEN '49' MOVE 'DELETE OR REWRITE ATTEMPTED, FILE NOT OPEN FOR I-O'
+          TO :FS-REASON:
+     WHEN '91' MOVE 'FILE DAMAGED OR PERMISSION DENIED' TO :FS-REASON:
+     WHEN OTHER MOVE 'UNRECOGNIZED FILE STATUS CODE' TO :FS-REASON:
+    END-EVALUATE.
