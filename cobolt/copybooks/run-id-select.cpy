@@ -0,0 +1,8 @@
+*  RUN-ID-SELECT.CPY
+*  COPY this member inside FILE-CONTROL to declare the shared
+*  run-sequence counter file used by RUN-ID-FD.CPY and
+*  RUN-ID-GET.CPY to hand out the same-day run number that makes up
+*  half of the standard run-identifier.
+    SELECT RUN-ID-FILE ASSIGN TO 'RUNID.DAT'
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS RUN-ID-FILE-STATUS.
