@@ -0,0 +1,7 @@
+*  AUDIT-INDEX-FD.CPY
+*  COPY this member inside FILE SECTION to match AUDIT-INDEX-SELECT.CPY's
+*  SELECT AUDIT-INDEX-FILE.
+FD  AUDIT-INDEX-FILE.
+01  AUDIT-INDEX-RECORD.
+    05  AUDIT-INDEX-KEY     PIC X(100).
+    05  AUDIT-INDEX-DETAIL  PIC X(150).
