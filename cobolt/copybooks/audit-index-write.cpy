@@ -0,0 +1,25 @@
+*  AUDIT-INDEX-WRITE.CPY
+*  COPY this member inside a paragraph (after COPYing AUDIT-INDEX-SELECT,
+*  AUDIT-INDEX-FD, and AUDIT-INDEX-WS elsewhere in the program) to
+*  record one event against a filename in the indexed audit trail,
+*  replacing that filename's prior entry if it already has one (a
+*  lookup only ever needs the most recent disposition of a file). The
+*  calling program supplies its own data names for the two pseudo-text
+*  tags, for example:
+*      WRITE-AUDIT-INDEX.
+*          COPY "audit-index-write.cpy"
+*              REPLACING ==:AUDIT-IDX-KEY:==    BY ==WS-FILENAME==
+*                         ==:AUDIT-IDX-DETAIL:== BY ==WS-LOG-MESSAGE==.
+    OPEN I-O AUDIT-INDEX-FILE.
+    IF AUDIT-INDEX-STATUS = '35'
+     OPEN OUTPUT AUDIT-INDEX-FILE
+     CLOSE AUDIT-INDEX-FILE
+     OPEN I-O AUDIT-INDEX-FILE
+    END-IF.
+    MOVE :AUDIT-IDX-KEY: TO AUDIT-INDEX-KEY.
+    MOVE :AUDIT-IDX-DETAIL: TO AUDIT-INDEX-DETAIL.
+    WRITE AUDIT-INDEX-RECORD
+     INVALID KEY
+      REWRITE AUDIT-INDEX-RECORD
+    END-WRITE.
+    CLOSE AUDIT-INDEX-FILE.
