@@ -0,0 +1,5 @@
+*  GAMELOG-FD.CPY
+*  COPY this member inside FILE SECTION to match GAMELOG-SELECT.CPY's
+*  SELECT GAME-LOG-FILE.
+FD  GAME-LOG-FILE.
+01  GAME-LOG-RECORD PIC X(100).
