@@ -0,0 +1,32 @@
+*  NUMERIC-VALIDATE-ACCEPT.CPY
+*  COPY this member inside a paragraph (after COPYing
+*  NUMERIC-VALIDATE-WS elsewhere in WORKING-STORAGE) to accept a
+*  numeric value into the caller's own field, re-prompting the operator
+*  until the entry is numeric and falls within the given range instead
+*  of letting a mistyped digit silently produce a garbage result. The
+*  calling program supplies the prompt text, its target field, and the
+*  low/high bounds for the four pseudo-text tags, for example:
+*      GET-VALIDATED-NUM1.
+*          COPY "numeric-validate-accept.cpy"
+*              REPLACING ==:NUMVAL-PROMPT:== BY =='Enter first number: '==
+*                         ==:NUMVAL-TARGET:== BY ==NUM1==
+*                         ==:NUMVAL-LOW:==    BY ==0==
+*                         ==:NUMVAL-HIGH:==   BY ==99999.99==.
+    MOVE 'N' TO NUMVAL-VALID-FLAG.
+    PERFORM UNTIL NUMVAL-VALID
+     DISPLAY :NUMVAL-PROMPT: WITH NO ADVANCING
+     ACCEPT NUMVAL-INPUT-TEXT
+     IF FUNCTION TEST-NUMVAL(NUMVAL-INPUT-TEXT) = 0
+      MOVE FUNCTION NUMVAL(NUMVAL-INPUT-TEXT) TO NUMVAL-NUMERIC-VALUE
+      IF NUMVAL-NUMERIC-VALUE >= :NUMVAL-LOW: AND
+         NUMVAL-NUMERIC-VALUE <= :NUMVAL-HIGH:
+       MOVE NUMVAL-NUMERIC-VALUE TO :NUMVAL-TARGET:
+       MOVE 'Y' TO NUMVAL-VALID-FLAG
+      ELSE
+       DISPLAY 'Value must be between ' :NUMVAL-LOW: ' and ' :NUMVAL-HIGH:
+           '. Please try again.'
+      END-IF
+     ELSE
+      DISPLAY 'That is not a valid number. Please try again.'
+     END-IF
+    END-PERFORM.
