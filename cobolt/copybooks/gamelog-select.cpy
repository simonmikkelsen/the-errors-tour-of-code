@@ -0,0 +1,7 @@
+*  GAMELOG-SELECT.CPY
+*  COPY this member inside FILE-CONTROL to declare the shared
+*  cross-game leaderboard log used by GAMELOG-FD.CPY and
+*  GAMELOG-WRITE.CPY.
+    SELECT GAME-LOG-FILE ASSIGN TO 'GAMELOG.TXT'
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS GAMELOG-FILE-STATUS.
