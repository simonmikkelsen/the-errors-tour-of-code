@@ -0,0 +1,9 @@
+*  REPORT-HEADER-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  work fields REPORT-HEADER-PRINT.CPY needs to build a standard
+*  report header line (run date, program name, page number).
+01  RPTHDR-DATE.
+    05  RPTHDR-YEAR PIC 9(04).
+    05  RPTHDR-MONTH PIC 9(02).
+    05  RPTHDR-DAY PIC 9(02).
+01  RPTHDR-LINE PIC X(100).
