@@ -0,0 +1,7 @@
+*  AUDITLOG-SELECT.CPY
+*  COPY this member inside FILE-CONTROL to declare the shared
+*  file-maintenance audit log used by AUDITLOG-FD.CPY and
+*  AUDITLOG-WRITE.CPY.
+    SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG.TXT'
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS AUDITLOG-FILE-STATUS.
