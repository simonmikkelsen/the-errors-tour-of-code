@@ -0,0 +1,33 @@
+*  GAMELOG-WRITE.CPY
+*  COPY this member inside a paragraph (after COPYing GAMELOG-SELECT,
+*  GAMELOG-FD, GAMELOG-WS, RUN-ID-SELECT, RUN-ID-FD, and RUN-ID-WS
+*  elsewhere in the program, and after the program has already
+*  PERFORMed its once-per-run GET-RUN-ID paragraph) to append one
+*  comma-delimited line to the shared cross-game leaderboard log,
+*  recording the game name, player name, run date, run identifier,
+*  and outcome (WIN/LOSS/TIE). The calling program supplies its own
+*  data names (or literals) for the three pseudo-text tags, for
+*  example:
+*      LOG-TO-GAMELOG.
+*          COPY "gamelog-write.cpy"
+*              REPLACING ==:GAMELOG-GAME-NAME:==   BY =='NUMBERGUESS'==
+*                         ==:GAMELOG-PLAYER-NAME:== BY ==WS-PLAYER-NAME==
+*                         ==:GAMELOG-OUTCOME:==     BY =='WIN'==.
+    ACCEPT GAMELOG-DATE FROM DATE YYYYMMDD.
+    STRING :GAMELOG-GAME-NAME: DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        FUNCTION TRIM(:GAMELOG-PLAYER-NAME:) DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        GAMELOG-DATE DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        :GAMELOG-OUTCOME: DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        RUN-ID-STAMP DELIMITED BY SIZE
+        INTO GAMELOG-LINE.
+    OPEN EXTEND GAME-LOG-FILE.
+    IF GAMELOG-FILE-STATUS = '35'
+     OPEN OUTPUT GAME-LOG-FILE
+    END-IF.
+    MOVE GAMELOG-LINE TO GAME-LOG-RECORD.
+    WRITE GAME-LOG-RECORD.
+    CLOSE GAME-LOG-FILE.
