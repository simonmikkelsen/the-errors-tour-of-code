@@ -0,0 +1,14 @@
+*  BATCH-WINDOW-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  configured production batch-window schedule and the work fields
+*  BATCH-WINDOW-CHECK.CPY needs to refuse to run an interactive
+*  program while the overnight batch run owns the machine.
+*  The window is expressed as a start and end hour (0-23, 24-hour
+*  clock) and wraps past midnight: START=22, END=06 means the batch
+*  window runs from 22:00 through 05:59 the next morning.
+01  BATCH-WINDOW-START-HOUR PIC 9(02) VALUE 22.
+01  BATCH-WINDOW-END-HOUR   PIC 9(02) VALUE 06.
+01  BATCH-WINDOW-TIME       PIC 9(08).
+01  BATCH-WINDOW-CURRENT-HOUR PIC 9(02).
+01  BATCH-WINDOW-FLAG       PIC X VALUE 'N'.
+    88  BATCH-WINDOW-ACTIVE     VALUE 'Y'.
