@@ -0,0 +1,14 @@
+*  AUDIT-INDEX-SELECT.CPY
+*  COPY this member inside FILE-CONTROL to declare an indexed audit
+*  trail file keyed by the original/source filename, so a specific
+*  file's history can be looked up directly instead of scanning a
+*  LINE SEQUENTIAL log top to bottom. The calling program supplies a
+*  literal physical file name for the one pseudo-text tag, for
+*  example:
+*      COPY "audit-index-select.cpy"
+*          REPLACING ==:AUDIT-IDX-FILE-NAME:== BY =='DELETE-AUDIT-INDEX.DAT'==.
+    SELECT AUDIT-INDEX-FILE ASSIGN TO :AUDIT-IDX-FILE-NAME:
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY IS AUDIT-INDEX-KEY
+     FILE STATUS IS AUDIT-INDEX-STATUS.
