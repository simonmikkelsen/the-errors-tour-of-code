@@ -0,0 +1,11 @@
+*  REPORT-DISTRIBUTE-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  work fields REPORT-DISTRIBUTE-SEND.CPY needs to route a finished
+*  report file to a printer queue or an email distribution list.
+01  RPTDIST-MODE PIC X VALUE 'N'.
+    88  RPTDIST-NONE        VALUE 'N'.
+    88  RPTDIST-PRINT       VALUE 'P'.
+    88  RPTDIST-EMAIL       VALUE 'E'.
+01  RPTDIST-PRINTER-QUEUE PIC X(30) VALUE SPACES.
+01  RPTDIST-EMAIL-LIST PIC X(100) VALUE SPACES.
+01  RPTDIST-SHELL-COMMAND PIC X(250) VALUE SPACES.
