@@ -0,0 +1,15 @@
+*  OPERATOR-AUTH-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  authorized-operator table and work fields OPERATOR-AUTH-CHECK.CPY
+*  needs to sign an operator on before a destructive file operation
+*  is allowed to proceed.
+01  OPERATOR-AUTH-ID PIC X(20).
+01  OPERATOR-AUTH-FLAG PIC X VALUE 'N'.
+    88  OPERATOR-AUTHORIZED     VALUE 'Y'.
+01  OPERATOR-AUTH-I PIC 9(03).
+01  OPERATOR-AUTH-TABLE.
+    05  FILLER PIC X(20) VALUE 'ADMIN'.
+    05  FILLER PIC X(20) VALUE 'JSMITH'.
+    05  FILLER PIC X(20) VALUE 'MJONES'.
+01  OPERATOR-AUTH-TABLE-R REDEFINES OPERATOR-AUTH-TABLE.
+    05  OPERATOR-AUTH-ENTRY PIC X(20) OCCURS 3 TIMES.
