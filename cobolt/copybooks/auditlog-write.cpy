@@ -0,0 +1,50 @@
+*  AUDITLOG-WRITE.CPY
+*  COPY this member inside a paragraph (after COPYing AUDITLOG-SELECT,
+*  AUDITLOG-FD, AUDITLOG-WS, RUN-ID-SELECT, RUN-ID-FD, and RUN-ID-WS
+*  elsewhere in the program, and after the program has already
+*  PERFORMed its once-per-run GET-RUN-ID paragraph) to append one
+*  line to the shared file-maintenance audit log, recording program
+*  name, source/destination file names, a record count, a run
+*  identifier, a timestamp, and the outcome. The calling program
+*  supplies its own data names (or literals) for the five pseudo-text
+*  tags, for example:
+*      WRITE-AUDIT-LOG.
+*          COPY "auditlog-write.cpy"
+*              REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='SIMPLE-FILE-COPIER'==
+*                         ==:AUDIT-SOURCE-NAME:==  BY ==WS-SOURCE-FILE-NAME==
+*                         ==:AUDIT-DEST-NAME:==    BY ==WS-DEST-FILE-NAME==
+*                         ==:AUDIT-RECORD-COUNT:== BY ==WS-DEST-RECORD-COUNT==
+*                         ==:AUDIT-OUTCOME:==      BY =='SUCCESS'==.
+    ACCEPT AUDITLOG-DATE FROM DATE YYYYMMDD.
+    ACCEPT AUDITLOG-TIME FROM TIME.
+    STRING :AUDIT-PROGRAM-NAME: DELIMITED BY SIZE
+        ' SRC=' DELIMITED BY SIZE
+        :AUDIT-SOURCE-NAME: DELIMITED BY SPACE
+        ' DST=' DELIMITED BY SIZE
+        :AUDIT-DEST-NAME: DELIMITED BY SPACE
+        ' RECORDS=' DELIMITED BY SIZE
+        :AUDIT-RECORD-COUNT: DELIMITED BY SIZE
+        ' RUN-ID=' DELIMITED BY SIZE
+        RUN-ID-STAMP DELIMITED BY SIZE
+        ' ON ' DELIMITED BY SIZE
+        AUDITLOG-YEAR DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        AUDITLOG-MONTH DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        AUDITLOG-DAY DELIMITED BY SIZE
+        ' AT ' DELIMITED BY SIZE
+        AUDITLOG-HOUR DELIMITED BY SIZE
+        ':' DELIMITED BY SIZE
+        AUDITLOG-MINUTE DELIMITED BY SIZE
+        ':' DELIMITED BY SIZE
+        AUDITLOG-SECOND DELIMITED BY SIZE
+        ' OUTCOME=' DELIMITED BY SIZE
+        :AUDIT-OUTCOME: DELIMITED BY SIZE
+        INTO AUDITLOG-LINE.
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF AUDITLOG-FILE-STATUS = '35'
+     OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF.
+    MOVE AUDITLOG-LINE TO AUDIT-LOG-RECORD.
+    WRITE AUDIT-LOG-RECORD.
+    CLOSE AUDIT-LOG-FILE.
