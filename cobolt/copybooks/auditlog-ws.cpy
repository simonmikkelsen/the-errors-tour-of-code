@@ -0,0 +1,15 @@
+*  AUDITLOG-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  work fields AUDITLOG-WRITE.CPY needs to build and append one line
+*  to the shared file-maintenance audit log.
+01  AUDITLOG-FILE-STATUS PIC X(02).
+01  AUDITLOG-LINE PIC X(200).
+01  AUDITLOG-DATE.
+    05  AUDITLOG-YEAR PIC 9(04).
+    05  AUDITLOG-MONTH PIC 9(02).
+    05  AUDITLOG-DAY PIC 9(02).
+01  AUDITLOG-TIME.
+    05  AUDITLOG-HOUR PIC 9(02).
+    05  AUDITLOG-MINUTE PIC 9(02).
+    05  AUDITLOG-SECOND PIC 9(02).
+    05  FILLER PIC 9(02).
