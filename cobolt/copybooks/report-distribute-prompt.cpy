@@ -0,0 +1,16 @@
+*  REPORT-DISTRIBUTE-PROMPT.CPY
+*  COPY this member inside a paragraph (after COPYing
+*  REPORT-DISTRIBUTE-WS elsewhere in WORKING-STORAGE) to ask the
+*  operator how the report file that is about to be produced should be
+*  distributed once it is complete.
+    DISPLAY 'Distribute report (N=none, P=printer queue, E=email): '
+        WITH NO ADVANCING.
+    ACCEPT RPTDIST-MODE.
+    IF RPTDIST-PRINT
+     DISPLAY 'Printer queue name: ' WITH NO ADVANCING
+     ACCEPT RPTDIST-PRINTER-QUEUE
+    END-IF.
+    IF RPTDIST-EMAIL
+     DISPLAY 'Email distribution list: ' WITH NO ADVANCING
+     ACCEPT RPTDIST-EMAIL-LIST
+    END-IF.
