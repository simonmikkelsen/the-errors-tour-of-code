@@ -0,0 +1,19 @@
+*  AUDIT-INDEX-QUERY.CPY
+*  COPY this member inside a paragraph (after COPYing AUDIT-INDEX-SELECT,
+*  AUDIT-INDEX-FD, and AUDIT-INDEX-WS elsewhere in the program) to look
+*  up one filename's most recent audit entry directly by key instead
+*  of scanning the whole log from the top.
+    DISPLAY 'Enter the filename to look up: ' WITH NO ADVANCING.
+    ACCEPT AUDIT-INDEX-KEY.
+    OPEN INPUT AUDIT-INDEX-FILE.
+    IF AUDIT-INDEX-STATUS = '35'
+     DISPLAY 'No audit trail recorded yet.'
+    ELSE
+     READ AUDIT-INDEX-FILE
+      INVALID KEY
+       DISPLAY 'No audit record found for ' AUDIT-INDEX-KEY
+      NOT INVALID KEY
+       DISPLAY AUDIT-INDEX-DETAIL
+     END-READ
+     CLOSE AUDIT-INDEX-FILE
+    END-IF.
