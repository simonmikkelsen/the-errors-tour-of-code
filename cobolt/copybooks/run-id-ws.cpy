@@ -0,0 +1,10 @@
+*  RUN-ID-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the
+*  work fields RUN-ID-GET.CPY needs to build the standard run
+*  identifier - business date plus a same-day sequence number -
+*  stamped into every report and audit header record.
+01  RUN-ID-FILE-STATUS PIC X(02).
+01  RUN-ID-CURRENT-DATE PIC 9(08).
+01  RUN-ID-STORED-DATE PIC 9(08) VALUE 0.
+01  RUN-ID-STORED-SEQUENCE PIC 9(04) VALUE 0.
+01  RUN-ID-STAMP PIC X(13) VALUE SPACES.
