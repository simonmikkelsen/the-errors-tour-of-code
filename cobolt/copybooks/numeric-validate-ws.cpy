@@ -0,0 +1,9 @@
+*  NUMERIC-VALIDATE-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the work
+*  fields NUMERIC-VALIDATE-ACCEPT.CPY needs to accept a numeric value
+*  from the operator, re-prompting until the entry is both numeric and
+*  within the caller's allowed range.
+01  NUMVAL-INPUT-TEXT        PIC X(20).
+01  NUMVAL-VALID-FLAG        PIC X VALUE 'N'.
+    88  NUMVAL-VALID             VALUE 'Y'.
+01  NUMVAL-NUMERIC-VALUE     PIC S9(10)V9(5).
