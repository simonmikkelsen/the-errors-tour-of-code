@@ -0,0 +1,5 @@
+*  RUN-ID-FD.CPY
+*  COPY this member inside FILE SECTION to match RUN-ID-SELECT.CPY's
+*  SELECT RUN-ID-FILE.
+FD  RUN-ID-FILE.
+01  RUN-ID-FILE-RECORD PIC X(20).
