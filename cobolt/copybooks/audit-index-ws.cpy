@@ -0,0 +1,4 @@
+*  AUDIT-INDEX-WS.CPY
+*  COPY this member inside WORKING-STORAGE SECTION to declare the work
+*  fields AUDIT-INDEX-WRITE.CPY and AUDIT-INDEX-QUERY.CPY need.
+01  AUDIT-INDEX-STATUS PIC X(02).
