@@ -0,0 +1,40 @@
+*  RUN-ID-GET.CPY
+*  COPY this member inside a paragraph (after COPYing RUN-ID-SELECT,
+*  RUN-ID-FD, and RUN-ID-WS elsewhere in the program) to assign this
+*  execution its run identifier - the business date plus a sequence
+*  number that advances each time the program runs that same date -
+*  and build it into RUN-ID-STAMP. PERFORM this paragraph once, at
+*  the very start of the run, before any report or audit header is
+*  written, for example:
+*      MAIN-PROCEDURE.
+*          PERFORM GET-RUN-ID.
+*          ...
+*      GET-RUN-ID.
+*          COPY "run-id-get.cpy".
+    ACCEPT RUN-ID-CURRENT-DATE FROM DATE YYYYMMDD.
+    OPEN INPUT RUN-ID-FILE.
+    IF RUN-ID-FILE-STATUS = '00'
+     READ RUN-ID-FILE INTO RUN-ID-FILE-RECORD
+      NOT AT END
+       UNSTRING RUN-ID-FILE-RECORD DELIMITED BY ','
+           INTO RUN-ID-STORED-DATE RUN-ID-STORED-SEQUENCE
+     END-READ
+     CLOSE RUN-ID-FILE
+    END-IF.
+    IF RUN-ID-STORED-DATE = RUN-ID-CURRENT-DATE
+     ADD 1 TO RUN-ID-STORED-SEQUENCE
+    ELSE
+     MOVE RUN-ID-CURRENT-DATE TO RUN-ID-STORED-DATE
+     MOVE 1 TO RUN-ID-STORED-SEQUENCE
+    END-IF.
+    OPEN OUTPUT RUN-ID-FILE.
+    STRING RUN-ID-STORED-DATE DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        RUN-ID-STORED-SEQUENCE DELIMITED BY SIZE
+        INTO RUN-ID-FILE-RECORD.
+    WRITE RUN-ID-FILE-RECORD.
+    CLOSE RUN-ID-FILE.
+    STRING RUN-ID-STORED-DATE DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        RUN-ID-STORED-SEQUENCE DELIMITED BY SIZE
+        INTO RUN-ID-STAMP.
