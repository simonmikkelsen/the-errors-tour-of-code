@@ -0,0 +1,24 @@
+*  OPERATOR-AUTH-CHECK.CPY
+*  COPY this member inside a paragraph (after COPYing OPERATOR-AUTH-WS
+*  elsewhere in WORKING-STORAGE) to sign an operator on and return to
+*  the caller if they are not on the authorized-operator table, so a
+*  destructive file operation is always tied to a specific accountable
+*  person instead of running anonymously. The calling program supplies
+*  a literal for the one pseudo-text tag, for example:
+*      CHECK-OPERATOR-AUTHORIZED.
+*          COPY "operator-auth-check.cpy"
+*              REPLACING ==:AUTH-PROGRAM-NAME:== BY =='SAFEFILEDELETER'==.
+    DISPLAY 'Enter your operator ID: ' WITH NO ADVANCING.
+    ACCEPT OPERATOR-AUTH-ID.
+    MOVE 'N' TO OPERATOR-AUTH-FLAG.
+    PERFORM VARYING OPERATOR-AUTH-I FROM 1 BY 1
+        UNTIL OPERATOR-AUTH-I > 3
+     IF OPERATOR-AUTH-ENTRY(OPERATOR-AUTH-I) = OPERATOR-AUTH-ID
+      MOVE 'Y' TO OPERATOR-AUTH-FLAG
+     END-IF
+    END-PERFORM.
+    IF NOT OPERATOR-AUTHORIZED
+     DISPLAY :AUTH-PROGRAM-NAME: ': operator ' OPERATOR-AUTH-ID
+         ' is not authorized to perform this operation.'
+     GOBACK
+    END-IF.
