@@ -0,0 +1,32 @@
+*  BATCH-WINDOW-CHECK.CPY
+*  COPY this member inside a paragraph (after COPYing BATCH-WINDOW-WS
+*  elsewhere in WORKING-STORAGE) to refuse to start an interactive
+*  program during the configured overnight production batch window,
+*  so terminal and CPU contention from a game session never competes
+*  with the real nightly processing. The calling program supplies a
+*  literal for the one pseudo-text tag, for example:
+*      CHECK-BATCH-WINDOW.
+*          COPY "batch-window-check.cpy"
+*              REPLACING ==:BATCH-WINDOW-PROGRAM-NAME:== BY =='ROCKPAPERSCISSORS'==.
+    ACCEPT BATCH-WINDOW-TIME FROM TIME.
+    MOVE BATCH-WINDOW-TIME(1:2) TO BATCH-WINDOW-CURRENT-HOUR.
+    MOVE 'N' TO BATCH-WINDOW-FLAG.
+    IF BATCH-WINDOW-START-HOUR > BATCH-WINDOW-END-HOUR
+     IF BATCH-WINDOW-CURRENT-HOUR >= BATCH-WINDOW-START-HOUR
+         OR BATCH-WINDOW-CURRENT-HOUR < BATCH-WINDOW-END-HOUR
+      MOVE 'Y' TO BATCH-WINDOW-FLAG
+     END-IF
+    ELSE
+     IF BATCH-WINDOW-CURRENT-HOUR >= BATCH-WINDOW-START-HOUR
+         AND BATCH-WINDOW-CURRENT-HOUR < BATCH-WINDOW-END-HOUR
+      MOVE 'Y' TO BATCH-WINDOW-FLAG
+     END-IF
+    END-IF.
+    IF BATCH-WINDOW-ACTIVE
+     DISPLAY :BATCH-WINDOW-PROGRAM-NAME:
+         ': not available during the scheduled production batch window.'
+     DISPLAY 'The batch window runs from ' BATCH-WINDOW-START-HOUR
+         ':00 to ' BATCH-WINDOW-END-HOUR ':00. Please try again '
+         'outside that window.'
+     STOP RUN
+    END-IF.
