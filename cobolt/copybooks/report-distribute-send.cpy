@@ -0,0 +1,32 @@
+*  REPORT-DISTRIBUTE-SEND.CPY
+*  COPY this member inside a paragraph (after the report file has been
+*  closed) to route it to the printer queue or email list the operator
+*  chose in REPORT-DISTRIBUTE-PROMPT.CPY. The calling program supplies
+*  its own report file name data item and a literal program name for
+*  the two pseudo-text tags, for example:
+*      DISTRIBUTE-REPORT.
+*          COPY "report-distribute-send.cpy"
+*              REPLACING ==:RPTDIST-FILE-NAME:==    BY ==WS-REPORT-FILE-NAME==
+*                         ==:RPTDIST-PROGRAM-NAME:== BY =='WORDCOUNTER'==.
+    EVALUATE TRUE
+     WHEN RPTDIST-PRINT
+      STRING 'lp -d ' DELIMITED BY SIZE
+          FUNCTION TRIM(RPTDIST-PRINTER-QUEUE) DELIMITED BY SIZE
+          ' ' DELIMITED BY SIZE
+          FUNCTION TRIM(:RPTDIST-FILE-NAME:) DELIMITED BY SIZE
+          INTO RPTDIST-SHELL-COMMAND
+      CALL 'SYSTEM' USING RPTDIST-SHELL-COMMAND
+      DISPLAY 'Report routed to printer queue ' RPTDIST-PRINTER-QUEUE
+     WHEN RPTDIST-EMAIL
+      STRING 'mail -s "' DELIMITED BY SIZE
+          :RPTDIST-PROGRAM-NAME: DELIMITED BY SIZE
+          ' report" ' DELIMITED BY SIZE
+          FUNCTION TRIM(RPTDIST-EMAIL-LIST) DELIMITED BY SIZE
+          ' < ' DELIMITED BY SIZE
+          FUNCTION TRIM(:RPTDIST-FILE-NAME:) DELIMITED BY SIZE
+          INTO RPTDIST-SHELL-COMMAND
+      CALL 'SYSTEM' USING RPTDIST-SHELL-COMMAND
+      DISPLAY 'Report emailed to ' RPTDIST-EMAIL-LIST
+     WHEN OTHER
+      CONTINUE
+    END-EVALUATE.
