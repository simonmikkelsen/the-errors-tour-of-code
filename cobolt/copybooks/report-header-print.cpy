@@ -0,0 +1,29 @@
+*  REPORT-HEADER-PRINT.CPY
+*  COPY this member inside a paragraph (after COPYing
+*  REPORT-HEADER-WS, RUN-ID-SELECT, RUN-ID-FD, and RUN-ID-WS
+*  elsewhere in the program, and after the program has already
+*  PERFORMed its once-per-run GET-RUN-ID paragraph) to build a
+*  standard report header line into RPTHDR-LINE: run date, run
+*  identifier, program name, and page number. The calling program
+*  moves RPTHDR-LINE to its own report record and WRITEs it, since
+*  report record layouts differ from program to program. The calling
+*  program supplies its own program name literal and page-number
+*  data name (or literal) for the two pseudo-text tags, for example:
+*      PRINT-REPORT-HEADER.
+*          COPY "report-header-print.cpy"
+*              REPLACING ==:RPT-PROGRAM-NAME:== BY =='WORDCOUNTER'==
+*                         ==:RPT-PAGE-NUMBER:==  BY ==WS-PAGE-NUMBER==.
+    ACCEPT RPTHDR-DATE FROM DATE YYYYMMDD.
+    STRING 'PROGRAM: ' DELIMITED BY SIZE
+        :RPT-PROGRAM-NAME: DELIMITED BY SIZE
+        '  RUN DATE: ' DELIMITED BY SIZE
+        RPTHDR-YEAR DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        RPTHDR-MONTH DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        RPTHDR-DAY DELIMITED BY SIZE
+        '  RUN-ID: ' DELIMITED BY SIZE
+        RUN-ID-STAMP DELIMITED BY SIZE
+        '  PAGE: ' DELIMITED BY SIZE
+        :RPT-PAGE-NUMBER: DELIMITED BY SIZE
+        INTO RPTHDR-LINE.
