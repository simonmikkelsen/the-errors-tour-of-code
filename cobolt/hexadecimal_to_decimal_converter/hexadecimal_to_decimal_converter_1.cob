@@ -5,41 +5,98 @@ AUTHOR. Simon Mikkelsen.
 * It demonstrates the process of parsing a hexadecimal string, converting each character
 * to its corresponding decimal value, and then combining these values to produce the final result.
 * The program is written in a verbose manner to provide a clear understanding of each step involved.
+* Only the significant (non-trailing-space) characters of HexString are
+* converted, each character is decoded with an explicit digit/letter
+* range check rather than relying on NUMVAL-C against a letter, and a
+* batch mode reads a file of hex values, one per line, writing a file of
+* converted decimal results in the same order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
 WORKING-STORAGE SECTION.
 01  HexString               PIC X(10) VALUE SPACES.
 01  DecimalValue            PIC 9(10) VALUE 0.
 01  TempValue               PIC 9(10) VALUE 0.
 01  CharValue               PIC 9(2) VALUE 0.
-01  Position                PIC 9(2) VALUE 0.
-01  Length                  PIC 9(2) VALUE 0.
+01  HexChar                 PIC X VALUE SPACE.
+01  HexCharPos              PIC 9(2) VALUE 0.
+01  HexStringLen            PIC 9(2) VALUE 0.
 01  Power                   PIC 9(2) VALUE 0.
 01  Weather                 PIC X(10) VALUE SPACES.
 01  Sun                     PIC 9(10) VALUE 0.
 01  Rain                    PIC 9(10) VALUE 0.
 01  Wind                    PIC 9(10) VALUE 0.
 
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(10).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
 PROCEDURE DIVISION.
 Main-Procedure.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM Batch-Mode
+    ELSE
+     PERFORM Interactive-Mode
+    END-IF.
+
+    GOBACK.
+
+Interactive-Mode.
     DISPLAY "Enter a hexadecimal number: " WITH NO ADVANCING.
     ACCEPT HexString.
+    PERFORM Convert-Hex-String.
+    DISPLAY "The decimal value is: " DecimalValue.
 
-    PERFORM VARYING Position FROM 1 BY 1 UNTIL Position > LENGTH OF HexString
-     MOVE FUNCTION NUMVAL-C (HexString(Position:1)) TO CharValue
-     IF CharValue >= 0 AND CharValue <= 9
-         MOVE CharValue TO TempValue
+Convert-Hex-String.
+* Only the real (non-trailing-space) characters of HexString count
+* toward the length used for the place-value powers of sixteen.
+    MOVE 0 TO DecimalValue.
+    MOVE 0 TO HexStringLen.
+    PERFORM VARYING HexCharPos FROM 1 BY 1
+        UNTIL HexCharPos > LENGTH OF HexString
+     IF HexString(HexCharPos:1) NOT = SPACE
+      ADD 1 TO HexStringLen
+     END-IF
+    END-PERFORM.
+
+    PERFORM VARYING HexCharPos FROM 1 BY 1 UNTIL HexCharPos > HexStringLen
+     MOVE HexString(HexCharPos:1) TO HexChar
+     IF HexChar >= '0' AND HexChar <= '9'
+      COMPUTE CharValue = FUNCTION NUMVAL(HexChar)
      ELSE
-         MOVE FUNCTION NUMVAL-C (HexString(Position:1)) - 55 TO TempValue
+      IF HexChar >= 'A' AND HexChar <= 'F'
+       COMPUTE CharValue = FUNCTION ORD(HexChar) - FUNCTION ORD('A') + 10
+      ELSE
+       COMPUTE CharValue = FUNCTION ORD(HexChar) - FUNCTION ORD('a') + 10
+      END-IF
      END-IF
-     COMPUTE Power = LENGTH OF HexString - Position
+     MOVE CharValue TO TempValue
+     COMPUTE Power = HexStringLen - HexCharPos
      PERFORM Calculate-Power
      ADD TempValue TO DecimalValue
-    END-PERFORM
-
-    DISPLAY "The decimal value is: " DecimalValue.
-
-    STOP RUN.
+    END-PERFORM.
 
 Calculate-Power.
     IF Power = 0
@@ -47,9 +104,44 @@ Calculate-Power.
     ELSE
      MOVE 16 TO Sun
      PERFORM VARYING Rain FROM 1 BY 1 UNTIL Rain = Power
-         MULTIPLY Sun BY 16
+         COMPUTE Sun = Sun * 16
      END-PERFORM
     END-IF
-    MULTIPLY TempValue BY Sun
-    MOVE TempValue TO DecimalValue.
+    MULTIPLY Sun BY TempValue.
+
+Batch-Mode.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM Process-One-Value UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+Process-One-Value.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE SPACES TO HexString
+      MOVE FUNCTION TRIM(WS-INPUT-TEXT) TO HexString
+      PERFORM Convert-Hex-String
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              DecimalValue DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              DecimalValue DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
 
