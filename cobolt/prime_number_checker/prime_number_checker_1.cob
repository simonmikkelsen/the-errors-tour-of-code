@@ -1,42 +1,209 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PrimeNumberChecker.
-
-* This program is designed to check if a given number is a prime number.
-* A prime number is a natural number greater than 1 that has no positive
-* divisors other than 1 and itself. The program will prompt the user to
-* enter a number and then determine if it is a prime number.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM PIC 9(5) VALUE 0.
-01 I PIC 9(5) VALUE 2.
-01 FLAG PIC X VALUE 'T'.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter a number to check if it is a prime number: ".
-    ACCEPT NUM.
-
-    * Check if the number is less than 2, which is not a prime number.
-    IF NUM < 2 THEN
-     MOVE 'F' TO FLAG
-    ELSE
-     * Loop from 2 to the number minus one to check for factors.
-     PERFORM VARYING I FROM 2 BY 1 UNTIL I >= NUM
-         * If the number is divisible by any number other than 1 and itself,
-         * it is not a prime number.
-         IF NUM MOD I = 0 THEN
-          MOVE 'F' TO FLAG
-         END-IF
-     END-PERFORM
-    END-IF.
-
-    * Display the result based on the FLAG value.
-    IF FLAG = 'T' THEN
-     DISPLAY NUM " is a prime number."
-    ELSE
-     DISPLAY NUM " is not a prime number."
-    END-IF.
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PrimeNumberChecker.
+
+* This program is designed to check if a given number is a prime number.
+* A prime number is a natural number greater than 1 that has no positive
+* divisors other than 1 and itself. The program will prompt the user to
+* enter a number and then determine if it is a prime number.
+* A range mode prints every prime in a lower/upper bound window using a
+* proper sieve instead of re-running trial division from scratch, and a
+* file mode reads a list of numbers and writes a prime/not-prime column
+* next to each, so a whole batch can be checked in one run. The output
+* file leads with the standard run header (program, run date, run
+* identifier, page) shared with the other report-producing programs.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(60).
+
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "run-id-ws.cpy".
+COPY "report-header-ws.cpy".
+01  WS-PAGE-NUMBER          PIC 9(03) VALUE 1.
+01 NUM PIC 9(5) VALUE 0.
+01 I PIC 9(5) VALUE 2.
+01 FLAG PIC X VALUE 'T'.
+
+01 WS-RUN-MODE          PIC X VALUE 'S'.
+01 WS-LOW-BOUND         PIC 9(5).
+01 WS-HIGH-BOUND        PIC 9(5).
+01 WS-J                 PIC 9(5).
+01 WS-I-SQUARED         PIC 9(10).
+01 WS-SIEVE-TABLE.
+    05  WS-SIEVE-FLAG OCCURS 99999 TIMES PIC X VALUE 'T'.
+
+01 WS-INPUT-FILE-NAME   PIC X(100).
+01 WS-OUTPUT-FILE-NAME  PIC X(100).
+01 WS-NUM-TEXT          PIC X(20).
+01 WS-FILE-EOF-FLAG     PIC X VALUE 'N'.
+    88  WS-FILE-EOF         VALUE 'Y'.
+01 WS-REPORT-LINE       PIC X(60).
+01 WS-OUTPUT-FORMAT     PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV       VALUE 'C'.
+COPY "report-distribute-ws.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (S=single check, R=range sieve, F=file batch): "
+        WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    EVALUATE WS-RUN-MODE
+     WHEN 'R' WHEN 'r'
+      PERFORM RANGE-MODE
+     WHEN 'F' WHEN 'f'
+      PERFORM FILE-MODE
+     WHEN OTHER
+      PERFORM SINGLE-MODE
+    END-EVALUATE.
+
+    STOP RUN.
+
+SINGLE-MODE.
+    DISPLAY "Enter a number to check if it is a prime number: ".
+    ACCEPT NUM.
+    PERFORM CHECK-PRIME.
+    IF FLAG = 'T'
+     DISPLAY NUM " is a prime number."
+    ELSE
+     DISPLAY NUM " is not a prime number."
+    END-IF.
+
+CHECK-PRIME.
+* Check if the number is less than 2, which is not a prime number.
+    MOVE 'T' TO FLAG.
+    IF NUM < 2 THEN
+     MOVE 'F' TO FLAG
+    ELSE
+* Loop from 2 to the number minus one to check for factors.
+     PERFORM VARYING I FROM 2 BY 1 UNTIL I >= NUM
+* If the number is divisible by any number other than 1 and itself,
+* it is not a prime number.
+         IF FUNCTION MOD(NUM, I) = 0 THEN
+          MOVE 'F' TO FLAG
+         END-IF
+     END-PERFORM
+    END-IF.
+
+RANGE-MODE.
+    DISPLAY "Enter lower bound: " WITH NO ADVANCING.
+    ACCEPT WS-LOW-BOUND.
+    DISPLAY "Enter upper bound: " WITH NO ADVANCING.
+    ACCEPT WS-HIGH-BOUND.
+    PERFORM RUN-SIEVE.
+    PERFORM PRINT-SIEVE-RESULTS.
+
+RUN-SIEVE.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-HIGH-BOUND
+     MOVE 'T' TO WS-SIEVE-FLAG(I)
+    END-PERFORM.
+    IF WS-HIGH-BOUND >= 1
+     MOVE 'F' TO WS-SIEVE-FLAG(1)
+    END-IF.
+    PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-HIGH-BOUND
+     IF WS-SIEVE-FLAG(I) = 'T'
+      PERFORM MARK-MULTIPLES-OF-I
+     END-IF
+    END-PERFORM.
+
+MARK-MULTIPLES-OF-I.
+    COMPUTE WS-I-SQUARED = I * I.
+    IF WS-I-SQUARED <= WS-HIGH-BOUND
+     MOVE WS-I-SQUARED TO WS-J
+     PERFORM UNTIL WS-J > WS-HIGH-BOUND
+      MOVE 'F' TO WS-SIEVE-FLAG(WS-J)
+      ADD I TO WS-J
+     END-PERFORM
+    END-IF.
+
+PRINT-SIEVE-RESULTS.
+    DISPLAY "Primes between " WS-LOW-BOUND " and " WS-HIGH-BOUND ":".
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-HIGH-BOUND
+     IF I >= WS-LOW-BOUND AND WS-SIEVE-FLAG(I) = 'T'
+      DISPLAY I
+     END-IF
+    END-PERFORM.
+
+FILE-MODE.
+    DISPLAY "Enter the input file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    PERFORM PROMPT-REPORT-DISTRIBUTION.
+    PERFORM GET-RUN-ID.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PRINT-REPORT-HEADER.
+    MOVE RPTHDR-LINE TO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
+    PERFORM CHECK-ONE-FILE-NUMBER UNTIL WS-FILE-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+    PERFORM DISTRIBUTE-REPORT.
+
+PRINT-REPORT-HEADER.
+    COPY "report-header-print.cpy"
+        REPLACING ==:RPT-PROGRAM-NAME:== BY =='PRIMENUMBERCHECKER'==
+                   ==:RPT-PAGE-NUMBER:==  BY ==WS-PAGE-NUMBER==.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+PROMPT-REPORT-DISTRIBUTION.
+    COPY "report-distribute-prompt.cpy".
+
+DISTRIBUTE-REPORT.
+    COPY "report-distribute-send.cpy"
+        REPLACING ==:RPTDIST-FILE-NAME:==    BY ==WS-OUTPUT-FILE-NAME==
+                   ==:RPTDIST-PROGRAM-NAME:== BY =='PRIMENUMBERCHECKER'==.
+
+CHECK-ONE-FILE-NUMBER.
+    READ INPUT-FILE INTO WS-NUM-TEXT
+     AT END
+      SET WS-FILE-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION NUMVAL(WS-NUM-TEXT) TO NUM
+      PERFORM CHECK-PRIME
+      PERFORM WRITE-FILE-RESULT
+    END-READ.
+
+WRITE-FILE-RESULT.
+    IF WS-OUTPUT-CSV
+     IF FLAG = 'T'
+      STRING FUNCTION TRIM(WS-NUM-TEXT) DELIMITED BY SIZE
+          ',PRIME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     ELSE
+      STRING FUNCTION TRIM(WS-NUM-TEXT) DELIMITED BY SIZE
+          ',NOT PRIME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     END-IF
+    ELSE
+     IF FLAG = 'T'
+      STRING FUNCTION TRIM(WS-NUM-TEXT) DELIMITED BY SIZE
+          '   PRIME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     ELSE
+      STRING FUNCTION TRIM(WS-NUM-TEXT) DELIMITED BY SIZE
+          '   NOT PRIME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     END-IF
+    END-IF.
+    MOVE WS-REPORT-LINE TO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
