@@ -0,0 +1,100 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GAME-LEADERBOARD-REPORT.
+AUTHOR. Simon Mikkelsen.
+* NumberGuessingGame and ROCKPAPERSCISSORS each keep their own score
+* file, but both now also append every completed game to the shared
+* GAMELOG (game name, player, date, outcome). This program reads that
+* combined file and prints one overall leaderboard - games played and
+* wins/losses/ties per player, across both games - so the break-room
+* standings no longer have to be checked in two separate files.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "gamelog-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+COPY "gamelog-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "gamelog-ws.cpy".
+01  WS-GAMELOG-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-GAMELOG-EOF VALUE 'Y'.
+01  WS-REPORT-GAME PIC X(20).
+01  WS-REPORT-PLAYER PIC X(30).
+01  WS-REPORT-DATE PIC X(08).
+01  WS-REPORT-OUTCOME PIC X(04).
+01  WS-PI PIC 9(04) VALUE 0.
+01  WS-PLAYER-TABLE.
+    05  WS-PLAYER-TABLE-COUNT PIC 9(04) VALUE 0.
+    05  WS-PLAYER-ENTRY OCCURS 200 TIMES.
+        10  WS-PLAYER-NAME-T    PIC X(30).
+        10  WS-PLAYER-GAMES     PIC 9(05) VALUE 0.
+        10  WS-PLAYER-WINS      PIC 9(05) VALUE 0.
+        10  WS-PLAYER-LOSSES    PIC 9(05) VALUE 0.
+        10  WS-PLAYER-TIES      PIC 9(05) VALUE 0.
+01  WS-FOUND-PLAYER-FLAG PIC X VALUE 'N'.
+    88  WS-FOUND-PLAYER VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    OPEN INPUT GAME-LOG-FILE.
+    IF GAMELOG-FILE-STATUS NOT = '00'
+     DISPLAY 'No game log found yet.'
+    ELSE
+     PERFORM READ-ONE-GAMELOG-LINE UNTIL WS-GAMELOG-EOF
+     CLOSE GAME-LOG-FILE
+     PERFORM PRINT-LEADERBOARD
+    END-IF.
+    STOP RUN.
+
+READ-ONE-GAMELOG-LINE.
+    READ GAME-LOG-FILE INTO GAMELOG-LINE
+     AT END
+      SET WS-GAMELOG-EOF TO TRUE
+     NOT AT END
+      UNSTRING GAMELOG-LINE DELIMITED BY ','
+          INTO WS-REPORT-GAME WS-REPORT-PLAYER
+               WS-REPORT-DATE WS-REPORT-OUTCOME
+      PERFORM ADD-GAME-TO-PLAYER-TABLE
+    END-READ.
+
+ADD-GAME-TO-PLAYER-TABLE.
+    MOVE 'N' TO WS-FOUND-PLAYER-FLAG.
+    PERFORM VARYING WS-PI FROM 1 BY 1 UNTIL WS-PI > WS-PLAYER-TABLE-COUNT
+     IF WS-PLAYER-NAME-T(WS-PI) = WS-REPORT-PLAYER
+      PERFORM UPDATE-PLAYER-STATS
+      MOVE 'Y' TO WS-FOUND-PLAYER-FLAG
+     END-IF
+    END-PERFORM.
+    IF NOT WS-FOUND-PLAYER AND WS-PLAYER-TABLE-COUNT < 200
+     ADD 1 TO WS-PLAYER-TABLE-COUNT
+     MOVE WS-REPORT-PLAYER TO WS-PLAYER-NAME-T(WS-PLAYER-TABLE-COUNT)
+     MOVE WS-PLAYER-TABLE-COUNT TO WS-PI
+     PERFORM UPDATE-PLAYER-STATS
+    END-IF.
+
+UPDATE-PLAYER-STATS.
+    ADD 1 TO WS-PLAYER-GAMES(WS-PI).
+    EVALUATE WS-REPORT-OUTCOME
+     WHEN 'WIN'
+      ADD 1 TO WS-PLAYER-WINS(WS-PI)
+     WHEN 'LOSS'
+      ADD 1 TO WS-PLAYER-LOSSES(WS-PI)
+     WHEN OTHER
+      ADD 1 TO WS-PLAYER-TIES(WS-PI)
+    END-EVALUATE.
+
+PRINT-LEADERBOARD.
+    DISPLAY '----------------------------------------------------'.
+    DISPLAY 'COMBINED GAME LEADERBOARD (all games)'.
+    DISPLAY 'PLAYER                  GAMES  WINS LOSSES  TIES'.
+    PERFORM VARYING WS-PI FROM 1 BY 1 UNTIL WS-PI > WS-PLAYER-TABLE-COUNT
+     DISPLAY FUNCTION TRIM(WS-PLAYER-NAME-T(WS-PI))
+         '  GAMES=' WS-PLAYER-GAMES(WS-PI)
+         '  WINS=' WS-PLAYER-WINS(WS-PI)
+         '  LOSSES=' WS-PLAYER-LOSSES(WS-PI)
+         '  TIES=' WS-PLAYER-TIES(WS-PI)
+    END-PERFORM.
+    DISPLAY '----------------------------------------------------'.
