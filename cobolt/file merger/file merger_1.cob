@@ -1,64 +1,330 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FILEMERGER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program merges two files into one. It reads records from
-* two input files and writes them to an output file. The program
-* is designed to demonstrate the process of file handling in COBOL.
-* It showcases the use of multiple variables, file operations, and
-* control structures. The program is written in a verbose manner
-* to ensure clarity and understanding of each step involved.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT FILE1 ASSIGN TO 'INPUT1.DAT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT FILE2 ASSIGN TO 'INPUT2.DAT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT FILE3 ASSIGN TO 'OUTPUT.DAT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  FILE1.
-01  FILE1-RECORD PIC X(80).
-
-FD  FILE2.
-01  FILE2-RECORD PIC X(80).
-
-FD  FILE3.
-01  FILE3-RECORD PIC X(80).
-
-WORKING-STORAGE SECTION.
-01  EOF-FILE1 PIC X VALUE 'N'.
-01  EOF-FILE2 PIC X VALUE 'N'.
-01  TEMP-RECORD PIC X(80).
-01  TEMP-RECORD2 PIC X(80).
-01  TEMP-RECORD3 PIC X(80).
-01  TEMP-RECORD4 PIC X(80).
-01  TEMP-RECORD5 PIC X(80).
-01  TEMP-RECORD6 PIC X(80).
-01  TEMP-RECORD7 PIC X(80).
-01  TEMP-RECORD8 PIC X(80).
-01  TEMP-RECORD9 PIC X(80).
-01  TEMP-RECORD10 PIC X(80).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    OPEN INPUT FILE1.
-    OPEN INPUT FILE2.
-    OPEN OUTPUT FILE3.
-
-    PERFORM UNTIL EOF-FILE1 = 'Y' AND EOF-FILE2 = 'Y'
-     IF EOF-FILE1 NOT = 'Y'
-         READ FILE1 INTO TEMP-RECORD
-         AT END
-          MOVE 'Y' TO EOF-FILE1
-         NOT AT END
-          MOVE TEMP-RECORD TO FILE3-RECORD
-          WRITE FILE3-RECORD
-     END-IF
-
-     IF EOF-FILE2 NOT = 'Y'
-         READ FILE2 INTO TEMP-RECORD2
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILEMERGER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program merges two files into one. It reads records from
+* two input files and writes them to an output file. The program
+* is designed to demonstrate the process of file handling in COBOL.
+* It showcases the use of multiple variables, file operations, and
+* control structures. The program is written in a verbose manner
+* to ensure clarity and understanding of each step involved.
+*
+* WS-MERGE-MODE controls how FILE1 and FILE2 are combined:
+*   'I' - interleave (original behaviour): alternate reads from
+*         each file and write whatever comes back, in no particular
+*         order. Kept only for backward compatibility.
+*   'K' - true sort-key merge: FILE1 and FILE2 are each assumed to
+*         already be in ascending order on the key defined by
+*         WS-KEY-START/WS-KEY-LENGTH, and records are written to
+*         FILE3 in that same ascending key order, the way a real
+*         end-of-day merge step works.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE1 ASSIGN TO 'INPUT1.DAT'
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT FILE2 ASSIGN TO 'INPUT2.DAT'
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT FILE3 ASSIGN TO 'OUTPUT.DAT'
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT FILE3-SCRATCH ASSIGN TO WS-FILE3-SCRATCH-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-FILE3-SCRATCH-STATUS.
+    COPY "auditlog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  FILE1.
+01  FILE1-RECORD PIC X(80).
+
+FD  FILE2.
+01  FILE2-RECORD PIC X(80).
+
+FD  FILE3.
+01  FILE3-RECORD PIC X(80).
+
+FD  FILE3-SCRATCH.
+01  FILE3-SCRATCH-RECORD PIC X(80).
+
+COPY "auditlog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "auditlog-ws.cpy".
+COPY "run-id-ws.cpy".
+01  WS-AUDIT-OUTCOME PIC X(11) VALUE SPACES.
+01  WS-OUTPUT-RECORD-COUNT PIC 9(07) VALUE 0.
+01  WS-FILE1-RECORD-COUNT PIC 9(07) VALUE 0.
+01  WS-FILE2-RECORD-COUNT PIC 9(07) VALUE 0.
+01  WS-EXPECTED-TOTAL PIC 9(07) VALUE 0.
+01  WS-MERGE-MODE PIC X VALUE 'K'.
+01  WS-WRAP-FLAG PIC X VALUE 'Y'.
+    88  WS-WRAP-REQUESTED VALUE 'Y'.
+01  WS-KEY-START PIC 9(02) VALUE 1.
+01  WS-KEY-LENGTH PIC 9(02) VALUE 10.
+01  WS-FILE3-NAME PIC X(50) VALUE 'OUTPUT.DAT'.
+01  WS-FILE3-SCRATCH-NAME PIC X(54) VALUE SPACES.
+01  WS-FILE3-SCRATCH-STATUS PIC X(02).
+01  WS-FILE3-SCRATCH-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-FILE3-SCRATCH-EOF VALUE 'Y'.
+01  WS-SHELL-COMMAND PIC X(120) VALUE SPACES.
+01  WS-HEADER-DATE PIC 9(08) VALUE 0.
+01  WS-HEADER-CHECKSUM PIC 9(10) VALUE 0.
+01  WS-HEADER-CHAR-INDEX PIC 9(02) VALUE 0.
+
+01  EOF-FILE1 PIC X VALUE 'N'.
+01  EOF-FILE2 PIC X VALUE 'N'.
+01  TEMP-RECORD PIC X(80).
+01  TEMP-RECORD2 PIC X(80).
+
+01  WS-HAVE-FILE1 PIC X VALUE 'N'.
+01  WS-HAVE-FILE2 PIC X VALUE 'N'.
+01  WS-FILE1-KEY PIC X(80).
+01  WS-FILE2-KEY PIC X(80).
+01  WS-FILE1-MARKER-FLAG PIC X VALUE 'N'.
+    88  WS-FILE1-IS-MARKER VALUE 'Y'.
+01  WS-FILE2-MARKER-FLAG PIC X VALUE 'N'.
+    88  WS-FILE2-IS-MARKER VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Merge mode (I=interleave, K=key merge): ' WITH NO ADVANCING.
+    ACCEPT WS-MERGE-MODE.
+    IF WS-MERGE-MODE = 'K'
+     DISPLAY 'Key starting position: ' WITH NO ADVANCING
+     ACCEPT WS-KEY-START
+     DISPLAY 'Key length: ' WITH NO ADVANCING
+     ACCEPT WS-KEY-LENGTH
+     PERFORM VALIDATE-KEY-BOUNDS
+    END-IF.
+    DISPLAY 'Wrap output with HDR/TRL header and trailer records? '
+        '(Y/N): ' WITH NO ADVANCING.
+    ACCEPT WS-WRAP-FLAG.
+
+    OPEN INPUT FILE1.
+    OPEN INPUT FILE2.
+    OPEN OUTPUT FILE3.
+
+    IF WS-MERGE-MODE = 'K'
+     PERFORM KEY-MERGE
+    ELSE
+     PERFORM INTERLEAVE-MERGE
+    END-IF.
+
+    CLOSE FILE1.
+    CLOSE FILE2.
+    CLOSE FILE3.
+
+    DISPLAY 'File merge complete.'.
+    PERFORM CHECK-CONTROL-TOTALS.
+    IF WS-WRAP-REQUESTED
+     PERFORM WRAP-FILE3-WITH-HEADER-TRAILER
+    END-IF.
+    PERFORM GET-RUN-ID.
+    PERFORM WRITE-AUDIT-LOG.
+    GOBACK.
+
+VALIDATE-KEY-BOUNDS.
+* FILE1-RECORD/FILE2-RECORD are each PIC X(80), so a key start/length
+* pair that runs past byte 80 would reference-modify outside the
+* record. Fall back to the field's own default (start 1, length 10)
+* rather than let an operator typo crash the run.
+    IF WS-KEY-START < 1 OR WS-KEY-LENGTH < 1
+        OR WS-KEY-START + WS-KEY-LENGTH - 1 > 80
+     DISPLAY 'Invalid key start/length for an 80-byte record; '
+         'using default (start 1, length 10).'
+     MOVE 1 TO WS-KEY-START
+     MOVE 10 TO WS-KEY-LENGTH
+    END-IF.
+
+CHECK-CONTROL-TOTALS.
+    COMPUTE WS-EXPECTED-TOTAL = WS-FILE1-RECORD-COUNT + WS-FILE2-RECORD-COUNT.
+    DISPLAY 'FILE1 records read:   ' WS-FILE1-RECORD-COUNT.
+    DISPLAY 'FILE2 records read:   ' WS-FILE2-RECORD-COUNT.
+    DISPLAY 'FILE3 records written: ' WS-OUTPUT-RECORD-COUNT.
+    IF WS-OUTPUT-RECORD-COUNT = WS-EXPECTED-TOTAL
+     MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+    ELSE
+     DISPLAY 'DISCREPANCY: FILE3 count does not equal FILE1 + FILE2.'
+     MOVE 'DISCREPANCY' TO WS-AUDIT-OUTCOME
+     MOVE 8 TO RETURN-CODE
+    END-IF.
+
+WRAP-FILE3-WITH-HEADER-TRAILER.
+* Rename the merged output aside, then rewrite it with a leading HDR
+* record (run date, expected record count from FILE1 + FILE2) and a
+* trailing TRL record (actual record count, simple checksum), so a
+* receiving job can validate FILE3 is complete before it processes a
+* single data record.
+    ACCEPT WS-HEADER-DATE FROM DATE YYYYMMDD.
+    STRING WS-FILE3-NAME DELIMITED BY SPACE
+        '.SCR' DELIMITED BY SIZE
+        INTO WS-FILE3-SCRATCH-NAME.
+    STRING 'mv ' DELIMITED BY SIZE
+        WS-FILE3-NAME DELIMITED BY SPACE
+        ' ' DELIMITED BY SIZE
+        WS-FILE3-SCRATCH-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+    MOVE 0 TO WS-HEADER-CHECKSUM.
+    OPEN OUTPUT FILE3.
+    MOVE SPACES TO FILE3-RECORD.
+    STRING 'HDR' DELIMITED BY SIZE
+        WS-HEADER-DATE DELIMITED BY SIZE
+        WS-EXPECTED-TOTAL DELIMITED BY SIZE
+        INTO FILE3-RECORD.
+    WRITE FILE3-RECORD.
+
+    OPEN INPUT FILE3-SCRATCH.
+    MOVE 'N' TO WS-FILE3-SCRATCH-EOF-FLAG.
+    PERFORM COPY-ONE-FILE3-SCRATCH-LINE UNTIL WS-FILE3-SCRATCH-EOF.
+    CLOSE FILE3-SCRATCH.
+
+    MOVE SPACES TO FILE3-RECORD.
+    STRING 'TRL' DELIMITED BY SIZE
+        WS-OUTPUT-RECORD-COUNT DELIMITED BY SIZE
+        WS-HEADER-CHECKSUM DELIMITED BY SIZE
+        INTO FILE3-RECORD.
+    WRITE FILE3-RECORD.
+    CLOSE FILE3.
+
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-FILE3-SCRATCH-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+COPY-ONE-FILE3-SCRATCH-LINE.
+    READ FILE3-SCRATCH INTO FILE3-SCRATCH-RECORD
+     AT END
+      SET WS-FILE3-SCRATCH-EOF TO TRUE
+     NOT AT END
+      PERFORM ACCUMULATE-FILE3-CHECKSUM
+      WRITE FILE3-RECORD FROM FILE3-SCRATCH-RECORD
+    END-READ.
+
+ACCUMULATE-FILE3-CHECKSUM.
+    PERFORM VARYING WS-HEADER-CHAR-INDEX FROM 1 BY 1
+        UNTIL WS-HEADER-CHAR-INDEX > 80
+     ADD FUNCTION ORD(FILE3-SCRATCH-RECORD(WS-HEADER-CHAR-INDEX:1))
+         TO WS-HEADER-CHECKSUM
+    END-PERFORM.
+
+INTERLEAVE-MERGE.
+    PERFORM UNTIL EOF-FILE1 = 'Y' AND EOF-FILE2 = 'Y'
+     IF EOF-FILE1 NOT = 'Y'
+         READ FILE1 INTO TEMP-RECORD
+         AT END
+          MOVE 'Y' TO EOF-FILE1
+         NOT AT END
+          ADD 1 TO WS-FILE1-RECORD-COUNT
+          MOVE TEMP-RECORD TO FILE3-RECORD
+          WRITE FILE3-RECORD
+          ADD 1 TO WS-OUTPUT-RECORD-COUNT
+         END-READ
+     END-IF
+
+     IF EOF-FILE2 NOT = 'Y'
+         READ FILE2 INTO TEMP-RECORD2
+         AT END
+          MOVE 'Y' TO EOF-FILE2
+         NOT AT END
+          ADD 1 TO WS-FILE2-RECORD-COUNT
+          MOVE TEMP-RECORD2 TO FILE3-RECORD
+          WRITE FILE3-RECORD
+          ADD 1 TO WS-OUTPUT-RECORD-COUNT
+         END-READ
+     END-IF
+    END-PERFORM.
+
+KEY-MERGE.
+    PERFORM READ-NEXT-FILE1.
+    PERFORM READ-NEXT-FILE2.
+
+    PERFORM UNTIL WS-HAVE-FILE1 = 'N' AND WS-HAVE-FILE2 = 'N'
+     EVALUATE TRUE
+      WHEN WS-HAVE-FILE1 = 'N'
+       MOVE TEMP-RECORD2 TO FILE3-RECORD
+       WRITE FILE3-RECORD
+       ADD 1 TO WS-OUTPUT-RECORD-COUNT
+       PERFORM READ-NEXT-FILE2
+      WHEN WS-HAVE-FILE2 = 'N'
+       MOVE TEMP-RECORD TO FILE3-RECORD
+       WRITE FILE3-RECORD
+       ADD 1 TO WS-OUTPUT-RECORD-COUNT
+       PERFORM READ-NEXT-FILE1
+      WHEN WS-FILE1-KEY <= WS-FILE2-KEY
+       MOVE TEMP-RECORD TO FILE3-RECORD
+       WRITE FILE3-RECORD
+       ADD 1 TO WS-OUTPUT-RECORD-COUNT
+       PERFORM READ-NEXT-FILE1
+      WHEN OTHER
+       MOVE TEMP-RECORD2 TO FILE3-RECORD
+       WRITE FILE3-RECORD
+       ADD 1 TO WS-OUTPUT-RECORD-COUNT
+       PERFORM READ-NEXT-FILE2
+     END-EVALUATE
+    END-PERFORM.
+
+READ-NEXT-FILE1.
+* A previously WRAP-FILE3-WITH-HEADER-TRAILER'd file fed back in as
+* FILE1 (a cascaded end-of-day merge) carries a leading HDR and a
+* trailing TRL record; those are passed over here so they never enter
+* the key comparison or the record counts.
+    PERFORM READ-ONE-FILE1-RECORD.
+    PERFORM READ-ONE-FILE1-RECORD
+        UNTIL WS-HAVE-FILE1 = 'N' OR NOT WS-FILE1-IS-MARKER.
+
+READ-ONE-FILE1-RECORD.
+    READ FILE1 INTO TEMP-RECORD
+     AT END
+      MOVE 'N' TO WS-HAVE-FILE1
+      MOVE 'Y' TO EOF-FILE1
+      MOVE 'N' TO WS-FILE1-MARKER-FLAG
+     NOT AT END
+      MOVE 'Y' TO WS-HAVE-FILE1
+      IF TEMP-RECORD(1:3) = 'HDR' OR TEMP-RECORD(1:3) = 'TRL'
+       MOVE 'Y' TO WS-FILE1-MARKER-FLAG
+      ELSE
+       MOVE 'N' TO WS-FILE1-MARKER-FLAG
+       ADD 1 TO WS-FILE1-RECORD-COUNT
+       MOVE TEMP-RECORD(WS-KEY-START:WS-KEY-LENGTH) TO WS-FILE1-KEY
+      END-IF
+    END-READ.
+
+READ-NEXT-FILE2.
+* Same HDR/TRL pass-through as READ-NEXT-FILE1, for a wrapped file fed
+* back in as FILE2.
+    PERFORM READ-ONE-FILE2-RECORD.
+    PERFORM READ-ONE-FILE2-RECORD
+        UNTIL WS-HAVE-FILE2 = 'N' OR NOT WS-FILE2-IS-MARKER.
+
+READ-ONE-FILE2-RECORD.
+    READ FILE2 INTO TEMP-RECORD2
+     AT END
+      MOVE 'N' TO WS-HAVE-FILE2
+      MOVE 'Y' TO EOF-FILE2
+      MOVE 'N' TO WS-FILE2-MARKER-FLAG
+     NOT AT END
+      MOVE 'Y' TO WS-HAVE-FILE2
+      IF TEMP-RECORD2(1:3) = 'HDR' OR TEMP-RECORD2(1:3) = 'TRL'
+       MOVE 'Y' TO WS-FILE2-MARKER-FLAG
+      ELSE
+       MOVE 'N' TO WS-FILE2-MARKER-FLAG
+       ADD 1 TO WS-FILE2-RECORD-COUNT
+       MOVE TEMP-RECORD2(WS-KEY-START:WS-KEY-LENGTH) TO WS-FILE2-KEY
+      END-IF
+    END-READ.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+WRITE-AUDIT-LOG.
+    COPY "auditlog-write.cpy"
+        REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='FILEMERGER'==
+                   ==:AUDIT-SOURCE-NAME:==  BY =='INPUT1.DAT+INPUT2.DAT'==
+                   ==:AUDIT-DEST-NAME:==    BY =='OUTPUT.DAT'==
+                   ==:AUDIT-RECORD-COUNT:== BY ==WS-OUTPUT-RECORD-COUNT==
+                   ==:AUDIT-OUTCOME:==      BY ==WS-AUDIT-OUTCOME==.
