@@ -0,0 +1,110 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILE-GENERATOR.
+AUTHOR. Simon Mikkelsen.
+* Nothing in this suite produces realistic volumes of test data - the
+* hand-typed sample files everyone uses are too small to ever exercise
+* FILE-SPLITTER, FILEMERGER, or SIMPLE-FILE-COPIER at anything close
+* to production size. This program writes a LINE SEQUENTIAL file of a
+* requested record count and record width, with either randomized
+* letters or a sequential patterned layout, so those programs can be
+* tried out against realistic volume before they see production data.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GENERATED-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OUTPUT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  GENERATED-FILE.
+01  GEN-RECORD PIC X(200).
+
+WORKING-STORAGE SECTION.
+01  WS-OUTPUT-FILE-NAME         PIC X(100).
+01  WS-OUTPUT-STATUS            PIC X(02).
+01  WS-RECORD-COUNT             PIC 9(07) VALUE 0.
+01  WS-RECORD-WIDTH             PIC 9(03) VALUE 80.
+01  WS-CONTENT-MODE             PIC X VALUE 'R'.
+    88  WS-CONTENT-RANDOM           VALUE 'R'.
+    88  WS-CONTENT-PATTERNED        VALUE 'P'.
+01  WS-RANDOM-SEED               PIC 9(04) VALUE 0.
+01  WS-RANDOM-FRACTION            COMP-2 VALUE 0.
+01  WS-RANDOM-LETTER-INDEX        PIC 9(02) VALUE 0.
+01  WS-CURRENT-RECORD-NUMBER      PIC 9(07) VALUE 0.
+01  WS-CHAR-INDEX                 PIC 9(03) VALUE 0.
+01  WS-SEQUENCE-TEXT               PIC 9(08).
+01  WS-FILL-CHARACTER               PIC X VALUE 'X'.
+01  WS-LETTER-TABLE.
+    05  FILLER PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+01  WS-LETTER-TABLE-R REDEFINES WS-LETTER-TABLE.
+    05  WS-LETTER PIC X OCCURS 26 TIMES.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Enter the output file name: ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY 'Enter the number of records to generate: ' WITH NO ADVANCING.
+    ACCEPT WS-RECORD-COUNT.
+    DISPLAY 'Enter the record width (default 80): ' WITH NO ADVANCING.
+    ACCEPT WS-RECORD-WIDTH.
+    IF WS-RECORD-WIDTH = 0
+     MOVE 80 TO WS-RECORD-WIDTH
+    END-IF.
+    IF WS-RECORD-WIDTH > 200
+     MOVE 200 TO WS-RECORD-WIDTH
+    END-IF.
+    IF WS-RECORD-WIDTH < 15
+     MOVE 15 TO WS-RECORD-WIDTH
+    END-IF.
+    DISPLAY 'Content mode (R=random letters, P=patterned): '
+        WITH NO ADVANCING.
+    ACCEPT WS-CONTENT-MODE.
+
+    ACCEPT WS-RANDOM-SEED FROM TIME.
+    COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM(WS-RANDOM-SEED).
+
+    OPEN OUTPUT GENERATED-FILE.
+    IF WS-OUTPUT-STATUS NOT = '00'
+     DISPLAY 'Cannot open output file: ' WS-OUTPUT-FILE-NAME
+     STOP RUN
+    END-IF.
+
+    PERFORM GENERATE-ONE-RECORD
+        VARYING WS-CURRENT-RECORD-NUMBER FROM 1 BY 1
+        UNTIL WS-CURRENT-RECORD-NUMBER > WS-RECORD-COUNT.
+
+    CLOSE GENERATED-FILE.
+    DISPLAY 'Generated ' WS-RECORD-COUNT ' record(s), '
+        WS-RECORD-WIDTH ' byte(s) wide, into ' WS-OUTPUT-FILE-NAME.
+    STOP RUN.
+
+GENERATE-ONE-RECORD.
+    MOVE SPACES TO GEN-RECORD.
+    IF WS-CONTENT-RANDOM
+     PERFORM BUILD-RANDOM-RECORD
+    ELSE
+     PERFORM BUILD-PATTERNED-RECORD
+    END-IF.
+    WRITE GEN-RECORD.
+
+BUILD-RANDOM-RECORD.
+    PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+        UNTIL WS-CHAR-INDEX > WS-RECORD-WIDTH
+     COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM
+     COMPUTE WS-RANDOM-LETTER-INDEX =
+         FUNCTION MOD(FUNCTION INTEGER(WS-RANDOM-FRACTION * 1000000) 26) + 1
+     MOVE WS-LETTER(WS-RANDOM-LETTER-INDEX)
+         TO GEN-RECORD(WS-CHAR-INDEX:1)
+    END-PERFORM.
+
+BUILD-PATTERNED-RECORD.
+    MOVE WS-CURRENT-RECORD-NUMBER TO WS-SEQUENCE-TEXT.
+    STRING 'RECORD ' DELIMITED BY SIZE
+        WS-SEQUENCE-TEXT DELIMITED BY SIZE
+        INTO GEN-RECORD.
+    PERFORM VARYING WS-CHAR-INDEX FROM 16 BY 1
+        UNTIL WS-CHAR-INDEX > WS-RECORD-WIDTH
+     MOVE WS-FILL-CHARACTER TO GEN-RECORD(WS-CHAR-INDEX:1)
+    END-PERFORM.
