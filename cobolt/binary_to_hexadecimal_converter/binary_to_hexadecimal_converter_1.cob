@@ -1,15 +1,140 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BinaryToHexadecimalConverter.
-AUTHOR. Simon Mikkelsen.
-* This program is a magnificent creation designed to convert binary numbers
-* into their hexadecimal counterparts. It is a splendid example of the 
-* intricate dance between binary and hexadecimal systems, showcasing the 
-* elegance of COBOL in all its glory.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  BINARY-NUMBER        PIC X(16).
-01  HEXADECIMAL-NUMBER   PIC X(4).
-01  TEMP-VAR             PIC X(16).
-01  TEMP-HEX             PIC X(4).
-01  I                    PIC 9(2)
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BinaryToHexadecimalConverter.
+AUTHOR. Simon Mikkelsen.
+* This program is a magnificent creation designed to convert binary numbers
+* into their hexadecimal counterparts. It is a splendid example of the
+* intricate dance between binary and hexadecimal systems, showcasing the
+* elegance of COBOL in all its glory.
+* The binary string is taken four bits at a time (a nibble), each nibble's
+* positional value is summed up, and the result is looked up in a table of
+* hex digits. A batch mode reads a file of binary values, one per line,
+* and writes a file of converted hex results in the same order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  BINARY-NUMBER        PIC X(16) VALUE SPACES.
+01  HEXADECIMAL-NUMBER   PIC X(4) VALUE SPACES.
+01  HEX-DIGITS           PIC X(16) VALUE "0123456789ABCDEF".
+01  NIBBLE-START         PIC 9(2) VALUE 0.
+01  NIBBLE-INDEX         PIC 9(2) VALUE 0.
+01  NIBBLE-VALUE         PIC 9(2) VALUE 0.
+01  BIT-POS              PIC 9(2) VALUE 0.
+01  BIT-CHAR             PIC X VALUE SPACE.
+01  BIT-WEIGHT           PIC 9(2) VALUE 0.
+01  BIN-DIGIT-COUNT       PIC 9(2) VALUE 0.
+01  BIN-SCAN-POS          PIC 9(2) VALUE 0.
+01  BIN-JUSTIFIED         PIC X(16) VALUE SPACES.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(16).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter a binary number (up to 16 digits): " WITH NO ADVANCING.
+    ACCEPT BINARY-NUMBER.
+    PERFORM CONVERT-BINARY-TO-HEX.
+    DISPLAY "The hexadecimal equivalent is: " HEXADECIMAL-NUMBER.
+
+CONVERT-BINARY-TO-HEX.
+* Only the significant (non-trailing-space) characters typed into
+* BINARY-NUMBER are real digits; they are right-justified into a
+* 16-bit field padded with leading zeros so a short entry lines up
+* on the same bit weights as a full 16-digit one, before the field
+* is split into four nibbles of four bits each and each nibble's
+* decimal value (0-15) is looked up in HEX-DIGITS to produce the
+* matching hex character.
+    MOVE 0 TO BIN-DIGIT-COUNT.
+    PERFORM VARYING BIN-SCAN-POS FROM 1 BY 1
+        UNTIL BIN-SCAN-POS > LENGTH OF BINARY-NUMBER
+     IF BINARY-NUMBER(BIN-SCAN-POS:1) NOT = SPACE
+      ADD 1 TO BIN-DIGIT-COUNT
+     END-IF
+    END-PERFORM.
+    MOVE ALL '0' TO BIN-JUSTIFIED.
+    IF BIN-DIGIT-COUNT > 0
+     MOVE BINARY-NUMBER(1:BIN-DIGIT-COUNT)
+         TO BIN-JUSTIFIED(17 - BIN-DIGIT-COUNT:BIN-DIGIT-COUNT)
+    END-IF.
+
+    MOVE SPACES TO HEXADECIMAL-NUMBER.
+    PERFORM VARYING NIBBLE-INDEX FROM 1 BY 1 UNTIL NIBBLE-INDEX > 4
+     COMPUTE NIBBLE-START = ((NIBBLE-INDEX - 1) * 4) + 1
+     MOVE 0 TO NIBBLE-VALUE
+     PERFORM VARYING BIT-POS FROM 0 BY 1 UNTIL BIT-POS > 3
+      MOVE BIN-JUSTIFIED(NIBBLE-START + BIT-POS:1) TO BIT-CHAR
+      IF BIT-CHAR = '1'
+       COMPUTE BIT-WEIGHT = 2 ** (3 - BIT-POS)
+       ADD BIT-WEIGHT TO NIBBLE-VALUE
+      END-IF
+     END-PERFORM
+     MOVE HEX-DIGITS(NIBBLE-VALUE + 1:1) TO HEXADECIMAL-NUMBER(NIBBLE-INDEX:1)
+    END-PERFORM.
+
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE SPACES TO BINARY-NUMBER
+      MOVE WS-INPUT-TEXT TO BINARY-NUMBER
+      PERFORM CONVERT-BINARY-TO-HEX
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              HEXADECIMAL-NUMBER DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              HEXADECIMAL-NUMBER DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
