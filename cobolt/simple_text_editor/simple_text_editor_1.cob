@@ -1,93 +1,170 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-TEXT-EDITOR.
-AUTHOR. SIMON MIKKELSEN.
-
-* Welcome, dear programmer, to the realm of text manipulation!
-* This program is a simple text editor, designed to showcase the
-* elegance and intricacies of COBOL. Prepare to be dazzled by
-* the verbosity and grandeur of this code.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.TXT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  INPUT-FILE.
-01  INPUT-RECORD PIC X(80).
-
-FD  OUTPUT-FILE.
-01  OUTPUT-RECORD PIC X(80).
-
-WORKING-STORAGE SECTION.
-01  WS-EOF-FLAG PIC X VALUE 'N'.
-    88  WS-EOF VALUE 'Y'.
-01  WS-TEMP-RECORD PIC X(80).
-01  WS-COUNTER PIC 9(4) VALUE 0.
-01  WS-RAIN PIC X(80).
-01  WS-SUNSHINE PIC X(80).
-01  WS-WIND PIC X(80).
-01  WS-FOG PIC X(80).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    PERFORM INITIALIZE
-    PERFORM READ-INPUT
-    PERFORM PROCESS-RECORDS
-    PERFORM WRITE-OUTPUT
-    PERFORM TERMINATE
-    STOP RUN.
-
-INITIALIZE.
-    * Let us begin by initializing our variables and setting the stage
-    * for the grand performance that is to follow.
-    OPEN INPUT INPUT-FILE
-    OPEN OUTPUT OUTPUT-FILE.
-
-READ-INPUT.
-    * The curtain rises, and we read the input file, line by line,
-    * with the grace of a thousand swans.
-    READ INPUT-FILE INTO WS-TEMP-RECORD
-     AT END
-         SET WS-EOF TO TRUE
-    END-READ.
-
-PROCESS-RECORDS.
-    * Here, we process each record with the precision of a maestro
-    * conducting a symphony. Each note, each line, is handled with
-    * the utmost care and attention to detail.
-    PERFORM UNTIL WS-EOF
-     MOVE WS-TEMP-RECORD TO WS-RAIN
-     MOVE WS-RAIN TO WS-SUNSHINE
-     MOVE WS-SUNSHINE TO WS-WIND
-     MOVE WS-WIND TO WS-FOG
-     ADD 1 TO WS-COUNTER
-     IF WS-COUNTER > 10
-         MOVE WS-FOG TO OUTPUT-RECORD
-         WRITE OUTPUT-RECORD
-         MOVE 0 TO WS-COUNTER
-     END-IF
-     READ INPUT-FILE INTO WS-TEMP-RECORD
-         AT END
-          SET WS-EOF TO TRUE
-     END-READ
-    END-PERFORM.
-
-WRITE-OUTPUT.
-    * The final act, where we write the processed records to the
-    * output file, ensuring that the performance is immortalized
-    * for future generations to admire.
-    CLOSE INPUT-FILE
-    CLOSE OUTPUT-FILE.
-
-TERMINATE.
-    * The curtain falls, and we gracefully exit the stage, leaving
-    * behind a legacy of beautifully crafted COBOL code.
-    DISPLAY 'Processing complete. The text editor has finished its task.'.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-TEXT-EDITOR.
+AUTHOR. SIMON MIKKELSEN.
+
+* Welcome, dear programmer, to the realm of text manipulation!
+* This program is a simple text editor, designed to showcase the
+* elegance and intricacies of COBOL. Prepare to be dazzled by
+* the verbosity and grandeur of this code.
+* PROCESS-RECORDS now performs a real line-editing pass: every line of
+* the input file is written back out, with every occurrence of a
+* search string the operator supplies replaced by a replacement
+* string, instead of nine out of every ten lines being quietly dropped.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(80).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-INPUT-FILE-NAME PIC X(80) VALUE 'INPUT.TXT'.
+01  WS-OUTPUT-FILE-NAME PIC X(80) VALUE 'OUTPUT.TXT'.
+01  WS-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-EOF VALUE 'Y'.
+01  WS-TEMP-RECORD PIC X(80).
+01  WS-COUNTER PIC 9(4) VALUE 0.
+01  WS-LINES-CHANGED PIC 9(5) VALUE 0.
+01  WS-RAIN PIC X(80).
+01  WS-SUNSHINE PIC X(80).
+01  WS-WIND PIC X(80).
+01  WS-FOG PIC X(80).
+
+01  WS-SEARCH-STRING PIC X(80) VALUE SPACES.
+01  WS-REPLACE-STRING PIC X(80) VALUE SPACES.
+01  WS-SEARCH-LEN PIC 9(3) VALUE 0.
+01  WS-REPLACE-LEN PIC 9(3) VALUE 0.
+01  WS-LINE-LEN PIC 9(3) VALUE 80.
+01  WS-SCAN-POS PIC 9(3) VALUE 1.
+01  WS-OUT-RECORD PIC X(80) VALUE SPACES.
+01  WS-OUT-LEN PIC 9(3) VALUE 0.
+01  WS-LINE-CHANGED-FLAG PIC X VALUE 'N'.
+    88  WS-LINE-CHANGED VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM ASK-PARAMETERS.
+    PERFORM INITIALIZE-FILES.
+    PERFORM READ-INPUT.
+    PERFORM PROCESS-RECORDS.
+    PERFORM WRITE-OUTPUT.
+    PERFORM TERMINATE-RUN.
+    GOBACK.
+
+ASK-PARAMETERS.
+    DISPLAY 'Enter the input file name: ' WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY 'Enter the output file name: ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY 'Enter the search string: ' WITH NO ADVANCING.
+    ACCEPT WS-SEARCH-STRING.
+    DISPLAY 'Enter the replacement string: ' WITH NO ADVANCING.
+    ACCEPT WS-REPLACE-STRING.
+    MOVE FUNCTION TRIM(WS-SEARCH-STRING) TO WS-SEARCH-STRING.
+    MOVE FUNCTION TRIM(WS-REPLACE-STRING) TO WS-REPLACE-STRING.
+    COMPUTE WS-SEARCH-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-STRING)).
+    COMPUTE WS-REPLACE-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-REPLACE-STRING)).
+    IF FUNCTION TRIM(WS-REPLACE-STRING) = SPACES
+     MOVE 0 TO WS-REPLACE-LEN
+    END-IF.
+
+INITIALIZE-FILES.
+* Let us begin by initializing our variables and setting the stage
+* for the grand performance that is to follow.
+    OPEN INPUT INPUT-FILE
+    OPEN OUTPUT OUTPUT-FILE.
+
+READ-INPUT.
+* The curtain rises, and we read the input file, line by line,
+* with the grace of a thousand swans.
+    READ INPUT-FILE INTO WS-TEMP-RECORD
+     AT END
+      SET WS-EOF TO TRUE
+    END-READ.
+
+PROCESS-RECORDS.
+* Here, we process each record with the precision of a maestro
+* conducting a symphony. Each note, each line, is handled with
+* the utmost care and attention to detail, with the search string
+* replaced by the replacement string wherever it occurs.
+    PERFORM UNTIL WS-EOF
+     MOVE WS-TEMP-RECORD TO WS-RAIN
+     MOVE WS-RAIN TO WS-SUNSHINE
+     MOVE WS-SUNSHINE TO WS-WIND
+     MOVE WS-WIND TO WS-FOG
+     ADD 1 TO WS-COUNTER
+     PERFORM REPLACE-IN-LINE
+     MOVE WS-OUT-RECORD TO OUTPUT-RECORD
+     WRITE OUTPUT-RECORD
+     IF WS-LINE-CHANGED
+      ADD 1 TO WS-LINES-CHANGED
+     END-IF
+     READ INPUT-FILE INTO WS-TEMP-RECORD
+         AT END
+          SET WS-EOF TO TRUE
+     END-READ
+    END-PERFORM.
+
+REPLACE-IN-LINE.
+    MOVE SPACES TO WS-OUT-RECORD.
+    MOVE 0 TO WS-OUT-LEN.
+    MOVE 1 TO WS-SCAN-POS.
+    MOVE 'N' TO WS-LINE-CHANGED-FLAG.
+    MOVE WS-FOG TO WS-TEMP-RECORD.
+    IF WS-SEARCH-LEN = 0
+     MOVE WS-TEMP-RECORD TO WS-OUT-RECORD
+    ELSE
+     PERFORM SCAN-ONE-POSITION UNTIL WS-SCAN-POS > WS-LINE-LEN
+    END-IF.
+
+SCAN-ONE-POSITION.
+    IF WS-SCAN-POS + WS-SEARCH-LEN - 1 <= WS-LINE-LEN
+       AND WS-TEMP-RECORD(WS-SCAN-POS:WS-SEARCH-LEN) = WS-SEARCH-STRING(1:WS-SEARCH-LEN)
+     IF WS-REPLACE-LEN > 0
+         AND WS-OUT-LEN + WS-REPLACE-LEN <= WS-LINE-LEN
+      MOVE WS-REPLACE-STRING(1:WS-REPLACE-LEN)
+          TO WS-OUT-RECORD(WS-OUT-LEN + 1: WS-REPLACE-LEN)
+      ADD WS-REPLACE-LEN TO WS-OUT-LEN
+     ELSE
+      IF WS-REPLACE-LEN > 0
+          AND WS-OUT-LEN + WS-SEARCH-LEN <= WS-LINE-LEN
+* The replacement itself would overflow the line, so leave the
+* matched text unreplaced rather than dropping it from the output.
+       MOVE WS-TEMP-RECORD(WS-SCAN-POS:WS-SEARCH-LEN)
+           TO WS-OUT-RECORD(WS-OUT-LEN + 1: WS-SEARCH-LEN)
+       ADD WS-SEARCH-LEN TO WS-OUT-LEN
+      END-IF
+     END-IF
+     ADD WS-SEARCH-LEN TO WS-SCAN-POS
+     MOVE 'Y' TO WS-LINE-CHANGED-FLAG
+    ELSE
+     IF WS-OUT-LEN < WS-LINE-LEN
+      ADD 1 TO WS-OUT-LEN
+      MOVE WS-TEMP-RECORD(WS-SCAN-POS:1) TO WS-OUT-RECORD(WS-OUT-LEN:1)
+     END-IF
+     ADD 1 TO WS-SCAN-POS
+    END-IF.
+
+WRITE-OUTPUT.
+* The final act, where we close the files, ensuring that the
+* performance is immortalized for future generations to admire.
+    CLOSE INPUT-FILE
+    CLOSE OUTPUT-FILE.
+
+TERMINATE-RUN.
+* The curtain falls, and we gracefully exit the stage, leaving
+* behind a legacy of beautifully crafted COBOL code.
+    DISPLAY 'Processing complete. ' WS-COUNTER ' line(s) read, '
+        WS-LINES-CHANGED ' line(s) changed.'.
