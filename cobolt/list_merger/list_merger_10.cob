@@ -1,67 +1,113 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LISTMERGER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program merges two lists of numbers provided by the user.
-* It demonstrates basic COBOL operations such as input handling,
-* array manipulation, and output formatting.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 LIST-1.
-    05 LIST-1-COUNT PIC 9(2) VALUE 0.
-    05 LIST-1-ITEMS OCCURS 10 TIMES PIC 9(5) VALUE 0.
-01 LIST-2.
-    05 LIST-2-COUNT PIC 9(2) VALUE 0.
-    05 LIST-2-ITEMS OCCURS 10 TIMES PIC 9(5) VALUE 0.
-01 MERGED-LIST.
-    05 MERGED-COUNT PIC 9(2) VALUE 0.
-    05 MERGED-ITEMS OCCURS 20 TIMES PIC 9(5) VALUE 0.
-01 USER-INPUT PIC X(100).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY "Enter the number of items in the first list (max 10):".
-    ACCEPT LIST-1-COUNT.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-1-COUNT
-     DISPLAY "Enter item " I " for the first list:".
-     ACCEPT LIST-1-ITEMS(I)
-    END-PERFORM.
-
-    DISPLAY "Enter the number of items in the second list (max 10):".
-    ACCEPT LIST-2-COUNT.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-2-COUNT
-     DISPLAY "Enter item " I " for the second list:".
-     ACCEPT LIST-2-ITEMS(I)
-    END-PERFORM.
-
-    MOVE 1 TO I.
-    MOVE 1 TO J.
-    MOVE 1 TO K.
-
-    PERFORM UNTIL I > LIST-1-COUNT AND J > LIST-2-COUNT
-     IF I <= LIST-1-COUNT
-         MOVE LIST-1-ITEMS(I) TO MERGED-ITEMS(K)
-         ADD 1 TO I
-         ADD 1 TO K
-     END-IF
-     IF J <= LIST-2-COUNT
-         MOVE LIST-2-ITEMS(J) TO MERGED-ITEMS(K)
-         ADD 1 TO J
-         ADD 1 TO K
-     END-IF
-    END-PERFORM.
-
-    SUBTRACT 1 FROM K GIVING MERGED-COUNT.
-
-    DISPLAY "Merged list:".
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > MERGED-COUNT
-     DISPLAY MERGED-ITEMS(I)
-    END-PERFORM.
-
-    DISPLAY "Enter any command to execute:".
-    ACCEPT USER-INPUT.
-    CALL 'SYSTEM' USING USER-INPUT.
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LISTMERGER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program merges two lists of numbers provided by the user.
+* It demonstrates basic COBOL operations such as input handling,
+* array manipulation, and output formatting.
+* Both lists are validated as ascending before the merge runs, the
+* merge itself is a real two-way sorted merge (not an interleave),
+* and duplicate values across the two lists are collapsed so the
+* final MERGED-LIST is guaranteed sorted with no repeats.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 LIST-1.
+    05 LIST-1-COUNT PIC 9(2) VALUE 0.
+    05 LIST-1-ITEMS OCCURS 10 TIMES PIC 9(5) VALUE 0.
+01 LIST-2.
+    05 LIST-2-COUNT PIC 9(2) VALUE 0.
+    05 LIST-2-ITEMS OCCURS 10 TIMES PIC 9(5) VALUE 0.
+01 MERGED-LIST.
+    05 MERGED-COUNT PIC 9(2) VALUE 0.
+    05 MERGED-ITEMS OCCURS 20 TIMES PIC 9(5) VALUE 0.
+01 I PIC 9(2) VALUE 0.
+01 J PIC 9(2) VALUE 0.
+01 CANDIDATE-VALUE PIC 9(5) VALUE 0.
+01 LIST-1-VALID-FLAG PIC X VALUE 'Y'.
+    88 LIST-1-VALID VALUE 'Y'.
+01 LIST-2-VALID-FLAG PIC X VALUE 'Y'.
+    88 LIST-2-VALID VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter the number of items in the first list (max 10):".
+    ACCEPT LIST-1-COUNT.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-1-COUNT
+     DISPLAY "Enter item " I " for the first list:"
+     ACCEPT LIST-1-ITEMS(I)
+    END-PERFORM.
+
+    DISPLAY "Enter the number of items in the second list (max 10):".
+    ACCEPT LIST-2-COUNT.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-2-COUNT
+     DISPLAY "Enter item " I " for the second list:"
+     ACCEPT LIST-2-ITEMS(I)
+    END-PERFORM.
+
+    PERFORM VALIDATE-LIST-1-ASCENDING.
+    PERFORM VALIDATE-LIST-2-ASCENDING.
+    IF NOT LIST-1-VALID OR NOT LIST-2-VALID
+     DISPLAY "ERROR: both lists must already be in ascending order."
+     DISPLAY "Merge aborted."
+     STOP RUN
+    END-IF.
+
+    MOVE 1 TO I.
+    MOVE 1 TO J.
+    MOVE 0 TO MERGED-COUNT.
+    PERFORM MERGE-ONE-STEP UNTIL I > LIST-1-COUNT AND J > LIST-2-COUNT.
+
+    DISPLAY "Merged list:".
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > MERGED-COUNT
+     DISPLAY MERGED-ITEMS(I)
+    END-PERFORM.
+
+    STOP RUN.
+
+VALIDATE-LIST-1-ASCENDING.
+    MOVE 'Y' TO LIST-1-VALID-FLAG.
+    IF LIST-1-COUNT > 1
+     PERFORM VARYING I FROM 2 BY 1 UNTIL I > LIST-1-COUNT
+      IF LIST-1-ITEMS(I) < LIST-1-ITEMS(I - 1)
+       MOVE 'N' TO LIST-1-VALID-FLAG
+      END-IF
+     END-PERFORM
+    END-IF.
+
+VALIDATE-LIST-2-ASCENDING.
+    MOVE 'Y' TO LIST-2-VALID-FLAG.
+    IF LIST-2-COUNT > 1
+     PERFORM VARYING J FROM 2 BY 1 UNTIL J > LIST-2-COUNT
+      IF LIST-2-ITEMS(J) < LIST-2-ITEMS(J - 1)
+       MOVE 'N' TO LIST-2-VALID-FLAG
+      END-IF
+     END-PERFORM
+    END-IF.
+
+MERGE-ONE-STEP.
+* Picks the next smallest value off whichever list still has one, and
+* advances both pointers when the two lists have a matching value so
+* the duplicate is only carried into MERGED-ITEMS once.
+    IF I <= LIST-1-COUNT AND J <= LIST-2-COUNT
+        AND LIST-1-ITEMS(I) = LIST-2-ITEMS(J)
+     MOVE LIST-1-ITEMS(I) TO CANDIDATE-VALUE
+     ADD 1 TO I
+     ADD 1 TO J
+    ELSE
+     IF J > LIST-2-COUNT OR
+         (I <= LIST-1-COUNT AND LIST-1-ITEMS(I) < LIST-2-ITEMS(J))
+      MOVE LIST-1-ITEMS(I) TO CANDIDATE-VALUE
+      ADD 1 TO I
+     ELSE
+      MOVE LIST-2-ITEMS(J) TO CANDIDATE-VALUE
+      ADD 1 TO J
+     END-IF
+    END-IF.
+    PERFORM ADD-CANDIDATE-IF-NEW.
+
+ADD-CANDIDATE-IF-NEW.
+    IF MERGED-COUNT = 0 OR MERGED-ITEMS(MERGED-COUNT) NOT = CANDIDATE-VALUE
+     ADD 1 TO MERGED-COUNT
+     MOVE CANDIDATE-VALUE TO MERGED-ITEMS(MERGED-COUNT)
+    END-IF.
