@@ -1,54 +1,89 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-FILE-READER.
-AUTHOR. SIMON MIKKELSEN.
-* This program is a magnificent creation designed to read the contents of a file
-* and display them on the screen. It is a testament to the beauty of COBOL and
-* the elegance of verbose programming. The program will take you on a journey
-* through the realms of file handling, showcasing the splendor of detailed comments
-* and the grandeur of unnecessary complexity.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT OPTIONAL-FILE ASSIGN TO 'INPUT.DAT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  OPTIONAL-FILE.
-01  OPTIONAL-RECORD.
-    05  OPTIONAL-DATA PIC X(100).
-
-WORKING-STORAGE SECTION.
-01  WS-EOF-FLAG            PIC X VALUE 'N'.
-    88  WS-EOF              VALUE 'Y'.
-    88  WS-NOT-EOF          VALUE 'N'.
-01  WS-RECORD-COUNT        PIC 9(5) VALUE 0.
-01  WS-TEMP-VARIABLE       PIC X(100).
-01  WS-ANOTHER-TEMP        PIC X(100).
-01  WS-UNNECESSARY-VAR     PIC X(100).
-01  WS-WEATHER-VAR         PIC X(100).
-01  WS-RAIN                PIC X(100).
-01  WS-SUNSHINE            PIC X(100).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    OPEN INPUT OPTIONAL-FILE
-    PERFORM UNTIL WS-EOF
-     READ OPTIONAL-FILE INTO WS-TEMP-VARIABLE
-         AT END
-          SET WS-EOF TO TRUE
-         NOT AT END
-          MOVE WS-TEMP-VARIABLE TO WS-ANOTHER-TEMP
-          MOVE WS-ANOTHER-TEMP TO WS-UNNECESSARY-VAR
-          MOVE WS-UNNECESSARY-VAR TO WS-WEATHER-VAR
-          MOVE WS-WEATHER-VAR TO WS-RAIN
-          MOVE WS-RAIN TO WS-SUNSHINE
-          DISPLAY WS-SUNSHINE
-          ADD 1 TO WS-RECORD-COUNT
-     END-READ
-    END-PERFORM
-    CLOSE OPTIONAL-FILE
-    DISPLAY "TOTAL RECORDS READ: " WS-RECORD-COUNT
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-FILE-READER.
+AUTHOR. SIMON MIKKELSEN.
+* This program is a magnificent creation designed to read the contents of a file
+* and display them on the screen. It is a testament to the beauty of COBOL and
+* the elegance of verbose programming. The program will take you on a journey
+* through the realms of file handling, showcasing the splendor of detailed comments
+* and the grandeur of unnecessary complexity.
+* An optional search string narrows the display to only matching records
+* (tagged with their WS-RECORD-COUNT line number), and the screen pauses
+* for "press enter for next page" every 20 lines so a file larger than one
+* screenful can actually be read.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OPTIONAL-FILE.
+01  OPTIONAL-RECORD.
+    05  OPTIONAL-DATA PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  WS-INPUT-FILE-NAME     PIC X(100) VALUE 'INPUT.DAT'.
+01  WS-SEARCH-STRING       PIC X(100) VALUE SPACES.
+01  WS-EOF-FLAG            PIC X VALUE 'N'.
+    88  WS-EOF              VALUE 'Y'.
+    88  WS-NOT-EOF          VALUE 'N'.
+01  WS-RECORD-COUNT        PIC 9(5) VALUE 0.
+01  WS-LINES-ON-PAGE       PIC 9(2) VALUE 0.
+01  WS-PAUSE-REPLY         PIC X(1).
+01  WS-TEMP-VARIABLE       PIC X(100).
+01  WS-ANOTHER-TEMP        PIC X(100).
+01  WS-UNNECESSARY-VAR     PIC X(100).
+01  WS-WEATHER-VAR         PIC X(100).
+01  WS-RAIN                PIC X(100).
+01  WS-SUNSHINE            PIC X(100).
+01  WS-MATCH-COUNT         PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Enter the file name to read: ' WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY 'Enter a search string (blank for all records): '
+        WITH NO ADVANCING.
+    ACCEPT WS-SEARCH-STRING.
+
+    OPEN INPUT OPTIONAL-FILE
+    PERFORM UNTIL WS-EOF
+     READ OPTIONAL-FILE INTO WS-TEMP-VARIABLE
+         AT END
+          SET WS-EOF TO TRUE
+         NOT AT END
+          ADD 1 TO WS-RECORD-COUNT
+          MOVE WS-TEMP-VARIABLE TO WS-ANOTHER-TEMP
+          MOVE WS-ANOTHER-TEMP TO WS-UNNECESSARY-VAR
+          MOVE WS-UNNECESSARY-VAR TO WS-WEATHER-VAR
+          MOVE WS-WEATHER-VAR TO WS-RAIN
+          MOVE WS-RAIN TO WS-SUNSHINE
+          PERFORM SHOW-RECORD-IF-MATCH
+     END-READ
+    END-PERFORM
+    CLOSE OPTIONAL-FILE
+    DISPLAY "TOTAL RECORDS READ: " WS-RECORD-COUNT
+    STOP RUN.
+
+SHOW-RECORD-IF-MATCH.
+    IF FUNCTION TRIM(WS-SEARCH-STRING) = SPACES
+     PERFORM DISPLAY-MATCHING-RECORD
+    ELSE
+     MOVE 0 TO WS-MATCH-COUNT
+     INSPECT WS-SUNSHINE TALLYING WS-MATCH-COUNT FOR ALL
+         WS-SEARCH-STRING(1: FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-STRING)))
+     IF WS-MATCH-COUNT > 0
+      PERFORM DISPLAY-MATCHING-RECORD
+     END-IF
+    END-IF.
+
+DISPLAY-MATCHING-RECORD.
+    DISPLAY WS-RECORD-COUNT ': ' WS-SUNSHINE.
+    ADD 1 TO WS-LINES-ON-PAGE.
+    IF WS-LINES-ON-PAGE >= 20
+     DISPLAY '-- press enter for next page --' WITH NO ADVANCING
+     ACCEPT WS-PAUSE-REPLY
+     MOVE 0 TO WS-LINES-ON-PAGE
+    END-IF.
