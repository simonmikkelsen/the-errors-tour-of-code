@@ -1,48 +1,192 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PalindromeChecker.
-AUTHOR. Simon Mikkelsen.
-
-* This program checks if a given string is a palindrome.
-* A palindrome is a word, phrase, number, or other sequence of characters
-* that reads the same forward and backward (ignoring spaces, punctuation, and capitalization).
-* The program will take an input string from the user, process it to remove
-* non-alphanumeric characters and convert it to lowercase, and then check
-* if the processed string is a palindrome.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-INPUT-STRING PIC X(100).
-01 WS-PROCESSED-STRING PIC X(100).
-01 WS-REVERSED-STRING PIC X(100).
-01 WS-INDEX PIC 9(3) VALUE 1.
-01 WS-LENGTH PIC 9(3).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter a string to check if it is a palindrome: "
-    ACCEPT WS-INPUT-STRING
-
-    * Remove non-alphanumeric characters and convert to lowercase
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > LENGTH OF WS-INPUT-STRING
-     IF WS-INPUT-STRING(WS-INDEX:1) IS ALPHANUMERIC
-         MOVE FUNCTION LOWER-CASE(WS-INPUT-STRING(WS-INDEX:1)) TO WS-PROCESSED-STRING(WS-INDEX:1)
-     END-IF
-    END-PERFORM
-
-    * Calculate the length of the processed string
-    COMPUTE WS-LENGTH = FUNCTION LENGTH(WS-PROCESSED-STRING)
-
-    * Reverse the processed string
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-LENGTH
-     MOVE WS-PROCESSED-STRING(WS-LENGTH - WS-INDEX + 1:1) TO WS-REVERSED-STRING(WS-INDEX:1)
-    END-PERFORM
-
-    * Check if the processed string is equal to the reversed string
-    IF WS-PROCESSED-STRING = WS-REVERSED-STRING
-     DISPLAY "The string is a palindrome."
-    ELSE
-     DISPLAY "The string is not a palindrome."
-    END-IF
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PalindromeChecker.
+AUTHOR. Simon Mikkelsen.
+
+* This program checks if a given string is a palindrome.
+* A palindrome is a word, phrase, number, or other sequence of characters
+* that reads the same forward and backward (ignoring spaces, punctuation, and capitalization).
+* The program will take an input string from the user, process it to remove
+* non-alphanumeric characters and convert it to lowercase, and then check
+* if the processed string is a palindrome.
+* A batch mode reads a file of candidate strings, one per line, and writes a
+* report marking each as a palindrome or not along with the cleaned-up
+* string that was actually compared, so a whole list of candidates (part
+* numbers, reversible codes) can be checked in one run. The report file
+* leads with the standard run header (program, run date, run
+* identifier, page) shared with the other report-producing programs.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CANDIDATE-FILE ASSIGN TO WS-CANDIDATE-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  CANDIDATE-FILE.
+01  CANDIDATE-RECORD PIC X(100).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD PIC X(160).
+
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "run-id-ws.cpy".
+COPY "report-header-ws.cpy".
+01 WS-PAGE-NUMBER           PIC 9(03) VALUE 1.
+01 WS-INPUT-STRING PIC X(100).
+01 WS-PROCESSED-STRING PIC X(100).
+01 WS-REVERSED-STRING PIC X(100).
+01 WS-INDEX PIC 9(3) VALUE 1.
+01 WS-OUT-INDEX PIC 9(3) VALUE 0.
+01 WS-LENGTH PIC 9(3).
+01 WS-CHAR PIC X.
+01 WS-IS-PALINDROME-FLAG PIC X VALUE 'Y'.
+    88  WS-IS-PALINDROME        VALUE 'Y'.
+01 WS-CLEANED-TEXT PIC X(100) VALUE SPACES.
+
+01 WS-RUN-MODE              PIC X VALUE 'I'.
+01 WS-CANDIDATE-FILE-NAME   PIC X(100).
+01 WS-REPORT-FILE-NAME      PIC X(100).
+01 WS-BATCH-EOF-FLAG        PIC X VALUE 'N'.
+    88  WS-BATCH-EOF             VALUE 'Y'.
+01 WS-REPORT-LINE           PIC X(160).
+01 WS-OUTPUT-FORMAT         PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV            VALUE 'C'.
+COPY "report-distribute-ws.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch candidate file): "
+        WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    STOP RUN.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter a string to check if it is a palindrome: ".
+    ACCEPT WS-INPUT-STRING.
+    PERFORM CHECK-PALINDROME.
+    IF WS-IS-PALINDROME
+     DISPLAY "The string is a palindrome."
+    ELSE
+     DISPLAY "The string is not a palindrome."
+    END-IF.
+
+CHECK-PALINDROME.
+* Clean WS-INPUT-STRING into WS-PROCESSED-STRING, keeping only letters and
+* digits (lower-cased) and squeezing out everything else so punctuation and
+* spacing do not affect the comparison, then compare it to its reverse.
+    MOVE SPACES TO WS-PROCESSED-STRING.
+    MOVE 0 TO WS-OUT-INDEX.
+    PERFORM VARYING WS-INDEX FROM 1 BY 1
+        UNTIL WS-INDEX > LENGTH OF WS-INPUT-STRING
+     MOVE WS-INPUT-STRING(WS-INDEX:1) TO WS-CHAR
+     IF (WS-CHAR >= 'A' AND WS-CHAR <= 'Z')
+         OR (WS-CHAR >= 'a' AND WS-CHAR <= 'z')
+         OR (WS-CHAR >= '0' AND WS-CHAR <= '9')
+      ADD 1 TO WS-OUT-INDEX
+      MOVE FUNCTION LOWER-CASE(WS-CHAR) TO WS-PROCESSED-STRING(WS-OUT-INDEX:1)
+     END-IF
+    END-PERFORM.
+    MOVE WS-OUT-INDEX TO WS-LENGTH.
+
+    MOVE SPACES TO WS-REVERSED-STRING.
+    MOVE SPACES TO WS-CLEANED-TEXT.
+    MOVE 'Y' TO WS-IS-PALINDROME-FLAG.
+    IF WS-LENGTH > 0
+     MOVE WS-PROCESSED-STRING(1:WS-LENGTH) TO WS-CLEANED-TEXT
+     PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-LENGTH
+      MOVE WS-PROCESSED-STRING(WS-LENGTH - WS-INDEX + 1:1)
+          TO WS-REVERSED-STRING(WS-INDEX:1)
+     END-PERFORM
+     IF WS-PROCESSED-STRING(1:WS-LENGTH) NOT = WS-REVERSED-STRING(1:WS-LENGTH)
+      MOVE 'N' TO WS-IS-PALINDROME-FLAG
+     END-IF
+    END-IF.
+
+BATCH-MODE.
+    DISPLAY "Enter the candidate file name: " WITH NO ADVANCING.
+    ACCEPT WS-CANDIDATE-FILE-NAME.
+    DISPLAY "Enter the report file name: " WITH NO ADVANCING.
+    ACCEPT WS-REPORT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    PERFORM PROMPT-REPORT-DISTRIBUTION.
+    PERFORM GET-RUN-ID.
+    OPEN INPUT CANDIDATE-FILE.
+    OPEN OUTPUT REPORT-FILE.
+    PERFORM PRINT-REPORT-HEADER.
+    MOVE RPTHDR-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM CHECK-ONE-CANDIDATE UNTIL WS-BATCH-EOF.
+    CLOSE CANDIDATE-FILE.
+    CLOSE REPORT-FILE.
+    PERFORM DISTRIBUTE-REPORT.
+
+PRINT-REPORT-HEADER.
+    COPY "report-header-print.cpy"
+        REPLACING ==:RPT-PROGRAM-NAME:== BY =='PALINDROMECHECKER'==
+                   ==:RPT-PAGE-NUMBER:==  BY ==WS-PAGE-NUMBER==.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+PROMPT-REPORT-DISTRIBUTION.
+    COPY "report-distribute-prompt.cpy".
+
+DISTRIBUTE-REPORT.
+    COPY "report-distribute-send.cpy"
+        REPLACING ==:RPTDIST-FILE-NAME:==    BY ==WS-REPORT-FILE-NAME==
+                   ==:RPTDIST-PROGRAM-NAME:== BY =='PALINDROMECHECKER'==.
+
+CHECK-ONE-CANDIDATE.
+    READ CANDIDATE-FILE INTO WS-INPUT-STRING
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      PERFORM CHECK-PALINDROME
+      PERFORM WRITE-CANDIDATE-REPORT-LINE
+    END-READ.
+
+WRITE-CANDIDATE-REPORT-LINE.
+    IF WS-OUTPUT-CSV
+     IF WS-IS-PALINDROME
+      STRING FUNCTION TRIM(WS-INPUT-STRING) DELIMITED BY SIZE
+          ',' DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CLEANED-TEXT) DELIMITED BY SIZE
+          ',PALINDROME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     ELSE
+      STRING FUNCTION TRIM(WS-INPUT-STRING) DELIMITED BY SIZE
+          ',' DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CLEANED-TEXT) DELIMITED BY SIZE
+          ',NOT PALINDROME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     END-IF
+    ELSE
+     IF WS-IS-PALINDROME
+      STRING FUNCTION TRIM(WS-INPUT-STRING) DELIMITED BY SIZE
+          '  CLEANED=' DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CLEANED-TEXT) DELIMITED BY SIZE
+          '  PALINDROME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     ELSE
+      STRING FUNCTION TRIM(WS-INPUT-STRING) DELIMITED BY SIZE
+          '  CLEANED=' DELIMITED BY SIZE
+          FUNCTION TRIM(WS-CLEANED-TEXT) DELIMITED BY SIZE
+          '  NOT PALINDROME' DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+     END-IF
+    END-IF.
+    MOVE WS-REPORT-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
