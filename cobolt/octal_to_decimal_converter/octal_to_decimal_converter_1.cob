@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OctalToDecimalConverter.
+AUTHOR. Simon Mikkelsen.
+* This program converts an octal number to its decimal equivalent,
+* completing the octal path alongside DecimalToOctalConverter.
+* Each octal digit is read directly off the input field and its
+* positional value (a power of eight) is summed into the result, the
+* same way HexToDecConverter sums positional powers of sixteen. A
+* batch mode reads a file of octal values, one per line, and writes a
+* file of converted decimal results in the same order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  OctalString          PIC X(11) VALUE SPACES.
+01  DecimalValue         PIC 9(10) VALUE 0.
+01  OctalCharPos         PIC 9(2) VALUE 0.
+01  OctalStringLen       PIC 9(2) VALUE 0.
+01  OctalChar            PIC X VALUE SPACE.
+01  OctalDigitValue      PIC 9 VALUE 0.
+01  PowerOfEight         PIC 9(10) VALUE 0.
+01  TempValue            PIC 9(10) VALUE 0.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(11).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter an octal number: " WITH NO ADVANCING.
+    ACCEPT OctalString.
+    PERFORM CONVERT-OCTAL-STRING.
+    DISPLAY "The decimal equivalent is: " DecimalValue.
+
+CONVERT-OCTAL-STRING.
+* Count the significant (non-trailing-space) characters first, the
+* same way HexToDecConverter measures its input before summing
+* positional powers.
+    MOVE 0 TO DecimalValue.
+    MOVE 0 TO OctalStringLen.
+    PERFORM VARYING OctalCharPos FROM 1 BY 1 UNTIL OctalCharPos > 11
+     IF OctalString(OctalCharPos:1) NOT = SPACE
+      MOVE OctalCharPos TO OctalStringLen
+     END-IF
+    END-PERFORM.
+    PERFORM VARYING OctalCharPos FROM 1 BY 1 UNTIL OctalCharPos > OctalStringLen
+     MOVE OctalString(OctalCharPos:1) TO OctalChar
+     IF OctalChar NOT = SPACE
+      MOVE FUNCTION NUMVAL(OctalChar) TO OctalDigitValue
+      COMPUTE PowerOfEight = 8 ** (OctalStringLen - OctalCharPos)
+      COMPUTE TempValue = OctalDigitValue * PowerOfEight
+      ADD TempValue TO DecimalValue
+     END-IF
+    END-PERFORM.
+
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE SPACES TO OctalString
+      MOVE WS-INPUT-TEXT TO OctalString
+      PERFORM CONVERT-OCTAL-STRING
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              DecimalValue DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              DecimalValue DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
