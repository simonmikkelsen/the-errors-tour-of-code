@@ -1,67 +1,98 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WORD-REVERSER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program is designed to reverse the words input by the user.
-* It demonstrates basic COBOL programming concepts such as input/output,
-* string manipulation, and error handling.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.TXT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  INPUT-FILE.
-01  INPUT-RECORD PIC X(100).
-
-FD  OUTPUT-FILE.
-01  OUTPUT-RECORD PIC X(100).
-
-WORKING-STORAGE SECTION.
-01  WS-USER-INPUT PIC X(100).
-01  WS-REVERSED-INPUT PIC X(100).
-01  WS-TEMP PIC X(100).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    OPEN INPUT INPUT-FILE
-    OPEN OUTPUT OUTPUT-FILE
-
-    PERFORM UNTIL EXIT
-     DISPLAY 'Enter a word to reverse: '
-     ACCEPT WS-USER-INPUT
-
-     * Reverse the input word
-     MOVE SPACES TO WS-REVERSED-INPUT
-     PERFORM VARYING WS-TEMP FROM LENGTH OF WS-USER-INPUT BY -1
-         UNTIL WS-TEMP = 0
-         STRING WS-USER-INPUT(WS-TEMP:1) DELIMITED BY SIZE
-          INTO WS-REVERSED-INPUT
-     END-PERFORM
-
-     * Write the reversed word to the output file
-     MOVE WS-REVERSED-INPUT TO OUTPUT-RECORD
-     WRITE OUTPUT-RECORD
-
-     * Display the reversed word
-     DISPLAY 'Reversed word: ' WS-REVERSED-INPUT
-
-     * Check if the user wants to continue
-     DISPLAY 'Do you want to reverse another word? (Y/N): '
-     ACCEPT WS-USER-INPUT
-     IF WS-USER-INPUT NOT = 'Y'
-         EXIT PERFORM
-     END-IF
-    END-PERFORM
-
-    CLOSE INPUT-FILE
-    CLOSE OUTPUT-FILE
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WORD-REVERSER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program is designed to reverse the words input by the user.
+* It demonstrates basic COBOL programming concepts such as input/output,
+* string manipulation, and error handling.
+* A batch mode reads every line of INPUT-FILE, reverses each one, and
+* writes all the results to OUTPUT-FILE in a single unattended run, so
+* a whole word list can be processed without answering Y/N each time.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(100).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  WS-RUN-MODE PIC X VALUE 'I'.
+01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'INPUT.TXT'.
+01  WS-OUTPUT-FILE-NAME PIC X(100) VALUE 'OUTPUT.TXT'.
+01  WS-USER-INPUT PIC X(100).
+01  WS-REVERSED-INPUT PIC X(100).
+01  WS-WORD-LEN PIC 9(3) VALUE 0.
+01  WS-SCAN-POS PIC 9(3) VALUE 0.
+01  WS-OUT-POS PIC 9(3) VALUE 0.
+01  WS-CONTINUE-FLAG PIC X VALUE 'Y'.
+    88  WS-KEEP-GOING VALUE 'Y'.
+01  WS-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-EOF VALUE 'Y'.
+01  WS-WORD-COUNT PIC 9(7) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Mode (I=interactive, B=batch from file): ' WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    STOP RUN.
+
+INTERACTIVE-MODE.
+    PERFORM UNTIL NOT WS-KEEP-GOING
+     DISPLAY 'Enter a word to reverse: ' WITH NO ADVANCING
+     ACCEPT WS-USER-INPUT
+     PERFORM REVERSE-WORD
+     DISPLAY 'Reversed word: ' WS-REVERSED-INPUT
+     DISPLAY 'Do you want to reverse another word? (Y/N): '
+         WITH NO ADVANCING
+     ACCEPT WS-CONTINUE-FLAG
+    END-PERFORM.
+
+BATCH-MODE.
+    DISPLAY 'Enter the input file name: ' WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY 'Enter the output file name: ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM BATCH-REVERSE-ONE-LINE UNTIL WS-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+    DISPLAY 'Reversed ' WS-WORD-COUNT ' line(s).'.
+
+BATCH-REVERSE-ONE-LINE.
+    READ INPUT-FILE INTO WS-USER-INPUT
+     AT END
+      SET WS-EOF TO TRUE
+     NOT AT END
+      PERFORM REVERSE-WORD
+      MOVE WS-REVERSED-INPUT TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+      ADD 1 TO WS-WORD-COUNT
+    END-READ.
+
+REVERSE-WORD.
+    MOVE SPACES TO WS-REVERSED-INPUT.
+    COMPUTE WS-WORD-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-USER-INPUT)).
+    MOVE 0 TO WS-OUT-POS.
+    PERFORM VARYING WS-SCAN-POS FROM WS-WORD-LEN BY -1
+        UNTIL WS-SCAN-POS = 0
+     ADD 1 TO WS-OUT-POS
+     MOVE WS-USER-INPUT(WS-SCAN-POS:1) TO WS-REVERSED-INPUT(WS-OUT-POS:1)
+    END-PERFORM.
