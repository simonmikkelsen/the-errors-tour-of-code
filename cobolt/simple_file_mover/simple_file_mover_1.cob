@@ -1,85 +1,278 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-FILE-MOVER.
-AUTHOR. SIMON MIKKELSEN.
-* This program moves a file from one location to another.
-* It is designed to demonstrate file handling in COBOL.
-* The program will read from an input file and write to an output file.
-* It will also perform various checks and operations to ensure the file is moved correctly.
-* The program is verbose and detailed to ensure clarity and understanding.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT INPUT-FILE ASSIGN TO 'input.txt'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  INPUT-FILE.
-01  INPUT-RECORD PIC X(100).
-
-FD  OUTPUT-FILE.
-01  OUTPUT-RECORD PIC X(100).
-
-WORKING-STORAGE SECTION.
-01  WS-EOF-FLAG PIC X VALUE 'N'.
-    88  WS-EOF VALUE 'Y'.
-01  WS-COUNTER PIC 9(4) VALUE 0.
-01  WS-TEMP PIC X(100).
-01  WS-UNUSED-VAR1 PIC X(50).
-01  WS-UNUSED-VAR2 PIC X(50).
-01  WS-UNUSED-VAR3 PIC X(50).
-01  WS-UNUSED-VAR4 PIC X(50).
-01  WS-UNUSED-VAR5 PIC X(50).
-01  WS-UNUSED-VAR6 PIC X(50).
-01  WS-UNUSED-VAR7 PIC X(50).
-01  WS-UNUSED-VAR8 PIC X(50).
-01  WS-UNUSED-VAR9 PIC X(50).
-01  WS-UNUSED-VAR10 PIC X(50).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    PERFORM INIT-PARA.
-    PERFORM OPEN-FILES.
-    PERFORM UNTIL WS-EOF
-     PERFORM READ-INPUT-FILE
-     PERFORM PROCESS-RECORD
-     PERFORM WRITE-OUTPUT-FILE
-    END-PERFORM.
-    PERFORM CLOSE-FILES.
-    STOP RUN.
-
-INIT-PARA.
-    * Initialize variables and prepare for file operations
-    MOVE 0 TO WS-COUNTER.
-    MOVE 'N' TO WS-EOF-FLAG.
-
-OPEN-FILES.
-    * Open the input and output files
-    OPEN INPUT INPUT-FILE.
-    OPEN OUTPUT OUTPUT-FILE.
-
-READ-INPUT-FILE.
-    * Read a record from the input file
-    READ INPUT-FILE INTO INPUT-RECORD
-     AT END
-         MOVE 'Y' TO WS-EOF-FLAG
-    END-READ.
-
-PROCESS-RECORD.
-    * Process the record read from the input file
-    MOVE INPUT-RECORD TO WS-TEMP.
-    ADD 1 TO WS-COUNTER.
-
-WRITE-OUTPUT-FILE.
-    * Write the processed record to the output file
-    MOVE WS-TEMP TO OUTPUT-RECORD.
-    WRITE OUTPUT-RECORD.
-
-CLOSE-FILES.
-    * Close the input and output files
-    CLOSE INPUT-FILE.
-    CLOSE OUTPUT-FILE.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-FILE-MOVER.
+AUTHOR. SIMON MIKKELSEN.
+* This program moves a file from one location to another.
+* It is designed to demonstrate file handling in COBOL.
+* The program will read from an input file and write to an output file.
+* It will also perform various checks and operations to ensure the file is moved correctly.
+* The move is only reported as a success, and the source file only removed,
+* once OUTPUT-FILE has been reopened and its record count verified against
+* INPUT-FILE's. If the counts do not match the partially written OUTPUT-FILE
+* is left in place untouched, the source is left alone, and the operation
+* fails loudly instead of risking a silently incomplete move.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-INPUT-STATUS.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OUTPUT-STATUS.
+    SELECT BATCH-LIST-FILE ASSIGN TO WS-BATCH-LIST-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-BATCH-LIST-STATUS.
+    COPY "auditlog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(100).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(100).
+
+FD  BATCH-LIST-FILE.
+01  WS-BATCH-LIST-RECORD PIC X(100).
+
+COPY "auditlog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "auditlog-ws.cpy".
+COPY "run-id-ws.cpy".
+01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'input.txt'.
+01  WS-OUTPUT-FILE-NAME PIC X(100) VALUE 'output.txt'.
+01  WS-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-EOF VALUE 'Y'.
+01  WS-COUNTER PIC 9(7) VALUE 0.
+01  WS-VERIFY-COUNTER PIC 9(7) VALUE 0.
+01  WS-TEMP PIC X(100).
+01  WS-SHELL-COMMAND PIC X(220).
+01  WS-MOVE-OK PIC X VALUE 'N'.
+    88  WS-MOVE-VERIFIED VALUE 'Y'.
+01  WS-AUDIT-OUTCOME PIC X(11) VALUE SPACES.
+01  WS-INPUT-STATUS PIC X(02) VALUE '00'.
+01  WS-OUTPUT-STATUS PIC X(02) VALUE '00'.
+01  WS-MOVE-ATTEMPTED-FLAG PIC X VALUE 'Y'.
+    88  WS-MOVE-ATTEMPTED VALUE 'Y'.
+
+01  WS-BATCH-FLAG PIC X VALUE 'N'.
+    88  WS-BATCH-MODE VALUE 'Y'.
+01  WS-BATCH-SPEC-TYPE PIC X VALUE 'L'.
+01  WS-BATCH-PATTERN PIC X(100) VALUE SPACES.
+01  WS-DEST-DIRECTORY PIC X(50) VALUE SPACES.
+01  WS-BATCH-LIST-FILE-NAME PIC X(100) VALUE SPACES.
+01  WS-BATCH-LIST-STATUS PIC X(02).
+01  WS-BATCH-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-BATCH-EOF VALUE 'Y'.
+01  WS-BATCH-FILE-COUNT PIC 9(05) VALUE 0.
+01  WS-BASE-NAME PIC X(50) VALUE SPACES.
+01  WS-SLASH-POS PIC 9(03) VALUE 0.
+01  WS-SCAN-INDEX PIC 9(03) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM GET-RUN-ID.
+    DISPLAY 'Process multiple files via wildcard or list? (Y/N): '
+        WITH NO ADVANCING.
+    ACCEPT WS-BATCH-FLAG.
+    IF WS-BATCH-MODE
+     PERFORM BATCH-MOVE
+    ELSE
+     DISPLAY 'Enter the source file name: ' WITH NO ADVANCING
+     ACCEPT WS-INPUT-FILE-NAME
+     DISPLAY 'Enter the destination file name: ' WITH NO ADVANCING
+     ACCEPT WS-OUTPUT-FILE-NAME
+     PERFORM PROCESS-ONE-MOVE
+    END-IF.
+    GOBACK.
+
+BATCH-MOVE.
+* A wildcard pattern is expanded to a list of matching names with a
+* shell 'ls'; either way the matches end up one per line in a control
+* file read just like SIMPLE-FILE-RENAMER's batch control file.
+    DISPLAY 'Wildcard pattern or list file? (W/L): ' WITH NO ADVANCING.
+    ACCEPT WS-BATCH-SPEC-TYPE.
+    DISPLAY 'Enter the destination directory: ' WITH NO ADVANCING.
+    ACCEPT WS-DEST-DIRECTORY.
+    IF WS-BATCH-SPEC-TYPE = 'W' OR WS-BATCH-SPEC-TYPE = 'w'
+     DISPLAY 'Enter the wildcard pattern: ' WITH NO ADVANCING
+     ACCEPT WS-BATCH-PATTERN
+     MOVE 'FMOVELIST.TMP' TO WS-BATCH-LIST-FILE-NAME
+     STRING 'ls ' DELIMITED BY SIZE
+         WS-BATCH-PATTERN DELIMITED BY SPACE
+         ' > ' DELIMITED BY SIZE
+         WS-BATCH-LIST-FILE-NAME DELIMITED BY SPACE
+         ' 2>/dev/null' DELIMITED BY SIZE
+         INTO WS-SHELL-COMMAND
+     CALL 'SYSTEM' USING WS-SHELL-COMMAND
+    ELSE
+     DISPLAY 'Enter the list file name: ' WITH NO ADVANCING
+     ACCEPT WS-BATCH-LIST-FILE-NAME
+    END-IF.
+
+    OPEN INPUT BATCH-LIST-FILE.
+    IF WS-BATCH-LIST-STATUS NOT = '00'
+     DISPLAY 'No matching files found.'
+    ELSE
+     PERFORM MOVE-ONE-BATCH-FILE UNTIL WS-BATCH-EOF
+     CLOSE BATCH-LIST-FILE
+    END-IF.
+
+    DISPLAY '----------------------------------------'.
+    DISPLAY 'BATCH MOVE SUMMARY'.
+    DISPLAY 'FILES MOVED : ' WS-BATCH-FILE-COUNT.
+    DISPLAY '----------------------------------------'.
+
+MOVE-ONE-BATCH-FILE.
+    READ BATCH-LIST-FILE INTO WS-BATCH-LIST-RECORD
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION TRIM(WS-BATCH-LIST-RECORD) TO WS-INPUT-FILE-NAME
+      PERFORM BUILD-BATCH-DEST-NAME
+      PERFORM PROCESS-ONE-MOVE
+      ADD 1 TO WS-BATCH-FILE-COUNT
+    END-READ.
+
+BUILD-BATCH-DEST-NAME.
+* Destination is the batch directory plus the source file's own base
+* name, so every matched file lands side by side under one target
+* directory instead of all landing on the same single output name.
+    PERFORM FIND-BASE-NAME.
+    STRING WS-DEST-DIRECTORY DELIMITED BY SPACE
+        '/' DELIMITED BY SIZE
+        WS-BASE-NAME DELIMITED BY SPACE
+        INTO WS-OUTPUT-FILE-NAME.
+
+FIND-BASE-NAME.
+    MOVE 0 TO WS-SLASH-POS.
+    PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+        UNTIL WS-SCAN-INDEX > FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-FILE-NAME))
+     IF WS-INPUT-FILE-NAME(WS-SCAN-INDEX:1) = '/'
+      MOVE WS-SCAN-INDEX TO WS-SLASH-POS
+     END-IF
+    END-PERFORM.
+    IF WS-SLASH-POS > 0
+     MOVE WS-INPUT-FILE-NAME(WS-SLASH-POS + 1:) TO WS-BASE-NAME
+    ELSE
+     MOVE WS-INPUT-FILE-NAME TO WS-BASE-NAME
+    END-IF.
+
+PROCESS-ONE-MOVE.
+* A missing/bad source or destination marks this file FAILED and
+* skips straight to WRITE-AUDIT-LOG, so one bad file in a batch/
+* wildcard run is skipped instead of aborting the whole run.
+    MOVE 0 TO WS-COUNTER.
+    MOVE 0 TO WS-VERIFY-COUNTER.
+    MOVE 'N' TO WS-EOF-FLAG.
+    MOVE 'N' TO WS-MOVE-OK.
+    MOVE 'Y' TO WS-MOVE-ATTEMPTED-FLAG.
+
+    PERFORM OPEN-FILES.
+    IF NOT WS-MOVE-ATTEMPTED
+     MOVE 8 TO RETURN-CODE
+     MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+    ELSE
+     PERFORM UNTIL WS-EOF
+      PERFORM READ-INPUT-FILE
+      IF NOT WS-EOF
+       PERFORM PROCESS-RECORD
+       PERFORM WRITE-OUTPUT-FILE
+      END-IF
+     END-PERFORM
+     PERFORM CLOSE-FILES
+
+     PERFORM VERIFY-MOVE
+
+     IF WS-MOVE-VERIFIED
+      PERFORM REMOVE-SOURCE
+      DISPLAY 'Move completed and verified: ' WS-COUNTER ' record(s).'
+      MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+     ELSE
+      DISPLAY '*** MOVE FAILED - RECORD COUNT MISMATCH ***'
+      DISPLAY 'SOURCE RECORDS   : ' WS-COUNTER
+      DISPLAY 'DEST RECORDS     : ' WS-VERIFY-COUNTER
+      DISPLAY 'OUTPUT-FILE left in place for inspection; source untouched.'
+      MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+      MOVE 8 TO RETURN-CODE
+     END-IF
+    END-IF.
+    PERFORM WRITE-AUDIT-LOG.
+
+OPEN-FILES.
+* Open the input and output files; a bad source name or an
+* unwritable destination marks the move as not attempted so the
+* caller can skip the rest of this file instead of aborting.
+    OPEN INPUT INPUT-FILE.
+    IF WS-INPUT-STATUS NOT = '00'
+     DISPLAY 'UNABLE TO OPEN SOURCE FILE - STATUS ' WS-INPUT-STATUS
+     MOVE 'N' TO WS-MOVE-ATTEMPTED-FLAG
+    ELSE
+     OPEN OUTPUT OUTPUT-FILE
+     IF WS-OUTPUT-STATUS NOT = '00'
+      DISPLAY 'UNABLE TO OPEN DESTINATION FILE - STATUS ' WS-OUTPUT-STATUS
+      MOVE 'N' TO WS-MOVE-ATTEMPTED-FLAG
+      CLOSE INPUT-FILE
+     END-IF
+    END-IF.
+
+READ-INPUT-FILE.
+* Read a record from the input file
+    READ INPUT-FILE INTO INPUT-RECORD
+     AT END
+      MOVE 'Y' TO WS-EOF-FLAG
+    END-READ.
+
+PROCESS-RECORD.
+* Process the record read from the input file
+    MOVE INPUT-RECORD TO WS-TEMP.
+    ADD 1 TO WS-COUNTER.
+
+WRITE-OUTPUT-FILE.
+* Write the processed record to the output file
+    MOVE WS-TEMP TO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
+
+CLOSE-FILES.
+* Close the input and output files
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+VERIFY-MOVE.
+    MOVE 'N' TO WS-EOF-FLAG.
+    OPEN INPUT OUTPUT-FILE.
+    PERFORM UNTIL WS-EOF
+     READ OUTPUT-FILE INTO WS-TEMP
+      AT END
+       MOVE 'Y' TO WS-EOF-FLAG
+      NOT AT END
+       ADD 1 TO WS-VERIFY-COUNTER
+     END-READ
+    END-PERFORM.
+    CLOSE OUTPUT-FILE.
+    IF WS-VERIFY-COUNTER = WS-COUNTER
+     MOVE 'Y' TO WS-MOVE-OK
+    ELSE
+     MOVE 'N' TO WS-MOVE-OK
+    END-IF.
+
+REMOVE-SOURCE.
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-INPUT-FILE-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+WRITE-AUDIT-LOG.
+    COPY "auditlog-write.cpy"
+        REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='SIMPLE-FILE-MOVER'==
+                   ==:AUDIT-SOURCE-NAME:==  BY ==WS-INPUT-FILE-NAME==
+                   ==:AUDIT-DEST-NAME:==    BY ==WS-OUTPUT-FILE-NAME==
+                   ==:AUDIT-RECORD-COUNT:== BY ==WS-COUNTER==
+                   ==:AUDIT-OUTCOME:==      BY ==WS-AUDIT-OUTCOME==.
