@@ -0,0 +1,103 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOB-STREAM-DRIVER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program is a JCL-equivalent job stream for the file-maintenance
+* suite: it runs FILE-SPLITTER, SIMPLE-FILE-COPIER, and FILEMERGER in
+* sequence, the way a real end-of-day job would chain three EXEC PGM
+* steps. Each step's condition code (RETURN-CODE) is checked before
+* the next step is allowed to run, so a failed step stops the job
+* stream instead of letting later steps run against bad input. The
+* operator can also restart the job from a named step, rather than
+* always running the whole stream from the top, when an earlier
+* run failed partway through and only the remaining steps need redoing.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-START-STEP PIC 9(01) VALUE 1.
+01  WS-LAST-STEP-RUN PIC 9(01) VALUE 0.
+01  WS-STEP-RETURN-CODE PIC S9(04) VALUE 0.
+01  WS-ABORT-FLAG PIC X VALUE 'N'.
+    88  WS-ABORTED VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY '========================================'.
+    DISPLAY 'FILE-MAINTENANCE JOB STREAM'.
+    DISPLAY '  STEP 1 - FILE-SPLITTER'.
+    DISPLAY '  STEP 2 - SIMPLE-FILE-COPIER'.
+    DISPLAY '  STEP 3 - FILEMERGER'.
+    DISPLAY '========================================'.
+    DISPLAY 'Restart from step (1-3, 1=run the whole stream): '
+        WITH NO ADVANCING.
+    ACCEPT WS-START-STEP.
+    IF WS-START-STEP < 1 OR WS-START-STEP > 3
+     MOVE 1 TO WS-START-STEP
+    END-IF.
+
+    IF WS-START-STEP <= 1
+     PERFORM RUN-STEP-SPLITTER
+    END-IF.
+
+    IF WS-START-STEP <= 2 AND NOT WS-ABORTED
+     PERFORM RUN-STEP-COPIER
+    END-IF.
+
+    IF WS-START-STEP <= 3 AND NOT WS-ABORTED
+     PERFORM RUN-STEP-MERGER
+    END-IF.
+
+    PERFORM DISPLAY-JOB-SUMMARY.
+    STOP RUN.
+
+RUN-STEP-SPLITTER.
+    DISPLAY ' '.
+    DISPLAY '--- STEP 1: FILE-SPLITTER ---'.
+    MOVE 0 TO RETURN-CODE.
+    CALL 'FILE-SPLITTER'.
+    MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+    MOVE 1 TO WS-LAST-STEP-RUN.
+    DISPLAY 'STEP 1 CONDITION CODE: ' WS-STEP-RETURN-CODE.
+    IF WS-STEP-RETURN-CODE NOT = 0
+     MOVE 'Y' TO WS-ABORT-FLAG
+    END-IF.
+
+RUN-STEP-COPIER.
+    DISPLAY ' '.
+    DISPLAY '--- STEP 2: SIMPLE-FILE-COPIER ---'.
+    MOVE 0 TO RETURN-CODE.
+    CALL 'SIMPLE-FILE-COPIER'.
+    MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+    MOVE 2 TO WS-LAST-STEP-RUN.
+    DISPLAY 'STEP 2 CONDITION CODE: ' WS-STEP-RETURN-CODE.
+    IF WS-STEP-RETURN-CODE NOT = 0
+     MOVE 'Y' TO WS-ABORT-FLAG
+    END-IF.
+
+RUN-STEP-MERGER.
+    DISPLAY ' '.
+    DISPLAY '--- STEP 3: FILEMERGER ---'.
+    MOVE 0 TO RETURN-CODE.
+    CALL 'FILEMERGER'.
+    MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+    MOVE 3 TO WS-LAST-STEP-RUN.
+    DISPLAY 'STEP 3 CONDITION CODE: ' WS-STEP-RETURN-CODE.
+    IF WS-STEP-RETURN-CODE NOT = 0
+     MOVE 'Y' TO WS-ABORT-FLAG
+    END-IF.
+
+DISPLAY-JOB-SUMMARY.
+    DISPLAY ' '.
+    DISPLAY '========================================'.
+    IF WS-ABORTED
+     DISPLAY 'JOB STREAM ABORTED AT STEP ' WS-LAST-STEP-RUN
+     DISPLAY 'Correct the problem and restart from step '
+         WS-LAST-STEP-RUN '.'
+    ELSE
+     DISPLAY 'JOB STREAM COMPLETED SUCCESSFULLY THROUGH STEP '
+         WS-LAST-STEP-RUN
+    END-IF.
+    DISPLAY '========================================'.
