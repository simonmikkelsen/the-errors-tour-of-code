@@ -4,40 +4,163 @@ AUTHOR. Simon Mikkelsen.
 * This program converts a binary number to its decimal equivalent.
 * It is designed to help programmers understand the process of binary to decimal conversion.
 * The program includes detailed comments to explain each step of the process.
+* A run-time sign mode lets the caller say the bits are a two's-complement
+* signed value of the field's full width, so a high-order sign bit of 1
+* produces a negative DECIMAL-NUMBER instead of a large positive one.
+* A batch mode reads a file of binary values, one per line, converts
+* each using the same sign mode for the whole run, and writes a file
+* of converted decimal results in the same order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
 WORKING-STORAGE SECTION.
 01  BINARY-NUMBER        PIC X(10).
-01  DECIMAL-NUMBER       PIC 9(10) VALUE 0.
-01  INDEX                PIC 9(2) VALUE 1.
+01  DECIMAL-NUMBER       PIC S9(10) VALUE 0.
+01  BIN-INDEX            PIC 9(2) VALUE 1.
 01  TEMP-DECIMAL         PIC 9(10) VALUE 0.
 01  TEMP-BINARY          PIC X(1).
 01  POWER                PIC 9(2) VALUE 0.
 01  TEMP-POWER           PIC 9(2) VALUE 0.
 01  WEATHER              PIC X(10) VALUE 'SUNNY'.
-01  TEMP-INDEX           PIC 9(2) VALUE 0.
+01  TEMP-BIN-INDEX       PIC 9(2) VALUE 0.
 01  TEMP-VALUE           PIC 9(10) VALUE 0.
 01  TEMP-RESULT          PIC 9(10) VALUE 0.
 01  TEMP-CONVERT         PIC 9(10) VALUE 0.
 
+01  SIGN-MODE            PIC X VALUE 'U'.
+    88  SIGN-MODE-TWOS-COMPLEMENT  VALUE 'S'.
+01  BIT-WIDTH-POWER       PIC 9(10) VALUE 0.
+01  BIN-DIGIT-COUNT        PIC 9(2) VALUE 0.
+01  BIN-SCAN-POS           PIC 9(2) VALUE 0.
+01  BIN-JUSTIFIED          PIC X(10) VALUE SPACES.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(10).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
 PROCEDURE DIVISION.
 MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    GOBACK.
+
+INTERACTIVE-MODE.
     DISPLAY "Enter a binary number (up to 10 digits): ".
     ACCEPT BINARY-NUMBER.
+    DISPLAY "Interpret as (U=unsigned, S=two's-complement signed): "
+        WITH NO ADVANCING.
+    ACCEPT SIGN-MODE.
     PERFORM CONVERT-BINARY-TO-DECIMAL.
+    PERFORM APPLY-SIGN-INTERPRETATION.
     DISPLAY "The decimal equivalent is: " DECIMAL-NUMBER.
-    STOP RUN.
+
+BATCH-MODE.
+    DISPLAY "Interpret as (U=unsigned, S=two's-complement signed): "
+        WITH NO ADVANCING.
+    ACCEPT SIGN-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE SPACES TO BINARY-NUMBER
+      MOVE WS-INPUT-TEXT TO BINARY-NUMBER
+      MOVE 0 TO TEMP-DECIMAL
+      PERFORM CONVERT-BINARY-TO-DECIMAL
+      PERFORM APPLY-SIGN-INTERPRETATION
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              DECIMAL-NUMBER DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              DECIMAL-NUMBER DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
 
 CONVERT-BINARY-TO-DECIMAL.
-    MOVE LENGTH OF BINARY-NUMBER TO TEMP-INDEX
-    PERFORM VARYING INDEX FROM 1 BY 1 UNTIL INDEX > TEMP-INDEX
-     MOVE BINARY-NUMBER (INDEX:1) TO TEMP-BINARY
+* Only the significant (non-trailing-space) characters typed into
+* BINARY-NUMBER are real bits; they are right-justified into a
+* field padded with leading zeros so a short entry lines up on the
+* same bit weights as a full-width one before the place-value loop
+* runs.
+    MOVE 0 TO BIN-DIGIT-COUNT
+    PERFORM VARYING BIN-SCAN-POS FROM 1 BY 1
+        UNTIL BIN-SCAN-POS > LENGTH OF BINARY-NUMBER
+     IF BINARY-NUMBER(BIN-SCAN-POS:1) NOT = SPACE
+      ADD 1 TO BIN-DIGIT-COUNT
+     END-IF
+    END-PERFORM
+    MOVE ALL '0' TO BIN-JUSTIFIED
+    IF BIN-DIGIT-COUNT > 0
+     MOVE BINARY-NUMBER(1:BIN-DIGIT-COUNT)
+         TO BIN-JUSTIFIED(LENGTH OF BIN-JUSTIFIED - BIN-DIGIT-COUNT + 1:
+             BIN-DIGIT-COUNT)
+    END-IF
+    MOVE LENGTH OF BIN-JUSTIFIED TO TEMP-BIN-INDEX
+    PERFORM VARYING BIN-INDEX FROM 1 BY 1 UNTIL BIN-INDEX > TEMP-BIN-INDEX
+     MOVE BIN-JUSTIFIED (BIN-INDEX:1) TO TEMP-BINARY
      IF TEMP-BINARY = '1'
-         MOVE TEMP-INDEX TO TEMP-POWER
-         SUBTRACT INDEX FROM TEMP-POWER
-         COMPUTE TEMP-VALUE = FUNCTION NUMVAL(TEMP-BINARY) * FUNCTION NUMVAL(2 ** TEMP-POWER)
+         MOVE TEMP-BIN-INDEX TO TEMP-POWER
+         SUBTRACT BIN-INDEX FROM TEMP-POWER
+         COMPUTE TEMP-VALUE = FUNCTION NUMVAL(TEMP-BINARY) * (2 ** TEMP-POWER)
          ADD TEMP-VALUE TO TEMP-DECIMAL
      END-IF
     END-PERFORM
     MOVE TEMP-DECIMAL TO DECIMAL-NUMBER.
 
+APPLY-SIGN-INTERPRETATION.
+* When the high-order bit of the digits the operator actually typed
+* (not the fixed-width padded field) is set and the caller asked for
+* two's-complement, the true value is the unsigned magnitude above
+* minus two raised to the width of those digits, so an 8-bit entry
+* like 11111111 is read as -1, not as a 10-bit field.
+    IF SIGN-MODE-TWOS-COMPLEMENT AND BIN-DIGIT-COUNT > 0
+        AND BIN-JUSTIFIED(LENGTH OF BIN-JUSTIFIED - BIN-DIGIT-COUNT + 1:1)
+            = '1'
+     COMPUTE BIT-WIDTH-POWER = 2 ** BIN-DIGIT-COUNT
+     COMPUTE DECIMAL-NUMBER = TEMP-DECIMAL - BIT-WIDTH-POWER
+    END-IF.
+
