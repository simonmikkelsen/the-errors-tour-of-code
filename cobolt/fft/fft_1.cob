@@ -1,52 +1,211 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FFT.
-AUTHOR. Simon Mikkelsen.
-* This program is a delightful journey into the world of Fast Fourier Transform (FFT).
-* It is designed to showcase the beauty and elegance of COBOL programming.
-* The program will take an array of numbers and perform a Fast Fourier Transform on them.
-* Along the way, we will use a variety of variables and functions to achieve our goal.
-* Let's embark on this magical adventure together!
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUMBERS-ARRAY.
-    05 NUM-1 PIC 9(4) VALUE 0.
-    05 NUM-2 PIC 9(4) VALUE 0.
-    05 NUM-3 PIC 9(4) VALUE 0.
-    05 NUM-4 PIC 9(4) VALUE 0.
-    05 NUM-5 PIC 9(4) VALUE 0.
-    05 NUM-6 PIC 9(4) VALUE 0.
-    05 NUM-7 PIC 9(4) VALUE 0.
-    05 NUM-8 PIC 9(4) VALUE 0.
-01 FFT-RESULTS.
-    05 RESULT-1 PIC 9(4) VALUE 0.
-    05 RESULT-2 PIC 9(4) VALUE 0.
-    05 RESULT-3 PIC 9(4) VALUE 0.
-    05 RESULT-4 PIC 9(4) VALUE 0.
-    05 RESULT-5 PIC 9(4) VALUE 0.
-    05 RESULT-6 PIC 9(4) VALUE 0.
-    05 RESULT-7 PIC 9(4) VALUE 0.
-    05 RESULT-8 PIC 9(4) VALUE 0.
-01 TEMP-VARIABLES.
-    05 TEMP-1 PIC 9(4) VALUE 0.
-    05 TEMP-2 PIC 9(4) VALUE 0.
-    05 TEMP-3 PIC 9(4) VALUE 0.
-    05 TEMP-4 PIC 9(4) VALUE 0.
-    05 TEMP-5 PIC 9(4) VALUE 0.
-    05 TEMP-6 PIC 9(4) VALUE 0.
-    05 TEMP-7 PIC 9(4) VALUE 0.
-    05 TEMP-8 PIC 9(4) VALUE 0.
-01 GANDALF PIC 9(4) VALUE 0.
-01 FRODO PIC 9(4) VALUE 0.
-01 SAMWISE PIC 9(4) VALUE 0.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    PERFORM INITIALIZE-ARRAY
-    PERFORM FFT-CALCULATION
-    PERFORM DISPLAY-RESULTS
-    STOP RUN.
-
-INITIALIZE-ARRAY.
-    * Here we lovingly initialize our array with values.
-    MOVE 1 TO NUM-1
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FFT.
+AUTHOR. Simon Mikkelsen.
+* This program performs a real radix-2 Fast Fourier Transform.
+* Samples are read from an input file, one value per line, rather than
+* a fixed 8-element array, and are zero-padded up to the next power of
+* two so any run-time sample count can be transformed. The classic
+* iterative Cooley-Tukey algorithm is used: the samples are first put
+* into bit-reversed order, then combined stage by stage with butterfly
+* operations driven by cosine/sine twiddle factors, leaving the true
+* real and imaginary frequency-domain values in place. Those RESULT
+* pairs are written to an output file instead of just a handful of
+* named fields, so the program can actually be used for spectral
+* analysis on real data.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SAMPLE-FILE ASSIGN TO WS-SAMPLE-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RESULT-FILE ASSIGN TO WS-RESULT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SAMPLE-FILE.
+01  SAMPLE-RECORD PIC X(20).
+
+FD  RESULT-FILE.
+01  RESULT-RECORD PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 WS-SAMPLE-FILE-NAME      PIC X(100).
+01 WS-RESULT-FILE-NAME      PIC X(100).
+01 WS-SAMPLE-EOF-FLAG       PIC X VALUE 'N'.
+    88  WS-SAMPLE-EOF           VALUE 'Y'.
+
+01 WS-PI PIC 9(1)V9(10) VALUE 3.1415926536.
+
+* FFT-REAL/FFT-IMAG hold the sample (and, after the transform, the
+* frequency-domain) values. 1024 points is the largest power of two
+* this program will transform in one run.
+01 FFT-REAL-TABLE.
+    05 FFT-REAL OCCURS 1024 TIMES PIC S9(9)V9(4).
+01 FFT-IMAG-TABLE.
+    05 FFT-IMAG OCCURS 1024 TIMES PIC S9(9)V9(4).
+
+01 WS-NUM-POINTS       PIC 9(4) VALUE 0.
+01 WS-PADDED-POINTS    PIC 9(4) VALUE 0.
+01 WS-NUM-STAGES       PIC 9(2) VALUE 0.
+01 WS-TEMP-N           PIC 9(5) VALUE 0.
+
+01 WS-SAMPLE-TEXT      PIC X(20).
+
+* Working fields for the bit-reversal permutation.
+01 WS-BR-I             PIC 9(4) VALUE 0.
+01 WS-BR-INPUT         PIC 9(4) VALUE 0.
+01 WS-BR-OUTPUT        PIC 9(4) VALUE 0.
+01 WS-BR-BIT           PIC 9(2) VALUE 0.
+01 WS-SWAP-REAL        PIC S9(9)V9(4).
+01 WS-SWAP-IMAG        PIC S9(9)V9(4).
+
+* Working fields for the butterfly stages.
+01 WS-STAGE            PIC 9(2) VALUE 0.
+01 WS-BUTTERFLY-SIZE   PIC 9(5) VALUE 0.
+01 WS-HALF-SIZE        PIC 9(5) VALUE 0.
+01 WS-GROUP-START      PIC 9(5) VALUE 0.
+01 WS-K                PIC 9(5) VALUE 0.
+01 WS-EVEN-INDEX       PIC 9(5) VALUE 0.
+01 WS-ODD-INDEX        PIC 9(5) VALUE 0.
+01 WS-ANGLE            PIC S9(3)V9(10) VALUE 0.
+01 WS-TWIDDLE-REAL     PIC S9(3)V9(10) VALUE 0.
+01 WS-TWIDDLE-IMAG     PIC S9(3)V9(10) VALUE 0.
+01 WS-TEMP-REAL        PIC S9(9)V9(4) VALUE 0.
+01 WS-TEMP-IMAG        PIC S9(9)V9(4) VALUE 0.
+
+01 WS-OUT-INDEX        PIC 9(5) VALUE 0.
+01 WS-BIN-TEXT         PIC Z(6)9.
+01 WS-REAL-TEXT        PIC -(6)9.9(4).
+01 WS-IMAG-TEXT        PIC -(6)9.9(4).
+01 WS-REPORT-LINE      PIC X(60).
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter the input sample file name: " WITH NO ADVANCING.
+    ACCEPT WS-SAMPLE-FILE-NAME.
+    DISPLAY "Enter the output result file name: " WITH NO ADVANCING.
+    ACCEPT WS-RESULT-FILE-NAME.
+
+    PERFORM READ-ALL-SAMPLES
+    PERFORM PAD-TO-POWER-OF-TWO
+    PERFORM BIT-REVERSE-SAMPLES
+    PERFORM RUN-FFT-STAGES
+    PERFORM WRITE-ALL-RESULTS
+    STOP RUN.
+
+READ-ALL-SAMPLES.
+* Read one sample value per line until end of file or the 1024-point
+* ceiling is reached; each sample starts out as a real value with a
+* zero imaginary part.
+    OPEN INPUT SAMPLE-FILE.
+    PERFORM UNTIL WS-SAMPLE-EOF OR WS-NUM-POINTS = 1024
+     READ SAMPLE-FILE INTO WS-SAMPLE-TEXT
+      AT END
+       SET WS-SAMPLE-EOF TO TRUE
+      NOT AT END
+       ADD 1 TO WS-NUM-POINTS
+       COMPUTE FFT-REAL(WS-NUM-POINTS) = FUNCTION NUMVAL(WS-SAMPLE-TEXT)
+       MOVE 0 TO FFT-IMAG(WS-NUM-POINTS)
+     END-READ
+    END-PERFORM.
+    CLOSE SAMPLE-FILE.
+
+PAD-TO-POWER-OF-TWO.
+* Find the smallest power of two at least as large as the number of
+* samples actually read, zero-fill the new slots, and work out how
+* many butterfly stages that many points requires.
+    MOVE 1 TO WS-PADDED-POINTS.
+    PERFORM UNTIL WS-PADDED-POINTS >= WS-NUM-POINTS
+     COMPUTE WS-PADDED-POINTS = WS-PADDED-POINTS * 2
+    END-PERFORM.
+
+    PERFORM VARYING WS-OUT-INDEX FROM WS-NUM-POINTS BY 1
+        UNTIL WS-OUT-INDEX >= WS-PADDED-POINTS
+     MOVE 0 TO FFT-REAL(WS-OUT-INDEX + 1)
+     MOVE 0 TO FFT-IMAG(WS-OUT-INDEX + 1)
+    END-PERFORM.
+
+    MOVE 0 TO WS-NUM-STAGES.
+    MOVE WS-PADDED-POINTS TO WS-TEMP-N.
+    PERFORM UNTIL WS-TEMP-N = 1
+     COMPUTE WS-TEMP-N = WS-TEMP-N / 2
+     ADD 1 TO WS-NUM-STAGES
+    END-PERFORM.
+
+BIT-REVERSE-SAMPLES.
+* Reorder the samples into bit-reversed order so the iterative
+* butterfly stages below combine the right pairs at each step.
+    PERFORM VARYING WS-BR-I FROM 0 BY 1 UNTIL WS-BR-I >= WS-PADDED-POINTS
+     MOVE WS-BR-I TO WS-BR-INPUT
+     MOVE 0 TO WS-BR-OUTPUT
+     PERFORM COMPUTE-BIT-REVERSAL
+     IF WS-BR-OUTPUT > WS-BR-I
+      MOVE FFT-REAL(WS-BR-I + 1) TO WS-SWAP-REAL
+      MOVE FFT-IMAG(WS-BR-I + 1) TO WS-SWAP-IMAG
+      MOVE FFT-REAL(WS-BR-OUTPUT + 1) TO FFT-REAL(WS-BR-I + 1)
+      MOVE FFT-IMAG(WS-BR-OUTPUT + 1) TO FFT-IMAG(WS-BR-I + 1)
+      MOVE WS-SWAP-REAL TO FFT-REAL(WS-BR-OUTPUT + 1)
+      MOVE WS-SWAP-IMAG TO FFT-IMAG(WS-BR-OUTPUT + 1)
+     END-IF
+    END-PERFORM.
+
+COMPUTE-BIT-REVERSAL.
+* Reverses the low WS-NUM-STAGES bits of WS-BR-INPUT into WS-BR-OUTPUT.
+    PERFORM VARYING WS-BR-BIT FROM 1 BY 1 UNTIL WS-BR-BIT > WS-NUM-STAGES
+     COMPUTE WS-BR-OUTPUT = WS-BR-OUTPUT * 2 + FUNCTION MOD(WS-BR-INPUT, 2)
+     COMPUTE WS-BR-INPUT = WS-BR-INPUT / 2
+    END-PERFORM.
+
+RUN-FFT-STAGES.
+* The classic Cooley-Tukey butterfly: at each of WS-NUM-STAGES stages
+* the points are combined in groups of WS-BUTTERFLY-SIZE, pairing each
+* point in the lower half of a group with the one WS-HALF-SIZE places
+* ahead of it, using a cosine/sine twiddle factor for that pair.
+    PERFORM VARYING WS-STAGE FROM 1 BY 1 UNTIL WS-STAGE > WS-NUM-STAGES
+     COMPUTE WS-BUTTERFLY-SIZE = 2 ** WS-STAGE
+     COMPUTE WS-HALF-SIZE = WS-BUTTERFLY-SIZE / 2
+     PERFORM VARYING WS-GROUP-START FROM 0 BY WS-BUTTERFLY-SIZE
+         UNTIL WS-GROUP-START >= WS-PADDED-POINTS
+      PERFORM VARYING WS-K FROM 0 BY 1 UNTIL WS-K >= WS-HALF-SIZE
+       COMPUTE WS-ANGLE = 0 - (2 * WS-PI * WS-K / WS-BUTTERFLY-SIZE)
+       COMPUTE WS-TWIDDLE-REAL = FUNCTION COS(WS-ANGLE)
+       COMPUTE WS-TWIDDLE-IMAG = FUNCTION SIN(WS-ANGLE)
+       COMPUTE WS-EVEN-INDEX = WS-GROUP-START + WS-K
+       COMPUTE WS-ODD-INDEX = WS-EVEN-INDEX + WS-HALF-SIZE
+       COMPUTE WS-TEMP-REAL =
+           FFT-REAL(WS-ODD-INDEX + 1) * WS-TWIDDLE-REAL
+           - FFT-IMAG(WS-ODD-INDEX + 1) * WS-TWIDDLE-IMAG
+       COMPUTE WS-TEMP-IMAG =
+           FFT-REAL(WS-ODD-INDEX + 1) * WS-TWIDDLE-IMAG
+           + FFT-IMAG(WS-ODD-INDEX + 1) * WS-TWIDDLE-REAL
+       COMPUTE FFT-REAL(WS-ODD-INDEX + 1) =
+           FFT-REAL(WS-EVEN-INDEX + 1) - WS-TEMP-REAL
+       COMPUTE FFT-IMAG(WS-ODD-INDEX + 1) =
+           FFT-IMAG(WS-EVEN-INDEX + 1) - WS-TEMP-IMAG
+       COMPUTE FFT-REAL(WS-EVEN-INDEX + 1) =
+           FFT-REAL(WS-EVEN-INDEX + 1) + WS-TEMP-REAL
+       COMPUTE FFT-IMAG(WS-EVEN-INDEX + 1) =
+           FFT-IMAG(WS-EVEN-INDEX + 1) + WS-TEMP-IMAG
+      END-PERFORM
+     END-PERFORM
+    END-PERFORM.
+
+WRITE-ALL-RESULTS.
+    OPEN OUTPUT RESULT-FILE.
+    PERFORM VARYING WS-OUT-INDEX FROM 0 BY 1
+        UNTIL WS-OUT-INDEX >= WS-PADDED-POINTS
+     MOVE WS-OUT-INDEX TO WS-BIN-TEXT
+     MOVE FFT-REAL(WS-OUT-INDEX + 1) TO WS-REAL-TEXT
+     MOVE FFT-IMAG(WS-OUT-INDEX + 1) TO WS-IMAG-TEXT
+     STRING "BIN " DELIMITED BY SIZE
+         FUNCTION TRIM(WS-BIN-TEXT) DELIMITED BY SIZE
+         "  REAL=" DELIMITED BY SIZE
+         FUNCTION TRIM(WS-REAL-TEXT) DELIMITED BY SIZE
+         "  IMAG=" DELIMITED BY SIZE
+         FUNCTION TRIM(WS-IMAG-TEXT) DELIMITED BY SIZE
+         INTO WS-REPORT-LINE
+     MOVE WS-REPORT-LINE TO RESULT-RECORD
+     WRITE RESULT-RECORD
+    END-PERFORM.
+    CLOSE RESULT-FILE.
