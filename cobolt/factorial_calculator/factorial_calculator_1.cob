@@ -1,35 +1,135 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FACTORIAL-CALCULATOR.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program calculates the factorial of a given number.
-* The factorial of a number n is the product of all positive integers less than or equal to n.
-* For example, the factorial of 5 is 5 * 4 * 3 * 2 * 1 = 120.
-* This program is designed to help programmers understand the process of calculating factorials in COBOL.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM PIC 9(02) VALUE 0.
-01 FACT PIC 9(10) VALUE 1.
-01 I PIC 9(02) VALUE 1.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter a number to calculate its factorial: ".
-    ACCEPT NUM.
-
-    * Initialize the factorial to 1.
-    MOVE 1 TO FACT.
-
-    * Loop from 1 to the number entered by the user.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-     * Multiply the current value of FACT by the loop counter I.
-     MULTIPLY FACT BY I GIVING FACT
-    END-PERFORM.
-
-    * Display the result.
-    DISPLAY "The factorial of " NUM " is " FACT.
-
-    * End the program.
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FACTORIAL-CALCULATOR.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program calculates the factorial of a given number.
+* The factorial of a number n is the product of all positive integers less than or equal to n.
+* For example, the factorial of 5 is 5 * 4 * 3 * 2 * 1 = 120.
+* This program is designed to help programmers understand the process of calculating factorials in COBOL.
+* FACT is kept as a digit array rather than a single PIC 9(10) field, so
+* factorials that run past ten digits compute correctly instead of silently
+* wrapping, and a batch mode reads a file of NUM values and writes NUM/FACT
+* pairs to a report instead of handling one value per run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NUM-FILE ASSIGN TO WS-NUM-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  NUM-FILE.
+01  NUM-RECORD PIC X(10).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD PIC X(220).
+
+WORKING-STORAGE SECTION.
+01 NUM PIC 9(02) VALUE 0.
+01 I PIC 9(02) VALUE 1.
+
+* FACT-DIGITS holds the factorial one decimal digit per table entry, least
+* significant digit first, so the result is not limited to ten digits.
+01 FACT-DIGITS.
+    05  FACT-DIGIT OCCURS 200 TIMES PIC 9 VALUE 0.
+01 FACT-DIGIT-COUNT PIC 9(3) VALUE 1.
+01 CARRY PIC 9(6) VALUE 0.
+01 PRODUCT PIC 9(6) VALUE 0.
+01 DIGIT-INDEX PIC 9(3) VALUE 0.
+01 FACT-TEXT PIC X(200) VALUE SPACES.
+01 FACT-TEXT-LEN PIC 9(3) VALUE 0.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-NUM-FILE-NAME        PIC X(100).
+01 WS-REPORT-FILE-NAME     PIC X(100).
+01 WS-NUM-TEXT             PIC X(10).
+01 WS-BATCH-EOF-FLAG       PIC X VALUE 'N'.
+    88  WS-BATCH-EOF           VALUE 'Y'.
+01 WS-REPORT-LINE          PIC X(220).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    STOP RUN.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter a number to calculate its factorial: ".
+    ACCEPT NUM.
+    PERFORM CALCULATE-FACTORIAL.
+    PERFORM BUILD-FACT-TEXT.
+    DISPLAY "The factorial of " NUM " is " FACT-TEXT(1:FACT-TEXT-LEN).
+
+CALCULATE-FACTORIAL.
+* Reset the digit array to a single digit of value 1, then multiply it by
+* every integer from 1 through NUM, carrying across digits like long
+* multiplication done by hand.
+    PERFORM VARYING DIGIT-INDEX FROM 1 BY 1 UNTIL DIGIT-INDEX > 200
+     MOVE 0 TO FACT-DIGIT(DIGIT-INDEX)
+    END-PERFORM.
+    MOVE 1 TO FACT-DIGIT(1).
+    MOVE 1 TO FACT-DIGIT-COUNT.
+
+    PERFORM VARYING I FROM 2 BY 1 UNTIL I > NUM
+     PERFORM MULTIPLY-FACT-BY-I
+    END-PERFORM.
+
+MULTIPLY-FACT-BY-I.
+    MOVE 0 TO CARRY.
+    PERFORM VARYING DIGIT-INDEX FROM 1 BY 1 UNTIL DIGIT-INDEX > FACT-DIGIT-COUNT
+     COMPUTE PRODUCT = FACT-DIGIT(DIGIT-INDEX) * I + CARRY
+     COMPUTE FACT-DIGIT(DIGIT-INDEX) = FUNCTION MOD(PRODUCT, 10)
+     COMPUTE CARRY = PRODUCT / 10
+    END-PERFORM.
+    PERFORM UNTIL CARRY = 0
+     ADD 1 TO FACT-DIGIT-COUNT
+     COMPUTE FACT-DIGIT(FACT-DIGIT-COUNT) = FUNCTION MOD(CARRY, 10)
+     COMPUTE CARRY = CARRY / 10
+    END-PERFORM.
+
+BUILD-FACT-TEXT.
+* Digits are stored least-significant-first, so render them back to front
+* into a display string.
+    MOVE SPACES TO FACT-TEXT.
+    MOVE 0 TO FACT-TEXT-LEN.
+    PERFORM VARYING DIGIT-INDEX FROM FACT-DIGIT-COUNT BY -1
+        UNTIL DIGIT-INDEX < 1
+     ADD 1 TO FACT-TEXT-LEN
+     MOVE FACT-DIGIT(DIGIT-INDEX) TO FACT-TEXT(FACT-TEXT-LEN:1)
+    END-PERFORM.
+
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-NUM-FILE-NAME.
+    DISPLAY "Enter the report file name: " WITH NO ADVANCING.
+    ACCEPT WS-REPORT-FILE-NAME.
+    OPEN INPUT NUM-FILE.
+    OPEN OUTPUT REPORT-FILE.
+    PERFORM PROCESS-ONE-NUM UNTIL WS-BATCH-EOF.
+    CLOSE NUM-FILE.
+    CLOSE REPORT-FILE.
+
+PROCESS-ONE-NUM.
+    READ NUM-FILE INTO WS-NUM-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION NUMVAL(WS-NUM-TEXT) TO NUM
+      PERFORM CALCULATE-FACTORIAL
+      PERFORM BUILD-FACT-TEXT
+      STRING FUNCTION TRIM(WS-NUM-TEXT) DELIMITED BY SIZE
+          '  ' DELIMITED BY SIZE
+          FACT-TEXT(1:FACT-TEXT-LEN) DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+      MOVE WS-REPORT-LINE TO REPORT-RECORD
+      WRITE REPORT-RECORD
+    END-READ.
