@@ -1,51 +1,227 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WORDCOUNTER.
-AUTHOR. SIMON MIKKELSEN.
-* This program counts the number of words in a given input text.
-* It reads the input text from the user, processes it to count the words,
-* and then displays the total word count.
-* The program is designed to help programmers understand basic COBOL
-* programming concepts such as input/output operations, string handling,
-* and loops.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-01  WS-INPUT-TEXT        PIC X(100).
-01  WS-WORD-COUNT        PIC 9(5) VALUE 0.
-01  WS-INDEX             PIC 9(3) VALUE 1.
-01  WS-CHAR              PIC X.
-01  WS-IN-WORD           PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter text: " WITH NO ADVANCING.
-    ACCEPT WS-INPUT-TEXT.
-
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > LENGTH OF WS-INPUT-TEXT
-     MOVE WS-INPUT-TEXT(WS-INDEX:1) TO WS-CHAR
-     IF WS-CHAR = SPACE
-         IF WS-IN-WORD = 'Y'
-          ADD 1 TO WS-WORD-COUNT
-          MOVE 'N' TO WS-IN-WORD
-         END-IF
-     ELSE
-         MOVE 'Y' TO WS-IN-WORD
-     END-IF
-    END-PERFORM.
-
-    IF WS-IN-WORD = 'Y'
-     ADD 1 TO WS-WORD-COUNT
-    END-IF.
-
-    DISPLAY "Total number of words: " WS-WORD-COUNT.
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WORDCOUNTER.
+AUTHOR. SIMON MIKKELSEN.
+* This program counts the number of words in a given input text.
+* It reads the input text from the user, processes it to count the words,
+* and then displays the total word count.
+* The program is designed to help programmers understand basic COBOL
+* programming concepts such as input/output operations, string handling,
+* and loops.
+* A batch mode reads a whole text file record by record and produces a
+* frequency table of the distinct words it finds (word, count, sorted by
+* count descending) written to a report file, so a real document can be
+* profiled instead of just a single typed line. The batch report
+* header is stamped with the standard run identifier (business date
+* plus a same-day sequence number) shared with the other report and
+* audit output in the shop, so a run can be tied back unambiguously.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(100).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD PIC X(80).
+
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "report-header-ws.cpy".
+COPY "report-distribute-ws.cpy".
+COPY "run-id-ws.cpy".
+01  WS-PAGE-NUMBER       PIC 9(03) VALUE 1.
+01  WS-RUN-MODE          PIC X VALUE 'I'.
+01  WS-INPUT-FILE-NAME   PIC X(100) VALUE SPACES.
+01  WS-REPORT-FILE-NAME  PIC X(100) VALUE SPACES.
+01  WS-INPUT-TEXT        PIC X(100).
+01  WS-LINE-TEXT         PIC X(100).
+01  WS-WORD-COUNT        PIC 9(5) VALUE 0.
+01  WS-INDEX             PIC 9(3) VALUE 1.
+01  WS-CHAR              PIC X.
+01  WS-IN-WORD           PIC X VALUE 'N'.
+    88  WS-INSIDE-WORD       VALUE 'Y'.
+01  WS-EOF-FLAG          PIC X VALUE 'N'.
+    88  WS-EOF               VALUE 'Y'.
+01  WS-CURRENT-WORD      PIC X(30) VALUE SPACES.
+01  WS-CUR-WORD-LEN      PIC 9(2) VALUE 0.
+01  WS-FOUND-FLAG        PIC X VALUE 'N'.
+    88  WS-WORD-FOUND        VALUE 'Y'.
+01  WS-WI                PIC 9(4) VALUE 0.
+01  WS-SWAP-I            PIC 9(4) VALUE 0.
+01  WS-SWAP-J            PIC 9(4) VALUE 0.
+01  WS-TEMP-WORD         PIC X(30).
+01  WS-TEMP-FREQ         PIC 9(6).
+01  WS-OUTPUT-FORMAT     PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV        VALUE 'C'.
+01  WS-WORD-TABLE.
+    05  WS-WORD-TABLE-COUNT PIC 9(4) VALUE 0.
+    05  WS-WORD-ENTRY OCCURS 500 TIMES.
+        10  WS-WORD-TEXT PIC X(30).
+        10  WS-WORD-FREQ PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch file report): "
+        WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter text: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-TEXT.
+
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > LENGTH OF WS-INPUT-TEXT
+     MOVE WS-INPUT-TEXT(WS-INDEX:1) TO WS-CHAR
+     IF WS-CHAR = SPACE
+         IF WS-INSIDE-WORD
+          ADD 1 TO WS-WORD-COUNT
+          MOVE 'N' TO WS-IN-WORD
+         END-IF
+     ELSE
+         MOVE 'Y' TO WS-IN-WORD
+     END-IF
+    END-PERFORM.
+
+    IF WS-INSIDE-WORD
+     ADD 1 TO WS-WORD-COUNT
+    END-IF.
+
+    DISPLAY "Total number of words: " WS-WORD-COUNT.
+
+BATCH-MODE.
+    DISPLAY "Enter the input file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the report file name: " WITH NO ADVANCING.
+    ACCEPT WS-REPORT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    PERFORM PROMPT-REPORT-DISTRIBUTION.
+    PERFORM GET-RUN-ID.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT REPORT-FILE.
+    PERFORM PRINT-REPORT-HEADER.
+    MOVE RPTHDR-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM BATCH-READ-ONE-LINE UNTIL WS-EOF.
+    CLOSE INPUT-FILE.
+    PERFORM SORT-WORD-TABLE.
+    PERFORM WRITE-REPORT.
+    CLOSE REPORT-FILE.
+    DISPLAY "Distinct words: " WS-WORD-TABLE-COUNT.
+    PERFORM DISTRIBUTE-REPORT.
+
+PRINT-REPORT-HEADER.
+    COPY "report-header-print.cpy"
+        REPLACING ==:RPT-PROGRAM-NAME:== BY =='WORDCOUNTER'==
+                   ==:RPT-PAGE-NUMBER:==  BY ==WS-PAGE-NUMBER==.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+PROMPT-REPORT-DISTRIBUTION.
+    COPY "report-distribute-prompt.cpy".
+
+DISTRIBUTE-REPORT.
+    COPY "report-distribute-send.cpy"
+        REPLACING ==:RPTDIST-FILE-NAME:==    BY ==WS-REPORT-FILE-NAME==
+                   ==:RPTDIST-PROGRAM-NAME:== BY =='WORDCOUNTER'==.
+
+BATCH-READ-ONE-LINE.
+    READ INPUT-FILE INTO WS-LINE-TEXT
+     AT END
+      SET WS-EOF TO TRUE
+     NOT AT END
+      PERFORM EXTRACT-WORDS-FROM-LINE
+    END-READ.
+
+EXTRACT-WORDS-FROM-LINE.
+    MOVE SPACES TO WS-CURRENT-WORD.
+    MOVE 0 TO WS-CUR-WORD-LEN.
+    MOVE 'N' TO WS-IN-WORD.
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > LENGTH OF WS-LINE-TEXT
+     MOVE WS-LINE-TEXT(WS-INDEX:1) TO WS-CHAR
+     IF WS-CHAR = SPACE
+      IF WS-INSIDE-WORD
+       PERFORM ADD-WORD-TO-TABLE
+       MOVE SPACES TO WS-CURRENT-WORD
+       MOVE 0 TO WS-CUR-WORD-LEN
+       MOVE 'N' TO WS-IN-WORD
+      END-IF
+     ELSE
+      IF WS-CUR-WORD-LEN < 30
+       ADD 1 TO WS-CUR-WORD-LEN
+       MOVE WS-CHAR TO WS-CURRENT-WORD(WS-CUR-WORD-LEN:1)
+      END-IF
+      MOVE 'Y' TO WS-IN-WORD
+     END-IF
+    END-PERFORM.
+    IF WS-INSIDE-WORD
+     PERFORM ADD-WORD-TO-TABLE
+    END-IF.
+
+ADD-WORD-TO-TABLE.
+    MOVE 'N' TO WS-FOUND-FLAG.
+    PERFORM VARYING WS-WI FROM 1 BY 1 UNTIL WS-WI > WS-WORD-TABLE-COUNT
+     IF WS-WORD-TEXT(WS-WI) = WS-CURRENT-WORD
+      ADD 1 TO WS-WORD-FREQ(WS-WI)
+      MOVE 'Y' TO WS-FOUND-FLAG
+     END-IF
+    END-PERFORM.
+    IF NOT WS-WORD-FOUND AND WS-WORD-TABLE-COUNT < 500
+     ADD 1 TO WS-WORD-TABLE-COUNT
+     MOVE WS-CURRENT-WORD TO WS-WORD-TEXT(WS-WORD-TABLE-COUNT)
+     MOVE 1 TO WS-WORD-FREQ(WS-WORD-TABLE-COUNT)
+    END-IF.
+
+SORT-WORD-TABLE.
+    IF WS-WORD-TABLE-COUNT > 1
+     PERFORM VARYING WS-SWAP-I FROM 1 BY 1
+         UNTIL WS-SWAP-I > WS-WORD-TABLE-COUNT - 1
+      PERFORM VARYING WS-SWAP-J FROM 1 BY 1
+          UNTIL WS-SWAP-J > WS-WORD-TABLE-COUNT - WS-SWAP-I
+       PERFORM SWAP-IF-NEEDED
+      END-PERFORM
+     END-PERFORM
+    END-IF.
+
+SWAP-IF-NEEDED.
+    IF WS-WORD-FREQ(WS-SWAP-J) < WS-WORD-FREQ(WS-SWAP-J + 1)
+     MOVE WS-WORD-TEXT(WS-SWAP-J) TO WS-TEMP-WORD
+     MOVE WS-WORD-FREQ(WS-SWAP-J) TO WS-TEMP-FREQ
+     MOVE WS-WORD-TEXT(WS-SWAP-J + 1) TO WS-WORD-TEXT(WS-SWAP-J)
+     MOVE WS-WORD-FREQ(WS-SWAP-J + 1) TO WS-WORD-FREQ(WS-SWAP-J)
+     MOVE WS-TEMP-WORD TO WS-WORD-TEXT(WS-SWAP-J + 1)
+     MOVE WS-TEMP-FREQ TO WS-WORD-FREQ(WS-SWAP-J + 1)
+    END-IF.
+
+WRITE-REPORT.
+    PERFORM VARYING WS-WI FROM 1 BY 1 UNTIL WS-WI > WS-WORD-TABLE-COUNT
+     IF WS-OUTPUT-CSV
+      STRING FUNCTION TRIM(WS-WORD-TEXT(WS-WI)) DELIMITED BY SIZE
+          ',' DELIMITED BY SIZE
+          WS-WORD-FREQ(WS-WI) DELIMITED BY SIZE
+          INTO REPORT-RECORD
+     ELSE
+      STRING WS-WORD-TEXT(WS-WI) DELIMITED BY SIZE
+          '   ' DELIMITED BY SIZE
+          WS-WORD-FREQ(WS-WI) DELIMITED BY SIZE
+          INTO REPORT-RECORD
+     END-IF
+     WRITE REPORT-RECORD
+    END-PERFORM.
