@@ -0,0 +1,75 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UTILITY-MENU-DRIVER.
+AUTHOR. Simon Mikkelsen.
+* This program is the single entry point for the day's file-maintenance
+* and number-base utility suite. Rather than an operator having to know
+* and separately invoke a couple dozen individual program names, this
+* driver presents a numbered menu and CALLs the chosen utility as a
+* subprogram, returning to the menu when the utility finishes so
+* another chore can be picked without leaving the screen.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-MENU-CHOICE        PIC 9(2) VALUE 0.
+01  WS-DONE-FLAG          PIC X VALUE 'N'.
+    88  WS-DONE               VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM UNTIL WS-DONE
+     PERFORM DISPLAY-MENU
+     PERFORM ACCEPT-CHOICE
+     PERFORM RUN-CHOICE
+    END-PERFORM.
+    DISPLAY "Goodbye.".
+    STOP RUN.
+
+DISPLAY-MENU.
+    DISPLAY " ".
+    DISPLAY "==================== UTILITY MENU ====================".
+    DISPLAY " 1. FILEMERGER              - sort-key merge files".
+    DISPLAY " 2. FILE-SPLITTER           - split a file into chunks".
+    DISPLAY " 3. SIMPLE-FILE-COPIER      - copy a file".
+    DISPLAY " 4. SIMPLE-FILE-MOVER       - move a file".
+    DISPLAY " 5. SIMPLE-FILE-RENAMER     - batch rename files".
+    DISPLAY " 6. SafeFileDeleter         - quarantine-delete a file".
+    DISPLAY " 7. SIMPLE-TEXT-EDITOR      - find and replace in a file".
+    DISPLAY " 8. WORDCOUNTER             - word-frequency report".
+    DISPLAY " 9. LIXCOUNTER              - readability report".
+    DISPLAY "10. BinaryToDecimalConverter".
+    DISPLAY "11. DecimalToBinaryConverter".
+    DISPLAY "12. HexToDecConverter".
+    DISPLAY "13. DecimalToHexadecimalConverter".
+    DISPLAY "14. BinaryToHexadecimalConverter".
+    DISPLAY "15. HexToBinConverter".
+    DISPLAY "16. DecimalToOctalConverter".
+    DISPLAY "17. OctalToDecimalConverter".
+    DISPLAY " 0. Exit".
+    DISPLAY "=======================================================".
+
+ACCEPT-CHOICE.
+    DISPLAY "Enter your choice: " WITH NO ADVANCING.
+    ACCEPT WS-MENU-CHOICE.
+
+RUN-CHOICE.
+    EVALUATE WS-MENU-CHOICE
+     WHEN 1  CALL "FILEMERGER"
+     WHEN 2  CALL "FILE-SPLITTER"
+     WHEN 3  CALL "SIMPLE-FILE-COPIER"
+     WHEN 4  CALL "SIMPLE-FILE-MOVER"
+     WHEN 5  CALL "SIMPLE-FILE-RENAMER"
+     WHEN 6  CALL "SafeFileDeleter"
+     WHEN 7  CALL "SIMPLE-TEXT-EDITOR"
+     WHEN 8  CALL "WORDCOUNTER"
+     WHEN 9  CALL "LIXCOUNTER"
+     WHEN 10 CALL "BinaryToDecimalConverter"
+     WHEN 11 CALL "DecimalToBinaryConverter"
+     WHEN 12 CALL "HexToDecConverter"
+     WHEN 13 CALL "DecimalToHexadecimalConverter"
+     WHEN 14 CALL "BinaryToHexadecimalConverter"
+     WHEN 15 CALL "HexToBinConverter"
+     WHEN 16 CALL "DecimalToOctalConverter"
+     WHEN 17 CALL "OctalToDecimalConverter"
+     WHEN 0  SET WS-DONE TO TRUE
+     WHEN OTHER DISPLAY "Invalid choice, please try again."
+    END-EVALUATE.
