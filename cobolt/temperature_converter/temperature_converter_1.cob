@@ -1,50 +1,186 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. TEMPERATURE-CONVERTER.
-AUTHOR. YOUR-NAME.
-
-* This program is designed to convert temperatures between
-* Fahrenheit and Celsius. It will prompt the user to enter a
-* temperature and the scale (F or C) and then convert it to the
-* other scale. The program demonstrates basic input, output,
-* and arithmetic operations in COBOL.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-TEMP-F PIC 999V99.
-01 WS-TEMP-C PIC 999V99.
-01 WS-INPUT-TEMP PIC 999V99.
-01 WS-SCALE PIC X.
-01 WS-RESULT PIC 999V99.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter temperature: " WITH NO ADVANCING.
-    ACCEPT WS-INPUT-TEMP.
-    DISPLAY "Enter scale (F/C): " WITH NO ADVANCING.
-    ACCEPT WS-SCALE.
-
-    IF WS-SCALE = 'F' OR WS-SCALE = 'f'
-     MOVE WS-INPUT-TEMP TO WS-TEMP-F
-     PERFORM CONVERT-TO-C
-    ELSE
-     IF WS-SCALE = 'C' OR WS-SCALE = 'c'
-         MOVE WS-INPUT-TEMP TO WS-TEMP-C
-         PERFORM CONVERT-TO-F
-     ELSE
-         DISPLAY "Invalid scale entered."
-    END-IF.
-
-    STOP RUN.
-
-CONVERT-TO-C.
-    * Convert Fahrenheit to Celsius using the formula:
-    * C = (F - 32) * 5 / 9
-    COMPUTE WS-RESULT = (WS-TEMP-F - 32) * 5 / 9.
-    DISPLAY "Temperature in Celsius: " WS-RESULT.
-
-CONVERT-TO-F.
-    * Convert Celsius to Fahrenheit using the formula:
-    * F = (C * 9 / 5) + 32
-    COMPUTE WS-RESULT = (WS-TEMP-C * 9 / 5) + 32.
-    DISPLAY "Temperature in Fahrenheit: " WS-RESULT.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TEMPERATURE-CONVERTER.
+AUTHOR. YOUR-NAME.
+
+* This program is designed to convert temperatures between
+* Fahrenheit, Celsius, and Kelvin. It will prompt the user to enter a
+* temperature and the scale (F, C, or K) and then convert it to the
+* other two scales. The program demonstrates basic input, output,
+* and arithmetic operations in COBOL.
+* A batch mode reads a file of value+scale pairs and writes all three
+* conversions per line to an output file, so a whole feed of readings
+* (including Kelvin readings from lab equipment) can be converted in
+* one run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-INPUT-FILE ASSIGN TO WS-BATCH-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BATCH-OUTPUT-FILE ASSIGN TO WS-BATCH-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BATCH-INPUT-FILE.
+01  BATCH-INPUT-RECORD PIC X(40).
+
+FD  BATCH-OUTPUT-FILE.
+01  BATCH-OUTPUT-RECORD PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-TEMP-F PIC S999V99.
+01 WS-TEMP-C PIC S999V99.
+01 WS-TEMP-K PIC S999V99.
+01 WS-INPUT-TEMP PIC S999V99.
+01 WS-SCALE PIC X.
+01 WS-RESULT-F PIC S999V99.
+01 WS-RESULT-C PIC S999V99.
+01 WS-RESULT-K PIC S999V99.
+01 WS-SCALE-VALID-FLAG PIC X VALUE 'Y'.
+    88  WS-SCALE-VALID       VALUE 'Y'.
+
+01 WS-RUN-MODE               PIC X VALUE 'I'.
+01 WS-BATCH-INPUT-FILE-NAME  PIC X(100).
+01 WS-BATCH-OUTPUT-FILE-NAME PIC X(100).
+01 WS-BATCH-RECORD           PIC X(40).
+01 WS-VALUE-TEXT             PIC X(20).
+01 WS-SCALE-TEXT             PIC X(5).
+01 WS-BATCH-EOF-FLAG         PIC X VALUE 'N'.
+    88  WS-BATCH-EOF             VALUE 'Y'.
+01 WS-BATCH-LINE             PIC X(100).
+01 WS-BATCH-COUNT            PIC 9(6) VALUE 0.
+COPY "numeric-validate-ws.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    STOP RUN.
+
+INTERACTIVE-MODE.
+    PERFORM GET-VALIDATED-TEMP.
+    DISPLAY "Enter scale (F/C/K): " WITH NO ADVANCING.
+    ACCEPT WS-SCALE.
+
+    PERFORM CONVERT-ALL-SCALES.
+    IF NOT WS-SCALE-VALID
+     DISPLAY "Invalid scale entered."
+    ELSE
+     EVALUATE WS-SCALE
+      WHEN 'F' WHEN 'f'
+       DISPLAY "Temperature in Celsius: " WS-RESULT-C
+       DISPLAY "Temperature in Kelvin: " WS-RESULT-K
+      WHEN 'C' WHEN 'c'
+       DISPLAY "Temperature in Fahrenheit: " WS-RESULT-F
+       DISPLAY "Temperature in Kelvin: " WS-RESULT-K
+      WHEN 'K' WHEN 'k'
+       DISPLAY "Temperature in Celsius: " WS-RESULT-C
+       DISPLAY "Temperature in Fahrenheit: " WS-RESULT-F
+     END-EVALUATE
+    END-IF.
+
+GET-VALIDATED-TEMP.
+    COPY "numeric-validate-accept.cpy"
+        REPLACING ==:NUMVAL-PROMPT:== BY =='Enter temperature: '==
+                   ==:NUMVAL-TARGET:== BY ==WS-INPUT-TEMP==
+                   ==:NUMVAL-LOW:==    BY ==-459.67==
+                   ==:NUMVAL-HIGH:==   BY ==999.99==.
+
+BATCH-MODE.
+    DISPLAY "Enter the input file name: " WITH NO ADVANCING.
+    ACCEPT WS-BATCH-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-BATCH-OUTPUT-FILE-NAME.
+    OPEN INPUT BATCH-INPUT-FILE.
+    OPEN OUTPUT BATCH-OUTPUT-FILE.
+    PERFORM PROCESS-ONE-BATCH-LINE UNTIL WS-BATCH-EOF.
+    CLOSE BATCH-INPUT-FILE.
+    CLOSE BATCH-OUTPUT-FILE.
+    DISPLAY "Lines converted: " WS-BATCH-COUNT.
+
+PROCESS-ONE-BATCH-LINE.
+    READ BATCH-INPUT-FILE INTO WS-BATCH-RECORD
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      PERFORM CONVERT-ONE-BATCH-LINE
+    END-READ.
+
+CONVERT-ONE-BATCH-LINE.
+    UNSTRING WS-BATCH-RECORD DELIMITED BY ','
+        INTO WS-VALUE-TEXT WS-SCALE-TEXT.
+    MOVE FUNCTION NUMVAL(WS-VALUE-TEXT) TO WS-INPUT-TEMP.
+    MOVE FUNCTION TRIM(WS-SCALE-TEXT) TO WS-SCALE.
+    PERFORM CONVERT-ALL-SCALES.
+    IF WS-SCALE-VALID
+     STRING FUNCTION TRIM(WS-VALUE-TEXT) DELIMITED BY SIZE
+         WS-SCALE DELIMITED BY SIZE
+         '  F=' DELIMITED BY SIZE
+         WS-RESULT-F DELIMITED BY SIZE
+         '  C=' DELIMITED BY SIZE
+         WS-RESULT-C DELIMITED BY SIZE
+         '  K=' DELIMITED BY SIZE
+         WS-RESULT-K DELIMITED BY SIZE
+         INTO WS-BATCH-LINE
+    ELSE
+     STRING FUNCTION TRIM(WS-VALUE-TEXT) DELIMITED BY SIZE
+         WS-SCALE DELIMITED BY SIZE
+         '  ERROR: INVALID SCALE' DELIMITED BY SIZE
+         INTO WS-BATCH-LINE
+    END-IF.
+    MOVE WS-BATCH-LINE TO BATCH-OUTPUT-RECORD.
+    WRITE BATCH-OUTPUT-RECORD.
+    ADD 1 TO WS-BATCH-COUNT.
+
+CONVERT-ALL-SCALES.
+* Converts the entered temperature to whichever scales it was not
+* already given in, populating all three WS-RESULT fields.
+    MOVE 'Y' TO WS-SCALE-VALID-FLAG.
+    EVALUATE WS-SCALE
+     WHEN 'F' WHEN 'f'
+      MOVE WS-INPUT-TEMP TO WS-TEMP-F
+      MOVE WS-INPUT-TEMP TO WS-RESULT-F
+      PERFORM CONVERT-TO-C
+      MOVE WS-RESULT-C TO WS-TEMP-C
+      PERFORM CONVERT-TO-K
+     WHEN 'C' WHEN 'c'
+      MOVE WS-INPUT-TEMP TO WS-TEMP-C
+      MOVE WS-INPUT-TEMP TO WS-RESULT-C
+      PERFORM CONVERT-TO-F
+      PERFORM CONVERT-TO-K
+     WHEN 'K' WHEN 'k'
+      MOVE WS-INPUT-TEMP TO WS-TEMP-K
+      MOVE WS-INPUT-TEMP TO WS-RESULT-K
+      PERFORM CONVERT-FROM-K
+      MOVE WS-RESULT-C TO WS-TEMP-C
+      PERFORM CONVERT-TO-F
+     WHEN OTHER
+      MOVE 'N' TO WS-SCALE-VALID-FLAG
+    END-EVALUATE.
+
+CONVERT-TO-C.
+* Convert Fahrenheit to Celsius using the formula:
+* C = (F - 32) * 5 / 9
+    COMPUTE WS-RESULT-C = (WS-TEMP-F - 32) * 5 / 9.
+
+CONVERT-TO-F.
+* Convert Celsius to Fahrenheit using the formula:
+* F = (C * 9 / 5) + 32
+    COMPUTE WS-RESULT-F = (WS-TEMP-C * 9 / 5) + 32.
+
+CONVERT-TO-K.
+* Convert Celsius to Kelvin using the formula:
+* K = C + 273.15
+    COMPUTE WS-RESULT-K = WS-TEMP-C + 273.15.
+
+CONVERT-FROM-K.
+* Convert Kelvin to Celsius using the formula:
+* C = K - 273.15
+    COMPUTE WS-RESULT-C = WS-TEMP-K - 273.15.
