@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILE-COMPARE.
+AUTHOR. Simon Mikkelsen.
+* Nothing in this suite can say whether two files are actually
+* identical - SIMPLE-FILE-COPIER only reports that it finished, and
+* FILEMERGER has no equivalent check. This program reads two LINE
+* SEQUENTIAL files in parallel, record by record, reports the first
+* line number where they differ (or confirms the files are
+* identical), and lists any trailing records one file has that the
+* other does not, so a copy, a restore, or two versions of an extract
+* can actually be verified against each other.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE1-IN ASSIGN TO WS-FILE1-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-FILE1-STATUS.
+    SELECT FILE2-IN ASSIGN TO WS-FILE2-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-FILE2-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FILE1-IN.
+01  FILE1-RECORD PIC X(200).
+
+FD  FILE2-IN.
+01  FILE2-RECORD PIC X(200).
+
+WORKING-STORAGE SECTION.
+01  WS-FILE1-NAME           PIC X(100).
+01  WS-FILE2-NAME           PIC X(100).
+01  WS-FILE1-STATUS         PIC X(02).
+01  WS-FILE2-STATUS         PIC X(02).
+01  WS-FILE1-EOF-FLAG       PIC X VALUE 'N'.
+    88  WS-FILE1-EOF            VALUE 'Y'.
+01  WS-FILE2-EOF-FLAG       PIC X VALUE 'N'.
+    88  WS-FILE2-EOF            VALUE 'Y'.
+01  WS-LINE-NUMBER          PIC 9(08) VALUE 0.
+01  WS-MATCH-FLAG           PIC X VALUE 'Y'.
+    88  WS-FILES-MATCH          VALUE 'Y'.
+01  WS-DIFF-FOUND-FLAG      PIC X VALUE 'N'.
+    88  WS-DIFF-FOUND           VALUE 'Y'.
+01  WS-DIFF-LINE-NUMBER     PIC 9(08) VALUE 0.
+01  WS-FILE1-EXTRA-COUNT    PIC 9(08) VALUE 0.
+01  WS-FILE2-EXTRA-COUNT    PIC 9(08) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Enter the first file name: ' WITH NO ADVANCING.
+    ACCEPT WS-FILE1-NAME.
+    DISPLAY 'Enter the second file name: ' WITH NO ADVANCING.
+    ACCEPT WS-FILE2-NAME.
+    OPEN INPUT FILE1-IN.
+    OPEN INPUT FILE2-IN.
+    IF WS-FILE1-STATUS NOT = '00'
+     DISPLAY 'Cannot open first file: ' WS-FILE1-NAME
+     STOP RUN
+    END-IF.
+    IF WS-FILE2-STATUS NOT = '00'
+     DISPLAY 'Cannot open second file: ' WS-FILE2-NAME
+     STOP RUN
+    END-IF.
+
+    PERFORM COMPARE-ONE-LINE-PAIR
+        UNTIL WS-FILE1-EOF AND WS-FILE2-EOF.
+
+    CLOSE FILE1-IN.
+    CLOSE FILE2-IN.
+    PERFORM PRINT-COMPARISON-SUMMARY.
+    STOP RUN.
+
+COMPARE-ONE-LINE-PAIR.
+    ADD 1 TO WS-LINE-NUMBER.
+    IF NOT WS-FILE1-EOF
+     READ FILE1-IN INTO FILE1-RECORD
+      AT END
+       SET WS-FILE1-EOF TO TRUE
+       MOVE SPACES TO FILE1-RECORD
+     END-READ
+    END-IF.
+    IF NOT WS-FILE2-EOF
+     READ FILE2-IN INTO FILE2-RECORD
+      AT END
+       SET WS-FILE2-EOF TO TRUE
+       MOVE SPACES TO FILE2-RECORD
+     END-READ
+    END-IF.
+
+    EVALUATE TRUE
+     WHEN WS-FILE1-EOF AND WS-FILE2-EOF
+      SUBTRACT 1 FROM WS-LINE-NUMBER
+     WHEN WS-FILE1-EOF
+      ADD 1 TO WS-FILE2-EXTRA-COUNT
+      MOVE 'N' TO WS-MATCH-FLAG
+      DISPLAY 'FILE2 EXTRA LINE ' WS-LINE-NUMBER ': ' FILE2-RECORD
+     WHEN WS-FILE2-EOF
+      ADD 1 TO WS-FILE1-EXTRA-COUNT
+      MOVE 'N' TO WS-MATCH-FLAG
+      DISPLAY 'FILE1 EXTRA LINE ' WS-LINE-NUMBER ': ' FILE1-RECORD
+     WHEN FILE1-RECORD NOT = FILE2-RECORD
+      MOVE 'N' TO WS-MATCH-FLAG
+      IF NOT WS-DIFF-FOUND
+       MOVE WS-LINE-NUMBER TO WS-DIFF-LINE-NUMBER
+       SET WS-DIFF-FOUND TO TRUE
+      END-IF
+     WHEN OTHER
+      CONTINUE
+    END-EVALUATE.
+
+PRINT-COMPARISON-SUMMARY.
+    DISPLAY '----------------------------------------'.
+    IF WS-FILES-MATCH
+     DISPLAY 'Files are identical (' WS-LINE-NUMBER ' line(s) compared).'
+    ELSE
+     DISPLAY 'Files differ.'
+     IF WS-DIFF-FOUND
+      DISPLAY 'First differing line: ' WS-DIFF-LINE-NUMBER
+     END-IF
+     IF WS-FILE1-EXTRA-COUNT > 0
+      DISPLAY 'FILE1 has ' WS-FILE1-EXTRA-COUNT
+          ' trailing line(s) not in FILE2.'
+     END-IF
+     IF WS-FILE2-EXTRA-COUNT > 0
+      DISPLAY 'FILE2 has ' WS-FILE2-EXTRA-COUNT
+          ' trailing line(s) not in FILE1.'
+     END-IF
+    END-IF.
+    DISPLAY '----------------------------------------'.
