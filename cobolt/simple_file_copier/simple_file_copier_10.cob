@@ -1,72 +1,434 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-FILE-COPIER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program copies the contents of one file to another.
-* It is designed to demonstrate the process of file handling in COBOL.
-* The program will prompt the user for the source and destination file names.
-* It will then read the contents of the source file and write them to the destination file.
-* If the destination file does not exist, it will be created.
-* If the destination file already exists, its contents will be overwritten.
-* The program will display appropriate messages to indicate the success or failure of the operation.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT SOURCE-FILE ASSIGN TO 'SOURCE.TXT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT DEST-FILE ASSIGN TO 'DEST.TXT'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  SOURCE-FILE.
-01  SOURCE-RECORD PIC X(100).
-
-FD  DEST-FILE.
-01  DEST-RECORD PIC X(100).
-
-WORKING-STORAGE SECTION.
-01  WS-SOURCE-FILE-NAME PIC X(50).
-01  WS-DEST-FILE-NAME PIC X(50).
-01  WS-USER-INPUT PIC X(50).
-01  WS-LOOP-COUNTER PIC 9(4) VALUE 0.
-01  WS-TEMP-VAR PIC X(100).
-01  WS-ERROR-MESSAGE PIC X(50) VALUE 'ERROR: FILE OPERATION FAILED'.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY 'Enter the source file name: '.
-    ACCEPT WS-SOURCE-FILE-NAME.
-    MOVE WS-SOURCE-FILE-NAME TO WS-USER-INPUT.
-    DISPLAY 'Enter the destination file name: '.
-    ACCEPT WS-DEST-FILE-NAME.
-    MOVE WS-DEST-FILE-NAME TO WS-USER-INPUT.
-
-    OPEN INPUT SOURCE-FILE.
-    IF FILE-STATUS NOT = '00'
-     DISPLAY WS-ERROR-MESSAGE
-     STOP RUN.
-
-    OPEN OUTPUT DEST-FILE.
-    IF FILE-STATUS NOT = '00'
-     DISPLAY WS-ERROR-MESSAGE
-     STOP RUN.
-
-    PERFORM UNTIL WS-LOOP-COUNTER > 1000
-     READ SOURCE-FILE INTO WS-TEMP-VAR
-         AT END
-          EXIT PERFORM
-         NOT AT END
-          WRITE DEST-RECORD FROM WS-TEMP-VAR
-     END-READ
-     ADD 1 TO WS-LOOP-COUNTER
-    END-PERFORM.
-
-    CLOSE SOURCE-FILE.
-    CLOSE DEST-FILE.
-
-    DISPLAY 'File copy operation completed successfully.'.
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-FILE-COPIER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program copies the contents of one file to another.
+* It is designed to demonstrate the process of file handling in COBOL.
+* The program will prompt the user for the source and destination file names.
+* It will then read the contents of the source file and write them to the destination file.
+* If the destination file does not exist, it will be created.
+* If the destination file already exists, its contents will be overwritten.
+* After the copy, the destination file is re-opened and its record and byte
+* counts are compared against what was actually read from the source, and a
+* reconciliation report is displayed so a truncated or partial copy cannot be
+* mistaken for a clean one.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SOURCE-FILE ASSIGN TO WS-SOURCE-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SOURCE-STATUS.
+    SELECT DEST-FILE ASSIGN TO WS-DEST-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-DEST-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SCRATCH-DEST-FILE ASSIGN TO WS-SCRATCH-DEST-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SCRATCH-DEST-STATUS.
+    SELECT BATCH-LIST-FILE ASSIGN TO WS-BATCH-LIST-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-BATCH-LIST-STATUS.
+    COPY "auditlog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  SOURCE-FILE.
+01  SOURCE-RECORD PIC X(100).
+
+FD  DEST-FILE.
+01  DEST-RECORD PIC X(100).
+
+FD  SCRATCH-DEST-FILE.
+01  SCRATCH-DEST-RECORD PIC X(100).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CKP-SOURCE-RECORD-COUNT PIC 9(07).
+    05  CKP-SOURCE-BYTE-COUNT PIC 9(09).
+
+FD  BATCH-LIST-FILE.
+01  WS-BATCH-LIST-RECORD PIC X(100).
+
+COPY "auditlog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "auditlog-ws.cpy".
+COPY "run-id-ws.cpy".
+01  WS-SOURCE-FILE-NAME PIC X(50).
+01  WS-DEST-FILE-NAME PIC X(50).
+01  WS-SOURCE-STATUS PIC X(02) VALUE '00'.
+01  WS-DEST-STATUS PIC X(02) VALUE '00'.
+01  WS-TEMP-VAR PIC X(100).
+01  WS-ERROR-MESSAGE PIC X(50) VALUE 'ERROR: FILE OPERATION FAILED'.
+01  WS-SOURCE-STATUS-REASON PIC X(50).
+01  WS-DEST-STATUS-REASON PIC X(50).
+01  WS-CHECKPOINT-FILE-NAME PIC X(54) VALUE SPACES.
+01  WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 500.
+01  WS-RESTART-FLAG PIC X VALUE 'N'.
+    88  WS-RESTART-REQUESTED VALUE 'Y'.
+01  WS-SKIP-COUNTER PIC 9(07) VALUE 0.
+01  WS-SHELL-COMMAND PIC X(120) VALUE SPACES.
+01  WS-SCRATCH-DEST-NAME PIC X(54) VALUE SPACES.
+01  WS-SCRATCH-DEST-STATUS PIC X(02).
+01  WS-SCRATCH-DEST-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-SCRATCH-DEST-EOF VALUE 'Y'.
+01  WS-HEADER-DATE PIC 9(08) VALUE 0.
+01  WS-HEADER-CHECKSUM PIC 9(10) VALUE 0.
+01  WS-HEADER-CHAR-INDEX PIC 9(03) VALUE 0.
+
+01  WS-COPY-COUNTERS.
+    05  WS-SOURCE-RECORD-COUNT PIC 9(07) VALUE 0.
+    05  WS-SOURCE-BYTE-COUNT PIC 9(09) VALUE 0.
+    05  WS-DEST-RECORD-COUNT PIC 9(07) VALUE 0.
+    05  WS-DEST-BYTE-COUNT PIC 9(09) VALUE 0.
+    05  WS-RECORD-LENGTH PIC 9(03) VALUE 0.
+
+01  WS-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-EOF VALUE 'Y'.
+01  WS-AUDIT-OUTCOME PIC X(11) VALUE SPACES.
+01  WS-COPY-OK-FLAG PIC X VALUE 'Y'.
+    88  WS-COPY-OK VALUE 'Y'.
+
+01  WS-BATCH-FLAG PIC X VALUE 'N'.
+    88  WS-BATCH-MODE VALUE 'Y'.
+01  WS-WRAP-FLAG PIC X VALUE 'Y'.
+    88  WS-WRAP-REQUESTED VALUE 'Y'.
+01  WS-BATCH-SPEC-TYPE PIC X VALUE 'L'.
+01  WS-BATCH-PATTERN PIC X(100) VALUE SPACES.
+01  WS-DEST-DIRECTORY PIC X(50) VALUE SPACES.
+01  WS-BATCH-LIST-FILE-NAME PIC X(100) VALUE SPACES.
+01  WS-BATCH-LIST-STATUS PIC X(02).
+01  WS-BATCH-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-BATCH-EOF VALUE 'Y'.
+01  WS-BATCH-FILE-COUNT PIC 9(05) VALUE 0.
+01  WS-BASE-NAME PIC X(50) VALUE SPACES.
+01  WS-SLASH-POS PIC 9(03) VALUE 0.
+01  WS-SCAN-INDEX PIC 9(03) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM GET-RUN-ID.
+    DISPLAY 'Wrap destination with HDR/TRL header and trailer records? '
+        '(Y/N): ' WITH NO ADVANCING.
+    ACCEPT WS-WRAP-FLAG.
+    DISPLAY 'Process multiple files via wildcard or list? (Y/N): '
+        WITH NO ADVANCING.
+    ACCEPT WS-BATCH-FLAG.
+    IF WS-BATCH-MODE
+     PERFORM BATCH-COPY
+    ELSE
+     DISPLAY 'Enter the source file name: '
+     ACCEPT WS-SOURCE-FILE-NAME
+     DISPLAY 'Enter the destination file name: '
+     ACCEPT WS-DEST-FILE-NAME
+     DISPLAY 'Restart from last checkpoint? (Y/N): ' WITH NO ADVANCING
+     ACCEPT WS-RESTART-FLAG
+     PERFORM PROCESS-ONE-COPY
+    END-IF.
+    GOBACK.
+
+BATCH-COPY.
+* A wildcard pattern is expanded to a list of matching names with a
+* shell 'ls'; either way the matches end up one per line in a control
+* file that is read just like SIMPLE-FILE-RENAMER's batch control file.
+    DISPLAY 'Wildcard pattern or list file? (W/L): ' WITH NO ADVANCING.
+    ACCEPT WS-BATCH-SPEC-TYPE.
+    DISPLAY 'Enter the destination directory: ' WITH NO ADVANCING.
+    ACCEPT WS-DEST-DIRECTORY.
+    IF WS-BATCH-SPEC-TYPE = 'W' OR WS-BATCH-SPEC-TYPE = 'w'
+     DISPLAY 'Enter the wildcard pattern: ' WITH NO ADVANCING
+     ACCEPT WS-BATCH-PATTERN
+     MOVE 'FCOPYLIST.TMP' TO WS-BATCH-LIST-FILE-NAME
+     STRING 'ls ' DELIMITED BY SIZE
+         WS-BATCH-PATTERN DELIMITED BY SPACE
+         ' > ' DELIMITED BY SIZE
+         WS-BATCH-LIST-FILE-NAME DELIMITED BY SPACE
+         ' 2>/dev/null' DELIMITED BY SIZE
+         INTO WS-SHELL-COMMAND
+     CALL 'SYSTEM' USING WS-SHELL-COMMAND
+    ELSE
+     DISPLAY 'Enter the list file name: ' WITH NO ADVANCING
+     ACCEPT WS-BATCH-LIST-FILE-NAME
+    END-IF.
+
+    OPEN INPUT BATCH-LIST-FILE.
+    IF WS-BATCH-LIST-STATUS NOT = '00'
+     DISPLAY 'No matching files found.'
+    ELSE
+     PERFORM COPY-ONE-BATCH-FILE UNTIL WS-BATCH-EOF
+     CLOSE BATCH-LIST-FILE
+    END-IF.
+
+    DISPLAY '----------------------------------------'.
+    DISPLAY 'BATCH COPY SUMMARY'.
+    DISPLAY 'FILES COPIED : ' WS-BATCH-FILE-COUNT.
+    DISPLAY '----------------------------------------'.
+
+COPY-ONE-BATCH-FILE.
+    READ BATCH-LIST-FILE INTO WS-BATCH-LIST-RECORD
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION TRIM(WS-BATCH-LIST-RECORD) TO WS-SOURCE-FILE-NAME
+      PERFORM BUILD-BATCH-DEST-NAME
+      MOVE 'N' TO WS-RESTART-FLAG
+      PERFORM PROCESS-ONE-COPY
+      ADD 1 TO WS-BATCH-FILE-COUNT
+    END-READ.
+
+BUILD-BATCH-DEST-NAME.
+* Destination is the batch directory plus the source file's own base
+* name, so every matched file lands side by side under one target
+* directory instead of all landing on the same single output name.
+    PERFORM FIND-BASE-NAME.
+    STRING WS-DEST-DIRECTORY DELIMITED BY SPACE
+        '/' DELIMITED BY SIZE
+        WS-BASE-NAME DELIMITED BY SPACE
+        INTO WS-DEST-FILE-NAME.
+
+FIND-BASE-NAME.
+    MOVE 0 TO WS-SLASH-POS.
+    PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+        UNTIL WS-SCAN-INDEX > FUNCTION LENGTH(FUNCTION TRIM(WS-SOURCE-FILE-NAME))
+     IF WS-SOURCE-FILE-NAME(WS-SCAN-INDEX:1) = '/'
+      MOVE WS-SCAN-INDEX TO WS-SLASH-POS
+     END-IF
+    END-PERFORM.
+    IF WS-SLASH-POS > 0
+     MOVE WS-SOURCE-FILE-NAME(WS-SLASH-POS + 1:) TO WS-BASE-NAME
+    ELSE
+     MOVE WS-SOURCE-FILE-NAME TO WS-BASE-NAME
+    END-IF.
+
+PROCESS-ONE-COPY.
+* A failure at any step marks this file FAILED and falls through to
+* WRITE-AUDIT-LOG without touching the remaining steps, so one bad
+* file in a wildcard/list batch is skipped instead of aborting the
+* whole run (the batch loop in COPY-ONE-BATCH-FILE keeps going).
+    MOVE 0 TO WS-SOURCE-RECORD-COUNT.
+    MOVE 0 TO WS-SOURCE-BYTE-COUNT.
+    MOVE 0 TO WS-DEST-RECORD-COUNT.
+    MOVE 0 TO WS-DEST-BYTE-COUNT.
+    MOVE 'N' TO WS-EOF-FLAG.
+    MOVE 'Y' TO WS-COPY-OK-FLAG.
+    STRING WS-DEST-FILE-NAME DELIMITED BY SPACE
+        '.CKP' DELIMITED BY SIZE
+        INTO WS-CHECKPOINT-FILE-NAME.
+
+    IF WS-RESTART-REQUESTED
+     PERFORM RESTORE-CHECKPOINT
+    END-IF.
+
+    OPEN INPUT SOURCE-FILE.
+    IF WS-SOURCE-STATUS NOT = '00'
+     PERFORM EXPLAIN-SOURCE-STATUS
+     DISPLAY WS-ERROR-MESSAGE ' - ' WS-SOURCE-STATUS-REASON
+     MOVE 8 TO RETURN-CODE
+     MOVE 'N' TO WS-COPY-OK-FLAG
+     MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+    END-IF.
+
+    IF WS-COPY-OK
+     IF WS-RESTART-REQUESTED
+      PERFORM SKIP-ONE-SOURCE-RECORD WS-SKIP-COUNTER TIMES
+      OPEN EXTEND DEST-FILE
+     ELSE
+      OPEN OUTPUT DEST-FILE
+     END-IF
+     IF WS-DEST-STATUS NOT = '00'
+      PERFORM EXPLAIN-DEST-STATUS
+      DISPLAY WS-ERROR-MESSAGE ' - ' WS-DEST-STATUS-REASON
+      MOVE 8 TO RETURN-CODE
+      MOVE 'N' TO WS-COPY-OK-FLAG
+      MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+      CLOSE SOURCE-FILE
+     END-IF
+    END-IF.
+
+    IF WS-COPY-OK
+     PERFORM COPY-ONE-RECORD UNTIL WS-EOF
+     PERFORM DELETE-CHECKPOINT-FILE
+     CLOSE SOURCE-FILE
+     CLOSE DEST-FILE
+     PERFORM VERIFY-DESTINATION
+     IF WS-COPY-OK
+      PERFORM PRINT-RECONCILIATION-REPORT
+      IF WS-WRAP-REQUESTED
+       PERFORM WRAP-DEST-FILE-WITH-HEADER-TRAILER
+      END-IF
+     END-IF
+    END-IF.
+
+    PERFORM WRITE-AUDIT-LOG.
+
+COPY-ONE-RECORD.
+    READ SOURCE-FILE INTO WS-TEMP-VAR
+     AT END
+      MOVE 'Y' TO WS-EOF-FLAG
+     NOT AT END
+      COMPUTE WS-RECORD-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-VAR))
+      ADD 1 TO WS-SOURCE-RECORD-COUNT
+      ADD WS-RECORD-LENGTH TO WS-SOURCE-BYTE-COUNT
+      WRITE DEST-RECORD FROM WS-TEMP-VAR
+      IF FUNCTION MOD(WS-SOURCE-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+       PERFORM WRITE-CHECKPOINT
+      END-IF
+    END-READ.
+
+SKIP-ONE-SOURCE-RECORD.
+    READ SOURCE-FILE INTO WS-TEMP-VAR
+     AT END
+      MOVE 'Y' TO WS-EOF-FLAG
+    END-READ.
+
+RESTORE-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    READ CHECKPOINT-FILE
+     AT END
+      CONTINUE
+     NOT AT END
+      MOVE CKP-SOURCE-RECORD-COUNT TO WS-SOURCE-RECORD-COUNT
+      MOVE CKP-SOURCE-BYTE-COUNT TO WS-SOURCE-BYTE-COUNT
+      MOVE CKP-SOURCE-RECORD-COUNT TO WS-SKIP-COUNTER
+    END-READ.
+    CLOSE CHECKPOINT-FILE.
+
+WRITE-CHECKPOINT.
+    MOVE WS-SOURCE-RECORD-COUNT TO CKP-SOURCE-RECORD-COUNT.
+    MOVE WS-SOURCE-BYTE-COUNT TO CKP-SOURCE-BYTE-COUNT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+DELETE-CHECKPOINT-FILE.
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-CHECKPOINT-FILE-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+VERIFY-DESTINATION.
+    MOVE 'N' TO WS-EOF-FLAG.
+    OPEN INPUT DEST-FILE.
+    IF WS-DEST-STATUS NOT = '00'
+     PERFORM EXPLAIN-DEST-STATUS
+     DISPLAY WS-ERROR-MESSAGE ' - ' WS-DEST-STATUS-REASON
+     MOVE 8 TO RETURN-CODE
+     MOVE 'N' TO WS-COPY-OK-FLAG
+     MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+    ELSE
+     PERFORM COUNT-ONE-DEST-RECORD UNTIL WS-EOF
+     CLOSE DEST-FILE
+    END-IF.
+
+COUNT-ONE-DEST-RECORD.
+    READ DEST-FILE INTO WS-TEMP-VAR
+     AT END
+      MOVE 'Y' TO WS-EOF-FLAG
+     NOT AT END
+      COMPUTE WS-RECORD-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-VAR))
+      ADD 1 TO WS-DEST-RECORD-COUNT
+      ADD WS-RECORD-LENGTH TO WS-DEST-BYTE-COUNT
+    END-READ.
+
+PRINT-RECONCILIATION-REPORT.
+    DISPLAY '----------------------------------------------------'.
+    DISPLAY 'FILE COPY RECONCILIATION REPORT'.
+    DISPLAY 'SOURCE RECORDS READ    : ' WS-SOURCE-RECORD-COUNT.
+    DISPLAY 'SOURCE BYTES READ      : ' WS-SOURCE-BYTE-COUNT.
+    DISPLAY 'DESTINATION RECORDS    : ' WS-DEST-RECORD-COUNT.
+    DISPLAY 'DESTINATION BYTES      : ' WS-DEST-BYTE-COUNT.
+    IF WS-SOURCE-RECORD-COUNT = WS-DEST-RECORD-COUNT
+     AND WS-SOURCE-BYTE-COUNT = WS-DEST-BYTE-COUNT
+     DISPLAY 'File copy operation completed successfully.'
+     MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+    ELSE
+     DISPLAY '*** DISCREPANCY DETECTED - COPY MAY BE INCOMPLETE ***'
+     MOVE 'DISCREPANCY' TO WS-AUDIT-OUTCOME
+     MOVE 8 TO RETURN-CODE
+    END-IF.
+    DISPLAY '----------------------------------------------------'.
+
+WRAP-DEST-FILE-WITH-HEADER-TRAILER.
+* Rename the destination file just verified aside, then rewrite it
+* with a leading HDR record (run date, expected record count from the
+* source read) and a trailing TRL record (actual record count, simple
+* checksum), so a receiving job can validate the copy is complete
+* before it processes a single data record.
+    ACCEPT WS-HEADER-DATE FROM DATE YYYYMMDD.
+    STRING WS-DEST-FILE-NAME DELIMITED BY SPACE
+        '.SCR' DELIMITED BY SIZE
+        INTO WS-SCRATCH-DEST-NAME.
+    STRING 'mv ' DELIMITED BY SIZE
+        WS-DEST-FILE-NAME DELIMITED BY SPACE
+        ' ' DELIMITED BY SIZE
+        WS-SCRATCH-DEST-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+    MOVE 0 TO WS-HEADER-CHECKSUM.
+    OPEN OUTPUT DEST-FILE.
+    MOVE SPACES TO DEST-RECORD.
+    STRING 'HDR' DELIMITED BY SIZE
+        WS-HEADER-DATE DELIMITED BY SIZE
+        WS-SOURCE-RECORD-COUNT DELIMITED BY SIZE
+        INTO DEST-RECORD.
+    WRITE DEST-RECORD.
+
+    OPEN INPUT SCRATCH-DEST-FILE.
+    MOVE 'N' TO WS-SCRATCH-DEST-EOF-FLAG.
+    PERFORM COPY-ONE-SCRATCH-DEST-LINE UNTIL WS-SCRATCH-DEST-EOF.
+    CLOSE SCRATCH-DEST-FILE.
+
+    MOVE SPACES TO DEST-RECORD.
+    STRING 'TRL' DELIMITED BY SIZE
+        WS-DEST-RECORD-COUNT DELIMITED BY SIZE
+        WS-HEADER-CHECKSUM DELIMITED BY SIZE
+        INTO DEST-RECORD.
+    WRITE DEST-RECORD.
+    CLOSE DEST-FILE.
+
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-SCRATCH-DEST-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+COPY-ONE-SCRATCH-DEST-LINE.
+    READ SCRATCH-DEST-FILE INTO SCRATCH-DEST-RECORD
+     AT END
+      SET WS-SCRATCH-DEST-EOF TO TRUE
+     NOT AT END
+      PERFORM ACCUMULATE-DEST-CHECKSUM
+      WRITE DEST-RECORD FROM SCRATCH-DEST-RECORD
+    END-READ.
+
+ACCUMULATE-DEST-CHECKSUM.
+    PERFORM VARYING WS-HEADER-CHAR-INDEX FROM 1 BY 1
+        UNTIL WS-HEADER-CHAR-INDEX > 100
+     ADD FUNCTION ORD(SCRATCH-DEST-RECORD(WS-HEADER-CHAR-INDEX:1))
+         TO WS-HEADER-CHECKSUM
+    END-PERFORM.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+WRITE-AUDIT-LOG.
+    COPY "auditlog-write.cpy"
+        REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='SIMPLE-FILE-COPIER'==
+                   ==:AUDIT-SOURCE-NAME:==  BY ==WS-SOURCE-FILE-NAME==
+                   ==:AUDIT-DEST-NAME:==    BY ==WS-DEST-FILE-NAME==
+                   ==:AUDIT-RECORD-COUNT:== BY ==WS-DEST-RECORD-COUNT==
+                   ==:AUDIT-OUTCOME:==      BY ==WS-AUDIT-OUTCOME==.
+
+EXPLAIN-SOURCE-STATUS.
+    COPY "file-status-codes.cpy"
+        REPLACING ==:FS-CODE:== BY ==WS-SOURCE-STATUS==
+                   ==:FS-REASON:== BY ==WS-SOURCE-STATUS-REASON==.
+
+EXPLAIN-DEST-STATUS.
+    COPY "file-status-codes.cpy"
+        REPLACING ==:FS-CODE:== BY ==WS-DEST-STATUS==
+                   ==:FS-REASON:== BY ==WS-DEST-STATUS-REASON==.
