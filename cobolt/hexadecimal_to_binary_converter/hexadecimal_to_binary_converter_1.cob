@@ -1,59 +1,158 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HexToBinConverter.
-AUTHOR. Simon Mikkelsen.
-* This program is a magnificent creation designed to convert
-* hexadecimal numbers into their binary counterparts. It is a
-* splendid example of the power of COBOL, showcasing the elegance
-* and grandeur of this venerable language. Prepare to be dazzled
-* by the intricate dance of code that follows.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  hex-input            PIC X(8).
-01  binary-output        PIC X(32).
-01  temp-binary          PIC X(4).
-01  index                PIC 9(2) VALUE 1.
-01  hex-char             PIC X.
-01  binary-char          PIC X(4).
-01  weather              PIC X(10).
-01  temp-weather         PIC X(10).
-01  i                    PIC 9(2).
-01  j                    PIC 9(2).
-01  k                    PIC 9(2).
-01  l                    PIC 9(2).
-01  m                    PIC 9(2).
-01  n                    PIC 9(2).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter a hexadecimal number (up to 8 digits):"
-    ACCEPT hex-input
-    PERFORM VARYING i FROM 1 BY 1 UNTIL i > 8
-     MOVE FUNCTION NUMVAL-C(hex-input(i:1)) TO hex-char
-     PERFORM CONVERT-HEX-TO-BIN
-     MOVE temp-binary TO binary-output((i-1)*4+1:4)
-    END-PERFORM
-    DISPLAY "The binary equivalent is: " binary-output
-    STOP RUN.
-
-CONVERT-HEX-TO-BIN.
-    EVALUATE hex-char
-     WHEN '0' MOVE "0000" TO temp-binary
-     WHEN '1' MOVE "0001" TO temp-binary
-     WHEN '2' MOVE "0010" TO temp-binary
-     WHEN '3' MOVE "0011" TO temp-binary
-     WHEN '4' MOVE "0100" TO temp-binary
-     WHEN '5' MOVE "0101" TO temp-binary
-     WHEN '6' MOVE "0110" TO temp-binary
-     WHEN '7' MOVE "0111" TO temp-binary
-     WHEN '8' MOVE "1000" TO temp-binary
-     WHEN '9' MOVE "1001" TO temp-binary
-     WHEN 'A' MOVE "1010" TO temp-binary
-     WHEN 'B' MOVE "1011" TO temp-binary
-     WHEN 'C' MOVE "1100" TO temp-binary
-     WHEN 'D' MOVE "1101" TO temp-binary
-     WHEN 'E' MOVE "1110" TO temp-binary
-     WHEN 'F' MOVE "1111" TO temp-binary
-     WHEN OTHER MOVE "0000" TO temp-binary
-    END-EVALUATE.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HexToBinConverter.
+AUTHOR. Simon Mikkelsen.
+* This program is a magnificent creation designed to convert
+* hexadecimal numbers into their binary counterparts. It is a
+* splendid example of the power of COBOL, showcasing the elegance
+* and grandeur of this venerable language. Prepare to be dazzled
+* by the intricate dance of code that follows.
+* Each hex digit is read directly off the input field (rather than run
+* through NUMVAL-C, which only understands digits, not letters) and
+* looked up in a table of four-bit patterns. A batch mode reads a file
+* of hex values, one per line, and writes a file of converted binary
+* results in the same order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(48).
+
+WORKING-STORAGE SECTION.
+01  hex-input            PIC X(8) VALUE SPACES.
+01  binary-output        PIC X(32) VALUE SPACES.
+01  temp-binary          PIC X(4).
+01  hex-index            PIC 9(2) VALUE 1.
+01  hex-char             PIC X.
+01  binary-start         PIC 9(2) VALUE 0.
+01  weather              PIC X(10).
+01  temp-weather         PIC X(10).
+01  i                    PIC 9(2).
+01  j                    PIC 9(2).
+01  k                    PIC 9(2).
+01  l                    PIC 9(2).
+01  m                    PIC 9(2).
+01  n                    PIC 9(2).
+01  hex-digit-count       PIC 9(2) VALUE 0.
+01  hex-scan-pos          PIC 9(2) VALUE 0.
+01  hex-justified         PIC X(8) VALUE SPACES.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(8).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(48).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter a hexadecimal number (up to 8 digits):".
+    ACCEPT hex-input.
+    PERFORM CONVERT-HEX-STRING.
+    DISPLAY "The binary equivalent is: " binary-output.
+
+CONVERT-HEX-STRING.
+* Only the significant (non-trailing-space) characters typed into
+* hex-input are real hex digits; they are right-justified into an
+* 8-character field padded with leading zeros so a short entry lines
+* up on the same nibble positions as a full 8-digit one.
+    MOVE 0 TO hex-digit-count.
+    PERFORM VARYING hex-scan-pos FROM 1 BY 1
+        UNTIL hex-scan-pos > LENGTH OF hex-input
+     IF hex-input(hex-scan-pos:1) NOT = SPACE
+      ADD 1 TO hex-digit-count
+     END-IF
+    END-PERFORM.
+    MOVE ALL '0' TO hex-justified.
+    IF hex-digit-count > 0
+     MOVE hex-input(1:hex-digit-count)
+         TO hex-justified(9 - hex-digit-count:hex-digit-count)
+    END-IF.
+
+    MOVE SPACES TO binary-output.
+    PERFORM VARYING hex-index FROM 1 BY 1 UNTIL hex-index > 8
+     MOVE hex-justified(hex-index:1) TO hex-char
+     PERFORM CONVERT-HEX-TO-BIN
+     COMPUTE binary-start = ((hex-index - 1) * 4) + 1
+     MOVE temp-binary TO binary-output(binary-start:4)
+    END-PERFORM.
+
+CONVERT-HEX-TO-BIN.
+    EVALUATE hex-char
+     WHEN '0' MOVE "0000" TO temp-binary
+     WHEN '1' MOVE "0001" TO temp-binary
+     WHEN '2' MOVE "0010" TO temp-binary
+     WHEN '3' MOVE "0011" TO temp-binary
+     WHEN '4' MOVE "0100" TO temp-binary
+     WHEN '5' MOVE "0101" TO temp-binary
+     WHEN '6' MOVE "0110" TO temp-binary
+     WHEN '7' MOVE "0111" TO temp-binary
+     WHEN '8' MOVE "1000" TO temp-binary
+     WHEN '9' MOVE "1001" TO temp-binary
+     WHEN 'A' MOVE "1010" TO temp-binary
+     WHEN 'B' MOVE "1011" TO temp-binary
+     WHEN 'C' MOVE "1100" TO temp-binary
+     WHEN 'D' MOVE "1101" TO temp-binary
+     WHEN 'E' MOVE "1110" TO temp-binary
+     WHEN 'F' MOVE "1111" TO temp-binary
+     WHEN OTHER MOVE "0000" TO temp-binary
+    END-EVALUATE.
+
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE SPACES TO hex-input
+      MOVE WS-INPUT-TEXT TO hex-input
+      PERFORM CONVERT-HEX-STRING
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              binary-output DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              binary-output DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
