@@ -1,52 +1,123 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WAVELET-TRANSFORM.
-AUTHOR. Simon Mikkelsen.
-* This program is a delightful journey through the world of wavelet transforms.
-* It is designed to showcase the beauty and elegance of COBOL programming.
-* We will explore the intricacies of data transformation with a touch of magic.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 INPUT-ARRAY.
-    05 INPUT-ELEMENT PIC 9(4) OCCURS 10 TIMES.
-01 OUTPUT-ARRAY.
-    05 OUTPUT-ELEMENT PIC 9(4) OCCURS 10 TIMES.
-01 TEMP-ARRAY.
-    05 TEMP-ELEMENT PIC 9(4) OCCURS 10 TIMES.
-01 I PIC 9(4) VALUE 1.
-01 J PIC 9(4) VALUE 1.
-01 K PIC 9(4) VALUE 1.
-01 SUM PIC 9(4) VALUE 0.
-01 A PIC 9(4) VALUE 0.
-01 B PIC 9(4) VALUE 0.
-01 C PIC 9(4) VALUE 0.
-01 D PIC 9(4) VALUE 0.
-01 E PIC 9(4) VALUE 0.
-01 F PIC 9(4) VALUE 0.
-01 G PIC 9(4) VALUE 0.
-01 H PIC 9(4) VALUE 0.
-01 FRODO PIC 9(4) VALUE 0.
-01 SAM PIC 9(4) VALUE 0.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    PERFORM INITIALIZE-ARRAYS
-    PERFORM TRANSFORM-DATA
-    PERFORM DISPLAY-RESULTS
-    STOP RUN.
-
-INITIALIZE-ARRAYS.
-    * Let's fill our input array with some enchanting numbers.
-    MOVE 1 TO INPUT-ELEMENT(1)
-    MOVE 2 TO INPUT-ELEMENT(2)
-    MOVE 3 TO INPUT-ELEMENT(3)
-    MOVE 4 TO INPUT-ELEMENT(4)
-    MOVE 5 TO INPUT-ELEMENT(5)
-    MOVE 6 TO INPUT-ELEMENT(6)
-    MOVE 7 TO INPUT-ELEMENT(7)
-    MOVE 8 TO INPUT-ELEMENT(8)
-    MOVE 9 TO INPUT-ELEMENT(9)
-    MOVE 10 TO INPUT-ELEMENT(10).
-
-TRANSFORM-DATA.
-    * Here we perform the wavelet transform with a sprinkle
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WAVELET-TRANSFORM.
+AUTHOR. Simon Mikkelsen.
+* This program performs a real single-level Haar wavelet decomposition.
+* Samples are read from an input file, one value per line, rather than
+* a fixed 10-element array, so any run-time sample count can be
+* transformed (an odd count is zero-padded to an even one). Each
+* neighbouring pair of samples is combined into one approximation
+* coefficient (the averaging half of the Haar filter) and one detail
+* coefficient (the differencing half), both scaled by the usual
+* 1/SQRT(2) normalizing factor, and the coefficient pairs are written
+* to an output file so this program delivers the transform its name
+* promises instead of just relabeling the input.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 WS-INPUT-FILE-NAME    PIC X(100).
+01 WS-OUTPUT-FILE-NAME   PIC X(100).
+01 WS-INPUT-EOF-FLAG     PIC X VALUE 'N'.
+    88  WS-INPUT-EOF         VALUE 'Y'.
+
+* 1000 samples is the largest run this program will transform at once.
+01 INPUT-ARRAY.
+    05 INPUT-ELEMENT PIC S9(7)V9(4) OCCURS 1000 TIMES.
+01 OUTPUT-ARRAY.
+    05 OUTPUT-APPROX PIC S9(7)V9(4) OCCURS 500 TIMES.
+    05 OUTPUT-DETAIL PIC S9(7)V9(4) OCCURS 500 TIMES.
+
+01 WS-NUM-ELEMENTS       PIC 9(4) VALUE 0.
+01 WS-NUM-PAIRS          PIC 9(4) VALUE 0.
+01 WS-HAAR-COEFF         PIC 9(1)V9(10) VALUE 0.7071067812.
+01 WS-FIRST-INDEX        PIC 9(4) VALUE 0.
+01 WS-SECOND-INDEX       PIC 9(4) VALUE 0.
+
+01 I PIC 9(4) VALUE 1.
+
+01 WS-INPUT-TEXT         PIC X(20).
+01 WS-PAIR-TEXT          PIC Z(3)9.
+01 WS-APPROX-TEXT        PIC -(5)9.9(4).
+01 WS-DETAIL-TEXT        PIC -(5)9.9(4).
+01 WS-REPORT-LINE        PIC X(60).
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter the input sample file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output coefficient file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+
+    PERFORM READ-ALL-ELEMENTS
+    PERFORM PAD-TO-EVEN-COUNT
+    PERFORM TRANSFORM-DATA
+    PERFORM WRITE-ALL-RESULTS
+    STOP RUN.
+
+READ-ALL-ELEMENTS.
+    OPEN INPUT INPUT-FILE.
+    PERFORM UNTIL WS-INPUT-EOF OR WS-NUM-ELEMENTS = 1000
+     READ INPUT-FILE INTO WS-INPUT-TEXT
+      AT END
+       SET WS-INPUT-EOF TO TRUE
+      NOT AT END
+       ADD 1 TO WS-NUM-ELEMENTS
+       COMPUTE INPUT-ELEMENT(WS-NUM-ELEMENTS) = FUNCTION NUMVAL(WS-INPUT-TEXT)
+     END-READ
+    END-PERFORM.
+    CLOSE INPUT-FILE.
+
+PAD-TO-EVEN-COUNT.
+* The Haar filter works on pairs of samples, so an odd-sized input is
+* padded with a single trailing zero before the transform runs.
+    IF FUNCTION MOD(WS-NUM-ELEMENTS, 2) NOT = 0
+     ADD 1 TO WS-NUM-ELEMENTS
+     MOVE 0 TO INPUT-ELEMENT(WS-NUM-ELEMENTS)
+    END-IF.
+    COMPUTE WS-NUM-PAIRS = WS-NUM-ELEMENTS / 2.
+
+TRANSFORM-DATA.
+* Each pair of samples produces one approximation coefficient (the
+* scaled sum) and one detail coefficient (the scaled difference).
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PAIRS
+     COMPUTE WS-FIRST-INDEX = (2 * I) - 1
+     COMPUTE WS-SECOND-INDEX = 2 * I
+     COMPUTE OUTPUT-APPROX(I) =
+         (INPUT-ELEMENT(WS-FIRST-INDEX) + INPUT-ELEMENT(WS-SECOND-INDEX))
+         * WS-HAAR-COEFF
+     COMPUTE OUTPUT-DETAIL(I) =
+         (INPUT-ELEMENT(WS-FIRST-INDEX) - INPUT-ELEMENT(WS-SECOND-INDEX))
+         * WS-HAAR-COEFF
+    END-PERFORM.
+
+WRITE-ALL-RESULTS.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PAIRS
+     MOVE I TO WS-PAIR-TEXT
+     MOVE OUTPUT-APPROX(I) TO WS-APPROX-TEXT
+     MOVE OUTPUT-DETAIL(I) TO WS-DETAIL-TEXT
+     STRING "PAIR " DELIMITED BY SIZE
+         FUNCTION TRIM(WS-PAIR-TEXT) DELIMITED BY SIZE
+         "  APPROX=" DELIMITED BY SIZE
+         FUNCTION TRIM(WS-APPROX-TEXT) DELIMITED BY SIZE
+         "  DETAIL=" DELIMITED BY SIZE
+         FUNCTION TRIM(WS-DETAIL-TEXT) DELIMITED BY SIZE
+         INTO WS-REPORT-LINE
+     MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+     WRITE OUTPUT-RECORD
+    END-PERFORM.
+    CLOSE OUTPUT-FILE.
