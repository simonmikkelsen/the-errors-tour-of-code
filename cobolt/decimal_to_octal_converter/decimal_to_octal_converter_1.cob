@@ -0,0 +1,116 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DecimalToOctalConverter.
+AUTHOR. Simon Mikkelsen.
+* This program converts a decimal number to its octal equivalent,
+* rounding out the converter suite's binary/decimal/hex coverage with
+* an octal path for the legacy file permission and device codes that
+* still arrive in that base.
+* The number is repeatedly divided by eight, and each remainder (0-7)
+* is looked up in OCTAL-DIGITS and placed into OCTAL-NUMBER from the
+* right, the same way the other base converters in this suite build
+* their results. A batch mode reads a file of decimal values, one per
+* line, and writes a file of converted octal results in the same
+* order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  DECIMAL-NUMBER       PIC 9(10) VALUE 0.
+01  OCTAL-NUMBER         PIC X(12) VALUE SPACES.
+01  OCTAL-DIGITS         PIC X(8) VALUE '01234567'.
+01  OCTAL-REMAINDER      PIC 9 VALUE 0.
+01  TEMP-NUMBER          PIC 9(10) VALUE 0.
+01  OCTAL-INDEX          PIC 9(2) VALUE 0.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(20).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter a decimal number: " WITH NO ADVANCING.
+    ACCEPT DECIMAL-NUMBER.
+    PERFORM CONVERT-TO-OCTAL.
+    DISPLAY "The octal equivalent is: " OCTAL-NUMBER.
+
+CONVERT-TO-OCTAL.
+* Divide repeatedly by eight, building the octal digits from the
+* right-hand end of the field.
+    MOVE SPACES TO OCTAL-NUMBER.
+    MOVE DECIMAL-NUMBER TO TEMP-NUMBER.
+    MOVE 12 TO OCTAL-INDEX.
+    IF TEMP-NUMBER = 0
+     MOVE OCTAL-DIGITS(1:1) TO OCTAL-NUMBER(12:1)
+    ELSE
+     PERFORM UNTIL TEMP-NUMBER = 0 OR OCTAL-INDEX = 0
+      COMPUTE OCTAL-REMAINDER = FUNCTION MOD(TEMP-NUMBER, 8)
+      MOVE OCTAL-DIGITS(OCTAL-REMAINDER + 1:1) TO OCTAL-NUMBER(OCTAL-INDEX:1)
+      COMPUTE TEMP-NUMBER = TEMP-NUMBER / 8
+      SUBTRACT 1 FROM OCTAL-INDEX
+     END-PERFORM
+    END-IF.
+
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION NUMVAL(WS-INPUT-TEXT) TO DECIMAL-NUMBER
+      PERFORM CONVERT-TO-OCTAL
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              OCTAL-NUMBER DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              OCTAL-NUMBER DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
