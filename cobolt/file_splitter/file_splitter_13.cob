@@ -1,54 +1,266 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FILE-SPLITTER.
-AUTHOR. Simon Mikkelsen.
-* Ahoy, matey! This be a program to split files into smaller pieces.
-* It be a fine day to sail the seas of code and learn the ways of file handling.
-* This program will take a large file and split it into smaller files for easier management.
-* We be using global variables to keep track of our progress and share information across the program.
-* So hoist the sails and let's get started!
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT INPUT-FILE ASSIGN TO 'input.txt'
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  INPUT-FILE.
-01  INPUT-RECORD PIC X(80).
-
-FD  OUTPUT-FILE.
-01  OUTPUT-RECORD PIC X(80).
-
-WORKING-STORAGE SECTION.
-01  WS-GLOBAL-VARIABLES.
-    05  WS-INPUT-FILE-NAME PIC X(50) VALUE 'input.txt'.
-    05  WS-OUTPUT-FILE-NAME PIC X(50) VALUE 'output.txt'.
-    05  WS-CHUNK-SIZE PIC 9(4) VALUE 100.
-    05  WS-CURRENT-LINE PIC 9(4) VALUE 0.
-    05  WS-FILE-COUNTER PIC 9(4) VALUE 1.
-    05  WS-TEMP-VARIABLE PIC X(10) VALUE 'Gandalf'.
-    05  WS-UNUSED-VARIABLE PIC X(10) VALUE 'Frodo'.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    OPEN INPUT INPUT-FILE.
-    OPEN OUTPUT OUTPUT-FILE.
-    PERFORM UNTIL WS-CURRENT-LINE > WS-CHUNK-SIZE
-     READ INPUT-FILE INTO INPUT-RECORD
-         AT END
-          DISPLAY 'End of file reached.'
-          EXIT PERFORM
-     END-READ
-     MOVE INPUT-RECORD TO OUTPUT-RECORD
-     WRITE OUTPUT-RECORD
-     ADD 1 TO WS-CURRENT-LINE
-    END-PERFORM.
-    CLOSE INPUT-FILE.
-    CLOSE OUTPUT-FILE.
-    DISPLAY 'File splitting complete. Have a lovely day!'.
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILE-SPLITTER.
+AUTHOR. Simon Mikkelsen.
+* Ahoy, matey! This be a program to split files into smaller pieces.
+* It be a fine day to sail the seas of code and learn the ways of file handling.
+* This program will take a large file and split it into smaller files for easier management.
+* We be using global variables to keep track of our progress and share information across the program.
+* The chunk size and the input file name are asked of the operator at run time
+* instead of being baked into the code, and the program keeps cutting new numbered
+* output files (OUTPUT001.DAT, OUTPUT002.DAT, ...) until the input file runs dry,
+* instead of stopping after the very first chunk.
+* So hoist the sails and let's get started!
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-INPUT-STATUS.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT SCRATCH-FILE ASSIGN TO WS-SCRATCH-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SCRATCH-STATUS.
+    COPY "auditlog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(80).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(80).
+
+FD  SCRATCH-FILE.
+01  SCRATCH-RECORD PIC X(80).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CKP-TOTAL-LINES PIC 9(08).
+    05  CKP-FILE-COUNTER PIC 9(04).
+
+COPY "auditlog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "auditlog-ws.cpy".
+COPY "run-id-ws.cpy".
+01  WS-AUDIT-OUTCOME PIC X(11) VALUE SPACES.
+01  WS-INPUT-STATUS PIC X(02).
+01  WS-CHECKPOINT-STATUS PIC X(02).
+01  WS-CHECKPOINT-FILE-NAME PIC X(54) VALUE SPACES.
+01  WS-RESTART-FLAG PIC X VALUE 'N'.
+    88  WS-RESTART-REQUESTED VALUE 'Y'.
+01  WS-WRAP-FLAG PIC X VALUE 'Y'.
+    88  WS-WRAP-REQUESTED VALUE 'Y'.
+01  WS-SKIP-COUNTER PIC 9(08) VALUE 0.
+01  WS-SHELL-COMMAND PIC X(120) VALUE SPACES.
+01  WS-SCRATCH-FILE-NAME PIC X(54) VALUE SPACES.
+01  WS-SCRATCH-STATUS PIC X(02).
+01  WS-SCRATCH-EOF-FLAG PIC X VALUE 'N'.
+    88  WS-SCRATCH-EOF VALUE 'Y'.
+01  WS-HEADER-DATE PIC 9(08) VALUE 0.
+01  WS-HEADER-CHECKSUM PIC 9(10) VALUE 0.
+01  WS-HEADER-CHAR-INDEX PIC 9(02) VALUE 0.
+01  WS-GLOBAL-VARIABLES.
+    05  WS-INPUT-FILE-NAME PIC X(50) VALUE 'input.txt'.
+    05  WS-OUTPUT-FILE-NAME PIC X(50) VALUE SPACES.
+    05  WS-OUTPUT-STEM PIC X(40) VALUE 'OUTPUT'.
+    05  WS-CHUNK-SIZE PIC 9(4) VALUE 100.
+    05  WS-CURRENT-LINE PIC 9(4) VALUE 0.
+    05  WS-FILE-COUNTER PIC 9(4) VALUE 1.
+    05  WS-FILES-WRITTEN PIC 9(4) VALUE 0.
+    05  WS-FILE-SEQ-3 PIC 9(4).
+    05  WS-TOTAL-LINES PIC 9(8) VALUE 0.
+    05  WS-EOF-FLAG PIC X VALUE 'N'.
+        88  WS-EOF VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Enter the input file name: ' WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY 'Enter the output file stem (e.g. OUTPUT): ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-STEM.
+    DISPLAY 'Enter the chunk size (lines per file): ' WITH NO ADVANCING.
+    ACCEPT WS-CHUNK-SIZE.
+    DISPLAY 'Wrap each output file with HDR/TRL header and trailer '
+        'records? (Y/N): ' WITH NO ADVANCING.
+    ACCEPT WS-WRAP-FLAG.
+    STRING WS-INPUT-FILE-NAME DELIMITED BY SPACE
+        '.CKP' DELIMITED BY SIZE
+        INTO WS-CHECKPOINT-FILE-NAME.
+
+    DISPLAY 'Restart from last checkpoint? (Y/N): ' WITH NO ADVANCING.
+    ACCEPT WS-RESTART-FLAG.
+    IF WS-RESTART-REQUESTED
+     PERFORM RESTORE-CHECKPOINT
+    END-IF.
+
+    OPEN INPUT INPUT-FILE.
+    IF WS-INPUT-STATUS NOT = '00'
+     DISPLAY 'UNABLE TO OPEN INPUT FILE - STATUS ' WS-INPUT-STATUS
+     MOVE 8 TO RETURN-CODE
+     GOBACK
+    END-IF.
+    IF WS-RESTART-REQUESTED
+     PERFORM SKIP-ONE-LINE WS-SKIP-COUNTER TIMES
+    END-IF.
+    PERFORM SPLIT-ONE-FILE UNTIL WS-EOF.
+    CLOSE INPUT-FILE.
+
+    COMPUTE WS-FILES-WRITTEN = WS-FILE-COUNTER - 1.
+    DISPLAY 'File splitting complete. '
+        WS-FILES-WRITTEN ' file(s) written, '
+        WS-TOTAL-LINES ' line(s) total. Have a lovely day!'.
+    PERFORM DELETE-CHECKPOINT-FILE.
+    MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME.
+    PERFORM GET-RUN-ID.
+    PERFORM WRITE-AUDIT-LOG.
+    GOBACK.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+WRITE-AUDIT-LOG.
+    COPY "auditlog-write.cpy"
+        REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='FILE-SPLITTER'==
+                   ==:AUDIT-SOURCE-NAME:==  BY ==WS-INPUT-FILE-NAME==
+                   ==:AUDIT-DEST-NAME:==    BY ==WS-OUTPUT-STEM==
+                   ==:AUDIT-RECORD-COUNT:== BY ==WS-TOTAL-LINES==
+                   ==:AUDIT-OUTCOME:==      BY ==WS-AUDIT-OUTCOME==.
+
+RESTORE-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = '00'
+     READ CHECKPOINT-FILE
+      AT END
+       CONTINUE
+      NOT AT END
+       MOVE CKP-TOTAL-LINES TO WS-TOTAL-LINES
+       MOVE CKP-TOTAL-LINES TO WS-SKIP-COUNTER
+       MOVE CKP-FILE-COUNTER TO WS-FILE-COUNTER
+     END-READ
+     CLOSE CHECKPOINT-FILE
+    ELSE
+     DISPLAY 'NO CHECKPOINT FILE FOUND - STARTING FROM THE BEGINNING'
+    END-IF.
+
+SKIP-ONE-LINE.
+    READ INPUT-FILE INTO INPUT-RECORD
+     AT END
+      MOVE 'Y' TO WS-EOF-FLAG
+    END-READ.
+
+WRITE-CHECKPOINT.
+    MOVE WS-TOTAL-LINES TO CKP-TOTAL-LINES.
+    MOVE WS-FILE-COUNTER TO CKP-FILE-COUNTER.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+DELETE-CHECKPOINT-FILE.
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-CHECKPOINT-FILE-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+SPLIT-ONE-FILE.
+    MOVE WS-FILE-COUNTER TO WS-FILE-SEQ-3.
+    STRING WS-OUTPUT-STEM DELIMITED BY SPACE
+        WS-FILE-SEQ-3 DELIMITED BY SIZE
+        '.DAT' DELIMITED BY SIZE
+        INTO WS-OUTPUT-FILE-NAME.
+    OPEN OUTPUT OUTPUT-FILE.
+    MOVE 0 TO WS-CURRENT-LINE.
+
+    PERFORM READ-AND-WRITE-ONE-LINE
+     UNTIL WS-EOF OR WS-CURRENT-LINE >= WS-CHUNK-SIZE.
+
+    CLOSE OUTPUT-FILE.
+    IF WS-CURRENT-LINE > 0
+     IF WS-WRAP-REQUESTED
+      PERFORM WRAP-OUTPUT-FILE-WITH-HEADER-TRAILER
+     END-IF
+     ADD 1 TO WS-FILE-COUNTER
+     PERFORM WRITE-CHECKPOINT
+    ELSE
+     STRING 'rm -f ' DELIMITED BY SIZE
+         WS-OUTPUT-FILE-NAME DELIMITED BY SPACE
+         INTO WS-SHELL-COMMAND
+     CALL 'SYSTEM' USING WS-SHELL-COMMAND
+    END-IF.
+
+WRAP-OUTPUT-FILE-WITH-HEADER-TRAILER.
+* Rename the chunk just written aside, then rewrite it with a leading
+* HDR record (run date, expected line count) and a trailing TRL record
+* (actual line count, simple checksum), so a receiving job can tell the
+* file is complete before it reads a single data line.
+    ACCEPT WS-HEADER-DATE FROM DATE YYYYMMDD.
+    STRING WS-OUTPUT-FILE-NAME DELIMITED BY SPACE
+        '.SCR' DELIMITED BY SIZE
+        INTO WS-SCRATCH-FILE-NAME.
+    STRING 'mv ' DELIMITED BY SIZE
+        WS-OUTPUT-FILE-NAME DELIMITED BY SPACE
+        ' ' DELIMITED BY SIZE
+        WS-SCRATCH-FILE-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+    MOVE 0 TO WS-HEADER-CHECKSUM.
+    OPEN OUTPUT OUTPUT-FILE.
+    MOVE SPACES TO OUTPUT-RECORD.
+    STRING 'HDR' DELIMITED BY SIZE
+        WS-HEADER-DATE DELIMITED BY SIZE
+        WS-CURRENT-LINE DELIMITED BY SIZE
+        INTO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
+
+    OPEN INPUT SCRATCH-FILE.
+    MOVE 'N' TO WS-SCRATCH-EOF-FLAG.
+    PERFORM COPY-ONE-SCRATCH-LINE UNTIL WS-SCRATCH-EOF.
+    CLOSE SCRATCH-FILE.
+
+    MOVE SPACES TO OUTPUT-RECORD.
+    STRING 'TRL' DELIMITED BY SIZE
+        WS-CURRENT-LINE DELIMITED BY SIZE
+        WS-HEADER-CHECKSUM DELIMITED BY SIZE
+        INTO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
+    CLOSE OUTPUT-FILE.
+
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-SCRATCH-FILE-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+COPY-ONE-SCRATCH-LINE.
+    READ SCRATCH-FILE INTO SCRATCH-RECORD
+     AT END
+      SET WS-SCRATCH-EOF TO TRUE
+     NOT AT END
+      PERFORM ACCUMULATE-CHECKSUM
+      WRITE OUTPUT-RECORD FROM SCRATCH-RECORD
+    END-READ.
+
+ACCUMULATE-CHECKSUM.
+    PERFORM VARYING WS-HEADER-CHAR-INDEX FROM 1 BY 1
+        UNTIL WS-HEADER-CHAR-INDEX > 80
+     ADD FUNCTION ORD(SCRATCH-RECORD(WS-HEADER-CHAR-INDEX:1))
+         TO WS-HEADER-CHECKSUM
+    END-PERFORM.
+
+READ-AND-WRITE-ONE-LINE.
+    READ INPUT-FILE INTO INPUT-RECORD
+     AT END
+      MOVE 'Y' TO WS-EOF-FLAG
+     NOT AT END
+      MOVE INPUT-RECORD TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+      ADD 1 TO WS-CURRENT-LINE
+      ADD 1 TO WS-TOTAL-LINES
+    END-READ.
