@@ -1,88 +1,302 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LIXCOUNTER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program is designed to count the number of words, sentences,
-* and letters in a given text and calculate the LIX readability index.
-* The LIX readability index is a measure of how difficult a text is to read.
-* It is calculated using the formula:
-* LIX = (Number of Words / Number of Sentences) + (Number of Long Words * 100 / Number of Words)
-* where a long word is defined as a word with more than 6 letters.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 TEXT-INPUT        PIC X(1000).
-01 WORD-COUNT        PIC 9(5) VALUE 0.
-01 SENTENCE-COUNT    PIC 9(5) VALUE 0.
-01 LETTER-COUNT      PIC 9(5) VALUE 0.
-01 LONG-WORD-COUNT   PIC 9(5) VALUE 0.
-01 LIX-INDEX         PIC 9(5)V9(2).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY "Enter the text to analyze:".
-    ACCEPT TEXT-INPUT.
-
-    PERFORM COUNT-WORDS.
-    PERFORM COUNT-SENTENCES.
-    PERFORM COUNT-LETTERS.
-    PERFORM COUNT-LONG-WORDS.
-    PERFORM CALCULATE-LIX.
-
-    DISPLAY "Number of Words: " WORD-COUNT.
-    DISPLAY "Number of Sentences: " SENTENCE-COUNT.
-    DISPLAY "Number of Letters: " LETTER-COUNT.
-    DISPLAY "Number of Long Words: " LONG-WORD-COUNT.
-    DISPLAY "LIX Readability Index: " LIX-INDEX.
-
-    STOP RUN.
-
-COUNT-WORDS.
-    * This paragraph counts the number of words in the input text.
-    * A word is defined as a sequence of characters separated by spaces.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF TEXT-INPUT
-     IF TEXT-INPUT(I:1) = SPACE
-         ADD 1 TO WORD-COUNT
-     END-IF
-    END-PERFORM.
-
-COUNT-SENTENCES.
-    * This paragraph counts the number of sentences in the input text.
-    * A sentence is defined as a sequence of words ending with a period, exclamation mark, or question mark.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF TEXT-INPUT
-     IF TEXT-INPUT(I:1) = '.' OR TEXT-INPUT(I:1) = '!' OR TEXT-INPUT(I:1) = '?'
-         ADD 1 TO SENTENCE-COUNT
-     END-IF
-    END-PERFORM.
-
-COUNT-LETTERS.
-    * This paragraph counts the number of letters in the input text.
-    * A letter is defined as any alphabetic character.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF TEXT-INPUT
-     IF TEXT-INPUT(I:1) >= 'A' AND TEXT-INPUT(I:1) <= 'Z' OR
-        TEXT-INPUT(I:1) >= 'a' AND TEXT-INPUT(I:1) <= 'z'
-         ADD 1 TO LETTER-COUNT
-     END-IF
-    END-PERFORM.
-
-COUNT-LONG-WORDS.
-    * This paragraph counts the number of long words in the input text.
-    * A long word is defined as a word with more than 6 letters.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF TEXT-INPUT
-     IF TEXT-INPUT(I:1) >= 'A' AND TEXT-INPUT(I:1) <= 'Z' OR
-        TEXT-INPUT(I:1) >= 'a' AND TEXT-INPUT(I:1) <= 'z'
-         ADD 1 TO LETTER-COUNT
-         IF LETTER-COUNT > 6
-          ADD 1 TO LONG-WORD-COUNT
-         END-IF
-     ELSE
-         MOVE 0 TO LETTER-COUNT
-     END-IF
-    END-PERFORM.
-
-CALCULATE-LIX.
-    * This paragraph calculates the LIX readability index.
-    * The formula for LIX is:
-    * LIX = (Number of Words / Number of Sentences) + (Number of Long Words * 100 / Number of Words)
-    COMPUTE LIX-INDEX = (WORD-COUNT / SENTENCE-COUNT) + (LONG-WORD-COUNT * 100 / WORD-COUNT).
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LIXCOUNTER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program is designed to count the number of words, sentences,
+* and letters in a given text and calculate the LIX readability index.
+* The LIX readability index is a measure of how difficult a text is to read.
+* It is calculated using the formula:
+* LIX = (Number of Words / Number of Sentences) + (Number of Long Words * 100 / Number of Words)
+* where a long word is defined as a word with more than 6 letters.
+* A batch mode scores every LINE SEQUENTIAL text file in a directory in one
+* run and writes a single report listing each document's LIX-INDEX alongside
+* a readability band (easy/medium/hard/very hard), instead of only ever
+* scoring one pasted excerpt at a time. The batch report header is
+* stamped with the standard run identifier (business date plus a
+* same-day sequence number) shared with the other report and audit
+* output in the shop, so a run can be tied back unambiguously.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DOC-FILE ASSIGN TO DOC-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS DOC-FILE-STATUS.
+    SELECT LISTING-FILE ASSIGN TO LISTING-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO REPORT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  DOC-FILE.
+01  DOC-RECORD PIC X(1000).
+
+FD  LISTING-FILE.
+01  LISTING-IN-RECORD PIC X(100).
+
+FD  REPORT-FILE.
+01  REPORT-OUT-RECORD PIC X(132).
+
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "report-header-ws.cpy".
+COPY "report-distribute-ws.cpy".
+COPY "run-id-ws.cpy".
+01  PAGE-NUMBER           PIC 9(03) VALUE 1.
+01  RUN-MODE             PIC X VALUE 'I'.
+01  INPUT-DIR-NAME        PIC X(100).
+01  LISTING-FILE-NAME     PIC X(100) VALUE '/tmp/LIXLIST.TMP'.
+01  REPORT-FILE-NAME      PIC X(100).
+01  DOC-FILE-NAME         PIC X(201).
+01  DOC-FILE-STATUS       PIC XX VALUE '00'.
+01  DOC-NAME-ONLY         PIC X(100).
+01  SHELL-COMMAND         PIC X(250).
+01  LISTING-EOF-FLAG      PIC X VALUE 'N'.
+    88  LISTING-EOF           VALUE 'Y'.
+01  DOC-EOF-FLAG          PIC X VALUE 'N'.
+    88  DOC-EOF               VALUE 'Y'.
+01  DOC-COUNT             PIC 9(5) VALUE 0.
+01  TEXT-INPUT            PIC X(1000).
+01  TEXT-LEN              PIC 9(4) VALUE 0.
+01  REC-LEN               PIC 9(4) VALUE 0.
+01  I                     PIC 9(4) VALUE 0.
+01  WORD-COUNT            PIC 9(5) VALUE 0.
+01  SENTENCE-COUNT        PIC 9(5) VALUE 0.
+01  LETTER-COUNT          PIC 9(5) VALUE 0.
+01  LONG-WORD-COUNT       PIC 9(5) VALUE 0.
+01  CURRENT-WORD-LEN      PIC 9(3) VALUE 0.
+01  IN-WORD-FLAG          PIC X VALUE 'N'.
+    88  INSIDE-WORD           VALUE 'Y'.
+01  LIX-INDEX             PIC 9(5)V9(2).
+01  READABILITY-BAND      PIC X(10).
+01  REPORT-LINE           PIC X(132).
+01  OUTPUT-FORMAT         PIC X VALUE 'F'.
+    88  OUTPUT-CSV            VALUE 'C'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Mode (I=interactive single text, B=batch directory report): "
+        WITH NO ADVANCING.
+    ACCEPT RUN-MODE.
+    IF RUN-MODE = 'B'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter the text to analyze:".
+    ACCEPT TEXT-INPUT.
+    COMPUTE TEXT-LEN = FUNCTION LENGTH(FUNCTION TRIM(TEXT-INPUT)).
+
+    PERFORM ANALYZE-TEXT.
+    PERFORM CLASSIFY-READABILITY.
+
+    DISPLAY "Number of Words: " WORD-COUNT.
+    DISPLAY "Number of Sentences: " SENTENCE-COUNT.
+    DISPLAY "Number of Letters: " LETTER-COUNT.
+    DISPLAY "Number of Long Words: " LONG-WORD-COUNT.
+    DISPLAY "LIX Readability Index: " LIX-INDEX.
+    DISPLAY "Readability: " READABILITY-BAND.
+
+BATCH-MODE.
+    DISPLAY "Enter the directory to scan: " WITH NO ADVANCING.
+    ACCEPT INPUT-DIR-NAME.
+    DISPLAY "Enter the report file name: " WITH NO ADVANCING.
+    ACCEPT REPORT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT OUTPUT-FORMAT.
+    PERFORM PROMPT-REPORT-DISTRIBUTION.
+    PERFORM GET-RUN-ID.
+
+    STRING 'ls ' DELIMITED BY SIZE
+        FUNCTION TRIM(INPUT-DIR-NAME) DELIMITED BY SIZE
+        ' > ' DELIMITED BY SIZE
+        LISTING-FILE-NAME DELIMITED BY SPACE
+        INTO SHELL-COMMAND.
+    CALL 'SYSTEM' USING SHELL-COMMAND.
+
+    OPEN OUTPUT REPORT-FILE.
+    PERFORM PRINT-REPORT-HEADER.
+    MOVE RPTHDR-LINE TO REPORT-OUT-RECORD.
+    WRITE REPORT-OUT-RECORD.
+    OPEN INPUT LISTING-FILE.
+    PERFORM SCAN-ONE-DOCUMENT UNTIL LISTING-EOF.
+    CLOSE LISTING-FILE.
+    CLOSE REPORT-FILE.
+
+    DISPLAY "Documents scored: " DOC-COUNT.
+    PERFORM DISTRIBUTE-REPORT.
+
+PRINT-REPORT-HEADER.
+    COPY "report-header-print.cpy"
+        REPLACING ==:RPT-PROGRAM-NAME:== BY =='LIXCOUNTER'==
+                   ==:RPT-PAGE-NUMBER:==  BY ==PAGE-NUMBER==.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+PROMPT-REPORT-DISTRIBUTION.
+    COPY "report-distribute-prompt.cpy".
+
+DISTRIBUTE-REPORT.
+    COPY "report-distribute-send.cpy"
+        REPLACING ==:RPTDIST-FILE-NAME:==    BY ==REPORT-FILE-NAME==
+                   ==:RPTDIST-PROGRAM-NAME:== BY =='LIXCOUNTER'==.
+
+SCAN-ONE-DOCUMENT.
+    READ LISTING-FILE INTO DOC-NAME-ONLY
+     AT END
+      SET LISTING-EOF TO TRUE
+     NOT AT END
+      PERFORM SCORE-ONE-DOCUMENT
+    END-READ.
+
+SCORE-ONE-DOCUMENT.
+    STRING FUNCTION TRIM(INPUT-DIR-NAME) DELIMITED BY SIZE
+        '/' DELIMITED BY SIZE
+        DOC-NAME-ONLY DELIMITED BY SPACE
+        INTO DOC-FILE-NAME.
+
+    MOVE SPACES TO TEXT-INPUT.
+    MOVE 0 TO TEXT-LEN.
+    MOVE 'N' TO DOC-EOF-FLAG.
+    OPEN INPUT DOC-FILE.
+    IF DOC-FILE-STATUS NOT = '00'
+     DISPLAY 'UNABLE TO OPEN ' DOC-FILE-NAME
+         ' - STATUS ' DOC-FILE-STATUS ', SKIPPING'
+     GO TO SCORE-ONE-DOCUMENT-EXIT
+    END-IF.
+    PERFORM READ-DOCUMENT-LINE UNTIL DOC-EOF.
+    CLOSE DOC-FILE.
+
+    PERFORM ANALYZE-TEXT.
+    PERFORM CLASSIFY-READABILITY.
+    ADD 1 TO DOC-COUNT.
+
+    IF OUTPUT-CSV
+     STRING DOC-NAME-ONLY DELIMITED BY SPACE
+         ',' DELIMITED BY SIZE
+         LIX-INDEX DELIMITED BY SIZE
+         ',' DELIMITED BY SIZE
+         READABILITY-BAND DELIMITED BY SIZE
+         INTO REPORT-LINE
+    ELSE
+     STRING DOC-NAME-ONLY DELIMITED BY SPACE
+         '   LIX=' DELIMITED BY SIZE
+         LIX-INDEX DELIMITED BY SIZE
+         '   ' DELIMITED BY SIZE
+         READABILITY-BAND DELIMITED BY SIZE
+         INTO REPORT-LINE
+    END-IF.
+    MOVE REPORT-LINE TO REPORT-OUT-RECORD.
+    WRITE REPORT-OUT-RECORD.
+SCORE-ONE-DOCUMENT-EXIT.
+    EXIT.
+
+READ-DOCUMENT-LINE.
+    READ DOC-FILE INTO DOC-RECORD
+     AT END
+      SET DOC-EOF TO TRUE
+     NOT AT END
+      COMPUTE REC-LEN = FUNCTION LENGTH(FUNCTION TRIM(DOC-RECORD))
+      IF TEXT-LEN > 0 AND TEXT-LEN < 1000
+       ADD 1 TO TEXT-LEN
+       MOVE SPACE TO TEXT-INPUT(TEXT-LEN:1)
+      END-IF
+      IF REC-LEN > 0 AND TEXT-LEN + REC-LEN <= 1000
+       MOVE DOC-RECORD(1:REC-LEN) TO TEXT-INPUT(TEXT-LEN + 1:REC-LEN)
+       ADD REC-LEN TO TEXT-LEN
+      END-IF
+    END-READ.
+
+ANALYZE-TEXT.
+    MOVE 0 TO WORD-COUNT.
+    MOVE 0 TO SENTENCE-COUNT.
+    MOVE 0 TO LETTER-COUNT.
+    MOVE 0 TO LONG-WORD-COUNT.
+    MOVE 0 TO CURRENT-WORD-LEN.
+    PERFORM COUNT-WORDS.
+    PERFORM COUNT-SENTENCES.
+    PERFORM COUNT-LETTERS-AND-LONG-WORDS.
+    PERFORM CALCULATE-LIX.
+
+COUNT-WORDS.
+* This paragraph counts the number of words in the text actually read
+* (bounded by TEXT-LEN, not the full padded TEXT-INPUT field), using a
+* space-to-nonspace transition flag so runs of trailing pad spaces and
+* runs of multiple spaces between words are never counted as words.
+    MOVE 'N' TO IN-WORD-FLAG.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > TEXT-LEN
+     IF TEXT-INPUT(I:1) = SPACE
+      IF INSIDE-WORD
+       ADD 1 TO WORD-COUNT
+       MOVE 'N' TO IN-WORD-FLAG
+      END-IF
+     ELSE
+      MOVE 'Y' TO IN-WORD-FLAG
+     END-IF
+    END-PERFORM.
+    IF INSIDE-WORD
+     ADD 1 TO WORD-COUNT
+    END-IF.
+
+COUNT-SENTENCES.
+* This paragraph counts the number of sentences in the text actually
+* read. A sentence is defined as a sequence of words ending with a
+* period, exclamation mark, or question mark.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > TEXT-LEN
+     IF TEXT-INPUT(I:1) = '.' OR TEXT-INPUT(I:1) = '!' OR TEXT-INPUT(I:1) = '?'
+         ADD 1 TO SENTENCE-COUNT
+     END-IF
+    END-PERFORM.
+
+COUNT-LETTERS-AND-LONG-WORDS.
+* This paragraph counts the number of letters in the text actually
+* read and the number of words longer than six letters, tracking the
+* current word's length separately so the running letter total is
+* never clobbered.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > TEXT-LEN
+     IF TEXT-INPUT(I:1) >= 'A' AND TEXT-INPUT(I:1) <= 'Z' OR
+        TEXT-INPUT(I:1) >= 'a' AND TEXT-INPUT(I:1) <= 'z'
+         ADD 1 TO LETTER-COUNT
+         ADD 1 TO CURRENT-WORD-LEN
+     ELSE
+         IF CURRENT-WORD-LEN > 6
+          ADD 1 TO LONG-WORD-COUNT
+         END-IF
+         MOVE 0 TO CURRENT-WORD-LEN
+     END-IF
+    END-PERFORM.
+    IF CURRENT-WORD-LEN > 6
+     ADD 1 TO LONG-WORD-COUNT
+    END-IF.
+
+CALCULATE-LIX.
+* This paragraph calculates the LIX readability index.
+* The formula for LIX is:
+* LIX = (Number of Words / Number of Sentences) + (Number of Long Words * 100 / Number of Words)
+    IF SENTENCE-COUNT = 0 OR WORD-COUNT = 0
+     MOVE 0 TO LIX-INDEX
+    ELSE
+     COMPUTE LIX-INDEX = (WORD-COUNT / SENTENCE-COUNT) +
+         (LONG-WORD-COUNT * 100 / WORD-COUNT)
+    END-IF.
+
+CLASSIFY-READABILITY.
+* Standard LIX scale bands, collapsed to the four the operator asked for.
+    EVALUATE TRUE
+     WHEN LIX-INDEX < 35
+      MOVE 'EASY' TO READABILITY-BAND
+     WHEN LIX-INDEX < 45
+      MOVE 'MEDIUM' TO READABILITY-BAND
+     WHEN LIX-INDEX < 55
+      MOVE 'HARD' TO READABILITY-BAND
+     WHEN OTHER
+      MOVE 'VERY HARD' TO READABILITY-BAND
+    END-EVALUATE.
