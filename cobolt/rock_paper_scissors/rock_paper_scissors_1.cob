@@ -1,54 +1,212 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ROCKPAPERSCISSORS.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program simulates a game of Rock, Paper, Scissors.
-* The user will be prompted to enter their choice, and the computer
-* will randomly select its choice. The program will then determine
-* the winner based on the rules of the game.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 USER-CHOICE PIC X(10).
-01 COMPUTER-CHOICE PIC X(10).
-01 RESULT PIC X(20).
-01 RANDOM-NUMBER PIC 9.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY "Welcome to Rock, Paper, Scissors!"
-    DISPLAY "Enter your choice (rock, paper, or scissors): "
-    ACCEPT USER-CHOICE
-
-    * Generate a random number between 1 and 3 to simulate the computer's choice
-    CALL 'RANDOM' USING RANDOM-NUMBER
-    IF RANDOM-NUMBER = 1
-     MOVE "rock" TO COMPUTER-CHOICE
-    ELSE IF RANDOM-NUMBER = 2
-     MOVE "paper" TO COMPUTER-CHOICE
-    ELSE
-     MOVE "scissors" TO COMPUTER-CHOICE
-    END-IF
-
-    * Determine the result of the game
-    IF USER-CHOICE = COMPUTER-CHOICE
-     MOVE "It's a tie!" TO RESULT
-    ELSE IF USER-CHOICE = "rock" AND COMPUTER-CHOICE = "scissors"
-     MOVE "You win!" TO RESULT
-    ELSE IF USER-CHOICE = "paper" AND COMPUTER-CHOICE = "rock"
-     MOVE "You win!" TO RESULT
-    ELSE IF USER-CHOICE = "scissors" AND COMPUTER-CHOICE = "paper"
-     MOVE "You win!" TO RESULT
-    ELSE
-     MOVE "Computer wins!" TO RESULT
-    END-IF
-
-    * Display the result
-    DISPLAY "Computer chose: " COMPUTER-CHOICE
-    DISPLAY RESULT
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROCKPAPERSCISSORS.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program simulates a game of Rock, Paper, Scissors.
+* The user will be prompted to enter their choice, and the computer
+* will randomly select its choice. The program will then determine
+* the winner based on the rules of the game.
+* A best-of-N match mode loops rounds, tracks wins/losses/ties, declares
+* a match winner, and appends the final match score (keyed by date) to
+* a persistent score file, for the office tournament. The match outcome
+* is also appended to the shared GAMELOG used across all the break-room
+* games, so it counts toward the combined leaderboard.
+* At startup the program refuses to run if launched during the
+* configured overnight production batch window, so game sessions
+* cannot compete with the real nightly processing for the terminal.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCORE-FILE ASSIGN TO WS-SCORE-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SCORE-STATUS.
+    COPY "gamelog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  SCORE-FILE.
+01  SCORE-OUT-RECORD PIC X(80).
+
+COPY "gamelog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "gamelog-ws.cpy".
+COPY "run-id-ws.cpy".
+01 USER-CHOICE PIC X(10).
+01 COMPUTER-CHOICE PIC X(10).
+01 RESULT PIC X(20).
+01 RANDOM-NUMBER PIC 9.
+
+01 WS-RUN-MODE           PIC X VALUE 'S'.
+01 WS-WINS-NEEDED        PIC 9(2) VALUE 1.
+01 WS-ROUNDS-PLAYED      PIC 9(2) VALUE 0.
+01 WS-USER-WINS          PIC 9(2) VALUE 0.
+01 WS-COMPUTER-WINS      PIC 9(2) VALUE 0.
+01 WS-TIES               PIC 9(2) VALUE 0.
+01 WS-MATCH-OVER-FLAG    PIC X VALUE 'N'.
+    88  WS-MATCH-OVER        VALUE 'Y'.
+01 WS-SCORE-FILE-NAME    PIC X(100) VALUE 'RPS-SCORES.DAT'.
+01 WS-SCORE-STATUS       PIC X(02).
+01 WS-CURRENT-DATE       PIC 9(8).
+01 WS-SCORE-LINE         PIC X(80).
+01 WS-PLAYER-NAME        PIC X(30).
+01 WS-GAMELOG-OUTCOME    PIC X(04) VALUE SPACES.
+COPY "batch-window-ws.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM CHECK-BATCH-WINDOW.
+    PERFORM GET-RUN-ID.
+    DISPLAY "Welcome to Rock, Paper, Scissors!".
+    DISPLAY "Mode (S=single round, M=best-of-N match): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'M' OR WS-RUN-MODE = 'm'
+     PERFORM MATCH-MODE
+    ELSE
+     PERFORM SINGLE-ROUND
+    END-IF.
+
+    STOP RUN.
+
+CHECK-BATCH-WINDOW.
+    COPY "batch-window-check.cpy"
+        REPLACING ==:BATCH-WINDOW-PROGRAM-NAME:== BY =='ROCKPAPERSCISSORS'==.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+SINGLE-ROUND.
+    DISPLAY "Enter your name for the leaderboard: " WITH NO ADVANCING.
+    ACCEPT WS-PLAYER-NAME.
+    PERFORM PLAY-ONE-ROUND.
+    DISPLAY "Computer chose: " COMPUTER-CHOICE.
+    DISPLAY RESULT.
+    PERFORM LOG-SINGLE-ROUND-TO-GAMELOG.
+
+MATCH-MODE.
+    DISPLAY "Enter your name for the leaderboard: " WITH NO ADVANCING.
+    ACCEPT WS-PLAYER-NAME.
+    DISPLAY "Best of how many wins? " WITH NO ADVANCING.
+    ACCEPT WS-WINS-NEEDED.
+    MOVE 0 TO WS-USER-WINS.
+    MOVE 0 TO WS-COMPUTER-WINS.
+    MOVE 0 TO WS-TIES.
+    MOVE 0 TO WS-ROUNDS-PLAYED.
+    PERFORM PLAY-ONE-MATCH-ROUND UNTIL WS-MATCH-OVER.
+    PERFORM DECLARE-MATCH-WINNER.
+    PERFORM RECORD-MATCH-SCORE.
+    PERFORM LOG-TO-GAMELOG.
+
+PLAY-ONE-MATCH-ROUND.
+    PERFORM PLAY-ONE-ROUND.
+    DISPLAY "Computer chose: " COMPUTER-CHOICE.
+    DISPLAY RESULT.
+    ADD 1 TO WS-ROUNDS-PLAYED.
+    EVALUATE RESULT
+     WHEN "You win!"
+      ADD 1 TO WS-USER-WINS
+     WHEN "Computer wins!"
+      ADD 1 TO WS-COMPUTER-WINS
+     WHEN OTHER
+      ADD 1 TO WS-TIES
+    END-EVALUATE.
+    DISPLAY "Score - You: " WS-USER-WINS
+        "  Computer: " WS-COMPUTER-WINS
+        "  Ties: " WS-TIES.
+    IF WS-USER-WINS >= WS-WINS-NEEDED OR WS-COMPUTER-WINS >= WS-WINS-NEEDED
+     SET WS-MATCH-OVER TO TRUE
+    END-IF.
+
+PLAY-ONE-ROUND.
+    DISPLAY "Enter your choice (rock, paper, or scissors): ".
+    ACCEPT USER-CHOICE.
+
+    CALL 'RANDOM' USING RANDOM-NUMBER.
+    IF RANDOM-NUMBER = 1
+     MOVE "rock" TO COMPUTER-CHOICE
+    ELSE IF RANDOM-NUMBER = 2
+     MOVE "paper" TO COMPUTER-CHOICE
+    ELSE
+     MOVE "scissors" TO COMPUTER-CHOICE
+    END-IF.
+
+    IF USER-CHOICE = COMPUTER-CHOICE
+     MOVE "It's a tie!" TO RESULT
+    ELSE IF USER-CHOICE = "rock" AND COMPUTER-CHOICE = "scissors"
+     MOVE "You win!" TO RESULT
+    ELSE IF USER-CHOICE = "paper" AND COMPUTER-CHOICE = "rock"
+     MOVE "You win!" TO RESULT
+    ELSE IF USER-CHOICE = "scissors" AND COMPUTER-CHOICE = "paper"
+     MOVE "You win!" TO RESULT
+    ELSE
+     MOVE "Computer wins!" TO RESULT
+    END-IF.
+
+DECLARE-MATCH-WINNER.
+    DISPLAY "----------------------------------------".
+    IF WS-USER-WINS > WS-COMPUTER-WINS
+     DISPLAY "MATCH WINNER: YOU  (" WS-USER-WINS "-" WS-COMPUTER-WINS ")"
+    ELSE
+     IF WS-COMPUTER-WINS > WS-USER-WINS
+      DISPLAY "MATCH WINNER: COMPUTER  (" WS-COMPUTER-WINS
+          "-" WS-USER-WINS ")"
+     ELSE
+      DISPLAY "MATCH TIED"
+     END-IF
+    END-IF.
+    DISPLAY "----------------------------------------".
+
+RECORD-MATCH-SCORE.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+    STRING WS-CURRENT-DATE DELIMITED BY SIZE
+        '  YOU=' DELIMITED BY SIZE
+        WS-USER-WINS DELIMITED BY SIZE
+        '  COMPUTER=' DELIMITED BY SIZE
+        WS-COMPUTER-WINS DELIMITED BY SIZE
+        '  TIES=' DELIMITED BY SIZE
+        WS-TIES DELIMITED BY SIZE
+        INTO WS-SCORE-LINE.
+    OPEN EXTEND SCORE-FILE.
+    IF WS-SCORE-STATUS = '35'
+     OPEN OUTPUT SCORE-FILE
+    END-IF.
+    MOVE WS-SCORE-LINE TO SCORE-OUT-RECORD.
+    WRITE SCORE-OUT-RECORD.
+    CLOSE SCORE-FILE.
+
+LOG-TO-GAMELOG.
+    IF WS-USER-WINS > WS-COMPUTER-WINS
+     MOVE 'WIN' TO WS-GAMELOG-OUTCOME
+    ELSE
+     IF WS-COMPUTER-WINS > WS-USER-WINS
+      MOVE 'LOSS' TO WS-GAMELOG-OUTCOME
+     ELSE
+      MOVE 'TIE' TO WS-GAMELOG-OUTCOME
+     END-IF
+    END-IF.
+    COPY "gamelog-write.cpy"
+        REPLACING ==:GAMELOG-GAME-NAME:==   BY =='ROCKPAPERSCISSORS'==
+                   ==:GAMELOG-PLAYER-NAME:== BY ==WS-PLAYER-NAME==
+                   ==:GAMELOG-OUTCOME:==     BY ==WS-GAMELOG-OUTCOME==.
+
+LOG-SINGLE-ROUND-TO-GAMELOG.
+* A single round has no running match tally, so the outcome is taken
+* straight from the round's own RESULT text instead of the win counts
+* LOG-TO-GAMELOG uses for best-of-N matches.
+    EVALUATE RESULT
+     WHEN "You win!"
+      MOVE 'WIN' TO WS-GAMELOG-OUTCOME
+     WHEN "Computer wins!"
+      MOVE 'LOSS' TO WS-GAMELOG-OUTCOME
+     WHEN OTHER
+      MOVE 'TIE' TO WS-GAMELOG-OUTCOME
+    END-EVALUATE.
+    COPY "gamelog-write.cpy"
+        REPLACING ==:GAMELOG-GAME-NAME:==   BY =='ROCKPAPERSCISSORS'==
+                   ==:GAMELOG-PLAYER-NAME:== BY ==WS-PLAYER-NAME==
+                   ==:GAMELOG-OUTCOME:==     BY ==WS-GAMELOG-OUTCOME==.
