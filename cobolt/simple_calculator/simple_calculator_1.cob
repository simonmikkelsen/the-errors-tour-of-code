@@ -1,43 +1,175 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-CALCULATOR.
-AUTHOR. SIMON MIKKELSEN.
-* This program is a simple calculator that performs basic arithmetic operations.
-* It takes two numbers and an operator as input and displays the result.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM1 PIC 9(5)V9(2).
-01 NUM2 PIC 9(5)V9(2).
-01 RESULT PIC 9(5)V9(2).
-01 OPERATOR PIC X.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter first number: " WITH NO ADVANCING.
-    ACCEPT NUM1.
-    DISPLAY "Enter second number: " WITH NO ADVANCING.
-    ACCEPT NUM2.
-    DISPLAY "Enter operator (+, -, *, /): " WITH NO ADVANCING.
-    ACCEPT OPERATOR.
-
-    IF OPERATOR = "+"
-     COMPUTE RESULT = NUM1 + NUM2
-    ELSE IF OPERATOR = "-"
-     COMPUTE RESULT = NUM1 - NUM2
-    ELSE IF OPERATOR = "*"
-     COMPUTE RESULT = NUM1 * NUM2
-    ELSE IF OPERATOR = "/"
-     IF NUM2 NOT = 0
-         COMPUTE RESULT = NUM1 / NUM2
-     ELSE
-         DISPLAY "Error: Division by zero."
-         STOP RUN
-     END-IF
-    ELSE
-     DISPLAY "Error: Invalid operator."
-     STOP RUN
-    END-IF.
-
-    DISPLAY "Result: " RESULT.
-
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-CALCULATOR.
+AUTHOR. SIMON MIKKELSEN.
+* This program is a simple calculator that performs basic arithmetic operations.
+* It takes two numbers and an operator as input and displays the result.
+* A batch mode reads a file of NUM1/OPERATOR/NUM2 transaction lines and
+* writes a report file with each transaction's RESULT plus an error column
+* for bad operators or divide-by-zero, so one bad transaction no longer
+* aborts the whole job.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO WS-TRANS-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-FILE.
+01  TRANS-RECORD PIC X(80).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 NUM1 PIC 9(5)V9(2).
+01 NUM2 PIC 9(5)V9(2).
+01 RESULT PIC 9(5)V9(2).
+01 OPERATOR PIC X.
+
+01 WS-RUN-MODE          PIC X VALUE 'I'.
+01 WS-TRANS-FILE-NAME    PIC X(100).
+01 WS-REPORT-FILE-NAME   PIC X(100).
+01 WS-TRANS-RECORD       PIC X(80).
+01 WS-NUM1-TEXT          PIC X(20).
+01 WS-OPERATOR-TEXT      PIC X(5).
+01 WS-NUM2-TEXT          PIC X(20).
+01 WS-TRANS-EOF-FLAG     PIC X VALUE 'N'.
+    88  WS-TRANS-EOF         VALUE 'Y'.
+01 WS-ERROR-MESSAGE      PIC X(40) VALUE SPACES.
+01 WS-REPORT-LINE        PIC X(132).
+01 WS-TRANS-COUNT        PIC 9(6) VALUE 0.
+01 WS-ERROR-COUNT        PIC 9(6) VALUE 0.
+COPY "numeric-validate-ws.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (I=interactive, B=batch transaction file): "
+        WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    STOP RUN.
+
+INTERACTIVE-MODE.
+    PERFORM GET-VALIDATED-NUM1.
+    PERFORM GET-VALIDATED-NUM2.
+    DISPLAY "Enter operator (+, -, *, /): " WITH NO ADVANCING.
+    ACCEPT OPERATOR.
+
+    IF OPERATOR = "+"
+     COMPUTE RESULT = NUM1 + NUM2
+    ELSE IF OPERATOR = "-"
+     COMPUTE RESULT = NUM1 - NUM2
+    ELSE IF OPERATOR = "*"
+     COMPUTE RESULT = NUM1 * NUM2
+    ELSE IF OPERATOR = "/"
+     IF NUM2 NOT = 0
+         COMPUTE RESULT = NUM1 / NUM2
+     ELSE
+         DISPLAY "Error: Division by zero."
+         STOP RUN
+     END-IF
+    ELSE
+     DISPLAY "Error: Invalid operator."
+     STOP RUN
+    END-IF.
+
+    DISPLAY "Result: " RESULT.
+
+GET-VALIDATED-NUM1.
+    COPY "numeric-validate-accept.cpy"
+        REPLACING ==:NUMVAL-PROMPT:== BY =='Enter first number: '==
+                   ==:NUMVAL-TARGET:== BY ==NUM1==
+                   ==:NUMVAL-LOW:==    BY ==0==
+                   ==:NUMVAL-HIGH:==   BY ==99999.99==.
+
+GET-VALIDATED-NUM2.
+    COPY "numeric-validate-accept.cpy"
+        REPLACING ==:NUMVAL-PROMPT:== BY =='Enter second number: '==
+                   ==:NUMVAL-TARGET:== BY ==NUM2==
+                   ==:NUMVAL-LOW:==    BY ==0==
+                   ==:NUMVAL-HIGH:==   BY ==99999.99==.
+
+BATCH-MODE.
+    DISPLAY "Enter the transaction file name: " WITH NO ADVANCING.
+    ACCEPT WS-TRANS-FILE-NAME.
+    DISPLAY "Enter the report file name: " WITH NO ADVANCING.
+    ACCEPT WS-REPORT-FILE-NAME.
+    OPEN INPUT TRANS-FILE.
+    OPEN OUTPUT REPORT-FILE.
+    PERFORM PROCESS-ONE-TRANSACTION UNTIL WS-TRANS-EOF.
+    CLOSE TRANS-FILE.
+    CLOSE REPORT-FILE.
+    DISPLAY "Transactions processed: " WS-TRANS-COUNT.
+    DISPLAY "Transactions with errors: " WS-ERROR-COUNT.
+
+PROCESS-ONE-TRANSACTION.
+    READ TRANS-FILE INTO WS-TRANS-RECORD
+     AT END
+      SET WS-TRANS-EOF TO TRUE
+     NOT AT END
+      PERFORM CALCULATE-ONE-TRANSACTION
+    END-READ.
+
+CALCULATE-ONE-TRANSACTION.
+    ADD 1 TO WS-TRANS-COUNT.
+    MOVE SPACES TO WS-ERROR-MESSAGE.
+    UNSTRING WS-TRANS-RECORD DELIMITED BY ','
+        INTO WS-NUM1-TEXT WS-OPERATOR-TEXT WS-NUM2-TEXT.
+    MOVE FUNCTION NUMVAL(WS-NUM1-TEXT) TO NUM1.
+    MOVE FUNCTION NUMVAL(WS-NUM2-TEXT) TO NUM2.
+    MOVE FUNCTION TRIM(WS-OPERATOR-TEXT) TO OPERATOR.
+    MOVE 0 TO RESULT.
+
+    EVALUATE OPERATOR
+     WHEN "+"
+      COMPUTE RESULT = NUM1 + NUM2
+     WHEN "-"
+      COMPUTE RESULT = NUM1 - NUM2
+     WHEN "*"
+      COMPUTE RESULT = NUM1 * NUM2
+     WHEN "/"
+      IF NUM2 NOT = 0
+       COMPUTE RESULT = NUM1 / NUM2
+      ELSE
+       MOVE "DIVIDE BY ZERO" TO WS-ERROR-MESSAGE
+      END-IF
+     WHEN OTHER
+      MOVE "INVALID OPERATOR" TO WS-ERROR-MESSAGE
+    END-EVALUATE.
+
+    IF WS-ERROR-MESSAGE NOT = SPACES
+     ADD 1 TO WS-ERROR-COUNT
+    END-IF.
+
+    PERFORM WRITE-TRANSACTION-REPORT-LINE.
+
+WRITE-TRANSACTION-REPORT-LINE.
+    IF WS-ERROR-MESSAGE = SPACES
+     STRING FUNCTION TRIM(WS-NUM1-TEXT) DELIMITED BY SIZE
+         ' ' DELIMITED BY SIZE
+         OPERATOR DELIMITED BY SIZE
+         ' ' DELIMITED BY SIZE
+         FUNCTION TRIM(WS-NUM2-TEXT) DELIMITED BY SIZE
+         ' = ' DELIMITED BY SIZE
+         RESULT DELIMITED BY SIZE
+         INTO WS-REPORT-LINE
+    ELSE
+     STRING FUNCTION TRIM(WS-NUM1-TEXT) DELIMITED BY SIZE
+         ' ' DELIMITED BY SIZE
+         OPERATOR DELIMITED BY SIZE
+         ' ' DELIMITED BY SIZE
+         FUNCTION TRIM(WS-NUM2-TEXT) DELIMITED BY SIZE
+         '   ERROR: ' DELIMITED BY SIZE
+         WS-ERROR-MESSAGE DELIMITED BY SIZE
+         INTO WS-REPORT-LINE
+    END-IF.
+    MOVE WS-REPORT-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
