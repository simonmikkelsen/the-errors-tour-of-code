@@ -1,37 +1,194 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. NumberGuessingGame.
-AUTHOR. Simon Mikkelsen.
-* This program is a number guessing game where the user has to guess
-* a randomly generated number between 1 and 100. The program will
-* provide feedback whether the guess is too high, too low, or correct.
-* The game continues until the user guesses the correct number.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  RandomNumber     PIC 9(3).
-01  UserGuess        PIC 9(3).
-01  GuessCount       PIC 9(3) VALUE 0.
-01  WS-EOF           PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-Main-Logic.
-    PERFORM Initialize-Game
-    PERFORM UNTIL WS-EOF = 'Y'
-     DISPLAY "Enter your guess (1-100): "
-     ACCEPT UserGuess
-     ADD 1 TO GuessCount
-     IF UserGuess < RandomNumber THEN
-         DISPLAY "Too low!"
-     ELSE IF UserGuess > RandomNumber THEN
-         DISPLAY "Too high!"
-     ELSE
-         DISPLAY "Congratulations! You guessed the number in " GuessCount " tries."
-         MOVE 'Y' TO WS-EOF
-     END-IF
-    END-PERFORM
-    STOP RUN.
-
-Initialize-Game.
-    CALL 'CBL_RAND' USING RandomNumber
-    COMPUTE RandomNumber = FUNCTION MOD(RandomNumber, 100) + 1.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NumberGuessingGame.
+AUTHOR. Simon Mikkelsen.
+* This program is a number guessing game where the user has to guess
+* a randomly generated number between 1 and 100. The program will
+* provide feedback whether the guess is too high, too low, or correct.
+* The game continues until the user guesses the correct number.
+* The final guess count, together with a player name, is appended to a
+* persistent scores file at game end, and a report mode reads that file
+* back and prints best/worst/average guesses per player, so the
+* break-room leaderboard survives between runs. Every completed game is
+* also appended to the shared GAMELOG used across all the break-room
+* games, so a win here also counts toward the combined leaderboard.
+* At startup the program refuses to run if launched during the
+* configured overnight production batch window, so game sessions
+* cannot compete with the real nightly processing for the terminal.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCORES-FILE ASSIGN TO WS-SCORES-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SCORES-STATUS.
+    COPY "gamelog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  SCORES-FILE.
+01  SCORE-RECORD PIC X(40).
+
+COPY "gamelog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "gamelog-ws.cpy".
+COPY "run-id-ws.cpy".
+01  RandomNumber     PIC 9(3).
+01  UserGuess        PIC 9(3).
+01  GuessCount       PIC 9(3) VALUE 0.
+01  WS-EOF           PIC X VALUE 'N'.
+
+01  WS-RUN-MODE             PIC X VALUE 'P'.
+01  WS-PLAYER-NAME          PIC X(30).
+01  WS-SCORES-FILE-NAME     PIC X(100) VALUE 'SCORES.DAT'.
+01  WS-SCORES-STATUS        PIC X(02).
+01  WS-SCORE-RECORD         PIC X(40).
+01  WS-SCORES-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-SCORES-EOF           VALUE 'Y'.
+01  WS-REPORT-NAME          PIC X(30).
+01  WS-REPORT-GUESSES-TEXT  PIC X(5).
+01  WS-REPORT-GUESSES       PIC 9(3).
+01  WS-FOUND-PLAYER-FLAG    PIC X VALUE 'N'.
+    88  WS-FOUND-PLAYER         VALUE 'Y'.
+01  WS-PI                   PIC 9(4) VALUE 0.
+01  WS-AVERAGE              PIC 9(5)V9(1).
+01  WS-PLAYER-TABLE.
+    05  WS-PLAYER-TABLE-COUNT PIC 9(4) VALUE 0.
+    05  WS-PLAYER-ENTRY OCCURS 200 TIMES.
+        10  WS-PLAYER-NAME-T         PIC X(30).
+        10  WS-PLAYER-GAMES          PIC 9(5) VALUE 0.
+        10  WS-PLAYER-TOTAL-GUESSES  PIC 9(7) VALUE 0.
+        10  WS-PLAYER-BEST           PIC 9(3) VALUE 999.
+        10  WS-PLAYER-WORST          PIC 9(3) VALUE 0.
+COPY "numeric-validate-ws.cpy".
+COPY "batch-window-ws.cpy".
+
+PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM Check-Batch-Window.
+    PERFORM Get-Run-Id.
+    DISPLAY "Mode (P=play, R=leaderboard report): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'R' OR WS-RUN-MODE = 'r'
+     PERFORM Report-Mode
+    ELSE
+     PERFORM Play-Game
+    END-IF.
+    STOP RUN.
+
+Check-Batch-Window.
+    COPY "batch-window-check.cpy"
+        REPLACING ==:BATCH-WINDOW-PROGRAM-NAME:== BY =='NUMBERGUESSINGGAME'==.
+
+Get-Run-Id.
+    COPY "run-id-get.cpy".
+
+Play-Game.
+    PERFORM Initialize-Game
+    PERFORM UNTIL WS-EOF = 'Y'
+     PERFORM Get-Validated-Guess
+     ADD 1 TO GuessCount
+     IF UserGuess < RandomNumber THEN
+         DISPLAY "Too low!"
+     ELSE IF UserGuess > RandomNumber THEN
+         DISPLAY "Too high!"
+     ELSE
+         DISPLAY "Congratulations! You guessed the number in " GuessCount " tries."
+         MOVE 'Y' TO WS-EOF
+     END-IF
+    END-PERFORM.
+    DISPLAY "Enter your name for the leaderboard: " WITH NO ADVANCING.
+    ACCEPT WS-PLAYER-NAME.
+    PERFORM Record-Score.
+    PERFORM Log-To-Gamelog.
+
+Initialize-Game.
+    CALL 'CBL_RAND' USING RandomNumber
+    COMPUTE RandomNumber = FUNCTION MOD(RandomNumber, 100) + 1.
+
+Get-Validated-Guess.
+    COPY "numeric-validate-accept.cpy"
+        REPLACING ==:NUMVAL-PROMPT:== BY =='Enter your guess (1-100): '==
+                   ==:NUMVAL-TARGET:== BY ==UserGuess==
+                   ==:NUMVAL-LOW:==    BY ==1==
+                   ==:NUMVAL-HIGH:==   BY ==100==.
+
+Record-Score.
+    STRING FUNCTION TRIM(WS-PLAYER-NAME) DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        GuessCount DELIMITED BY SIZE
+        INTO WS-SCORE-RECORD.
+    OPEN EXTEND SCORES-FILE.
+    IF WS-SCORES-STATUS = '35'
+     OPEN OUTPUT SCORES-FILE
+    END-IF.
+    MOVE WS-SCORE-RECORD TO SCORE-RECORD.
+    WRITE SCORE-RECORD.
+    CLOSE SCORES-FILE.
+
+Log-To-Gamelog.
+    COPY "gamelog-write.cpy"
+        REPLACING ==:GAMELOG-GAME-NAME:==   BY =='NUMBERGUESS'==
+                   ==:GAMELOG-PLAYER-NAME:== BY ==WS-PLAYER-NAME==
+                   ==:GAMELOG-OUTCOME:==     BY =='WIN'==.
+
+Report-Mode.
+    OPEN INPUT SCORES-FILE.
+    IF WS-SCORES-STATUS NOT = '00'
+     DISPLAY "No scores file found yet."
+    ELSE
+     PERFORM Read-One-Score UNTIL WS-SCORES-EOF
+     CLOSE SCORES-FILE
+     PERFORM Print-Leaderboard
+    END-IF.
+
+Read-One-Score.
+    READ SCORES-FILE INTO WS-SCORE-RECORD
+     AT END
+      SET WS-SCORES-EOF TO TRUE
+     NOT AT END
+      UNSTRING WS-SCORE-RECORD DELIMITED BY ','
+          INTO WS-REPORT-NAME WS-REPORT-GUESSES-TEXT
+      MOVE FUNCTION NUMVAL(WS-REPORT-GUESSES-TEXT) TO WS-REPORT-GUESSES
+      PERFORM Add-Score-To-Player-Table
+    END-READ.
+
+Add-Score-To-Player-Table.
+    MOVE 'N' TO WS-FOUND-PLAYER-FLAG.
+    PERFORM VARYING WS-PI FROM 1 BY 1 UNTIL WS-PI > WS-PLAYER-TABLE-COUNT
+     IF WS-PLAYER-NAME-T(WS-PI) = WS-REPORT-NAME
+      PERFORM Update-Player-Stats
+      MOVE 'Y' TO WS-FOUND-PLAYER-FLAG
+     END-IF
+    END-PERFORM.
+    IF NOT WS-FOUND-PLAYER AND WS-PLAYER-TABLE-COUNT < 200
+     ADD 1 TO WS-PLAYER-TABLE-COUNT
+     MOVE WS-REPORT-NAME TO WS-PLAYER-NAME-T(WS-PLAYER-TABLE-COUNT)
+     MOVE WS-PLAYER-TABLE-COUNT TO WS-PI
+     PERFORM Update-Player-Stats
+    END-IF.
+
+Update-Player-Stats.
+    ADD 1 TO WS-PLAYER-GAMES(WS-PI).
+    ADD WS-REPORT-GUESSES TO WS-PLAYER-TOTAL-GUESSES(WS-PI).
+    IF WS-REPORT-GUESSES < WS-PLAYER-BEST(WS-PI)
+     MOVE WS-REPORT-GUESSES TO WS-PLAYER-BEST(WS-PI)
+    END-IF.
+    IF WS-REPORT-GUESSES > WS-PLAYER-WORST(WS-PI)
+     MOVE WS-REPORT-GUESSES TO WS-PLAYER-WORST(WS-PI)
+    END-IF.
+
+Print-Leaderboard.
+    DISPLAY "----------------------------------------".
+    DISPLAY "LEADERBOARD (best / worst / average)".
+    PERFORM VARYING WS-PI FROM 1 BY 1 UNTIL WS-PI > WS-PLAYER-TABLE-COUNT
+     COMPUTE WS-AVERAGE =
+         WS-PLAYER-TOTAL-GUESSES(WS-PI) / WS-PLAYER-GAMES(WS-PI)
+     DISPLAY FUNCTION TRIM(WS-PLAYER-NAME-T(WS-PI))
+         ": BEST=" WS-PLAYER-BEST(WS-PI)
+         " WORST=" WS-PLAYER-WORST(WS-PI)
+         " AVG=" WS-AVERAGE
+    END-PERFORM.
+    DISPLAY "----------------------------------------".
