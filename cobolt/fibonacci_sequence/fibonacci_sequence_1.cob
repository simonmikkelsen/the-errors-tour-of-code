@@ -1,37 +1,92 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FibonacciSequence.
-
-* This program calculates the Fibonacci sequence up to a certain number of terms.
-* The Fibonacci sequence is a series of numbers where each number is the sum of the two preceding ones.
-* The sequence starts with 0 and 1.
-* This program is designed to help programmers understand the implementation of the Fibonacci sequence in COBOL.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-77 NumTerms PIC 9(02) VALUE 10.  * Number of terms in the Fibonacci sequence.
-77 Counter PIC 9(02) VALUE 1.    * Counter for the loop.
-77 FirstTerm PIC 9(10) VALUE 0.  * First term in the Fibonacci sequence.
-77 SecondTerm PIC 9(10) VALUE 1. * Second term in the Fibonacci sequence.
-77 NextTerm PIC 9(10).           * Next term in the Fibonacci sequence.
-
-PROCEDURE DIVISION.
-Main-Logic.
-    DISPLAY "Fibonacci Sequence:".
-
-    PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > NumTerms
-     IF Counter = 1
-         DISPLAY FirstTerm
-     ELSE
-         IF Counter = 2
-          DISPLAY SecondTerm
-         ELSE
-          COMPUTE NextTerm = FirstTerm + SecondTerm
-          DISPLAY NextTerm
-          MOVE SecondTerm TO FirstTerm
-          MOVE NextTerm TO SecondTerm
-         END-IF
-     END-IF
-    END-PERFORM.
-
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FibonacciSequence.
+
+* This program calculates the Fibonacci sequence up to a certain number of terms.
+* The Fibonacci sequence is a series of numbers where each number is the sum of the two preceding ones.
+* The sequence starts with 0 and 1.
+* This program is designed to help programmers understand the implementation of the Fibonacci sequence in COBOL.
+* The number of terms is a run-time parameter rather than a fixed literal, the
+* loop stops cleanly before NextTerm would overflow its PIC 9(10) width, and
+* the sequence can be written to an output file instead of only the screen,
+* so a term count large enough to feed another job can be produced.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FIBO-OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FIBO-OUTPUT-FILE.
+01  FIBO-OUTPUT-RECORD PIC X(15).
+
+WORKING-STORAGE SECTION.
+* NumTerms is the number of terms in the Fibonacci sequence.
+* Counter is the counter for the loop.
+* FirstTerm/SecondTerm/NextTerm are the running terms of the sequence.
+77 NumTerms PIC 9(05) VALUE 10.
+77 Counter PIC 9(05) VALUE 1.
+77 FirstTerm PIC 9(10) VALUE 0.
+77 SecondTerm PIC 9(10) VALUE 1.
+77 NextTerm PIC 9(10).
+
+01 WS-DESTINATION           PIC X VALUE 'D'.
+01 WS-OUTPUT-FILE-NAME      PIC X(100).
+01 WS-OVERFLOW-FLAG         PIC X VALUE 'N'.
+    88  WS-OVERFLOW-DETECTED    VALUE 'Y'.
+01 WS-CURRENT-TERM          PIC 9(10).
+01 WS-TERM-TEXT              PIC Z(9)9.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    DISPLAY "How many terms? " WITH NO ADVANCING.
+    ACCEPT NumTerms.
+    DISPLAY "Destination (D=display, F=output file): " WITH NO ADVANCING.
+    ACCEPT WS-DESTINATION.
+    IF WS-DESTINATION = 'F' OR WS-DESTINATION = 'f'
+     DISPLAY "Enter the output file name: " WITH NO ADVANCING
+     ACCEPT WS-OUTPUT-FILE-NAME
+     OPEN OUTPUT FIBO-OUTPUT-FILE
+    END-IF.
+
+    PERFORM VARYING Counter FROM 1 BY 1
+        UNTIL Counter > NumTerms OR WS-OVERFLOW-DETECTED
+     IF Counter = 1
+         MOVE FirstTerm TO WS-CURRENT-TERM
+         PERFORM EMIT-ONE-TERM
+     ELSE
+         IF Counter = 2
+          MOVE SecondTerm TO WS-CURRENT-TERM
+          PERFORM EMIT-ONE-TERM
+         ELSE
+* Stop before the next addition would overflow the PIC 9(10) term fields
+* instead of silently truncating the sequence.
+          IF FirstTerm + SecondTerm > 9999999999
+           SET WS-OVERFLOW-DETECTED TO TRUE
+           DISPLAY "Stopping: next term would exceed 10 digits."
+          ELSE
+           COMPUTE NextTerm = FirstTerm + SecondTerm
+           MOVE NextTerm TO WS-CURRENT-TERM
+           PERFORM EMIT-ONE-TERM
+           MOVE SecondTerm TO FirstTerm
+           MOVE NextTerm TO SecondTerm
+          END-IF
+         END-IF
+     END-IF
+    END-PERFORM.
+
+    IF WS-DESTINATION = 'F' OR WS-DESTINATION = 'f'
+     CLOSE FIBO-OUTPUT-FILE
+    END-IF.
+
+    STOP RUN.
+
+EMIT-ONE-TERM.
+    IF WS-DESTINATION = 'F' OR WS-DESTINATION = 'f'
+     MOVE WS-CURRENT-TERM TO WS-TERM-TEXT
+     MOVE WS-TERM-TEXT TO FIBO-OUTPUT-RECORD
+     WRITE FIBO-OUTPUT-RECORD
+    ELSE
+     DISPLAY WS-CURRENT-TERM
+    END-IF.
