@@ -1,55 +1,269 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-FILE-RENAMER.
-AUTHOR. SIMON MIKKELSEN.
-
-* This program renames a file based on user input.
-* It is designed to demonstrate the intricacies of file handling.
-* The program will ask for the current filename and the new filename.
-* It will then proceed to rename the file if it exists.
-* If the file does not exist, it will display an error message.
-* The program is verbose and uses many variables and functions.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT FILE-TO-RENAME ASSIGN TO DISK
-     ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  FILE-TO-RENAME.
-01  FILE-RECORD PIC X(100).
-
-WORKING-STORAGE SECTION.
-01  WS-OLD-FILENAME PIC X(100).
-01  WS-NEW-FILENAME PIC X(100).
-01  WS-USER-INPUT PIC X(100).
-01  WS-ERROR-MESSAGE PIC X(100) VALUE 'File not found.'.
-01  WS-SUCCESS-MESSAGE PIC X(100) VALUE 'File renamed successfully.'.
-01  WS-TEMP PIC X(100).
-01  WS-LOTR-VARIABLE PIC X(100).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY 'Enter the current filename: '.
-    ACCEPT WS-OLD-FILENAME.
-    DISPLAY 'Enter the new filename: '.
-    ACCEPT WS-NEW-FILENAME.
-
-    MOVE WS-OLD-FILENAME TO WS-USER-INPUT.
-    CALL 'SYSTEM' USING WS-USER-INPUT.
-
-    OPEN INPUT FILE-TO-RENAME.
-    READ FILE-TO-RENAME INTO WS-TEMP
-     AT END
-         DISPLAY WS-ERROR-MESSAGE
-         GO TO END-PROGRAM.
-    CLOSE FILE-TO-RENAME.
-
-    CALL 'SYSTEM' USING WS-NEW-FILENAME.
-
-    DISPLAY WS-SUCCESS-MESSAGE.
-
-END-PROGRAM.
-    STOP RUN.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIMPLE-FILE-RENAMER.
+AUTHOR. SIMON MIKKELSEN.
+
+* This program renames a file based on user input.
+* It is designed to demonstrate the intricacies of file handling.
+* It supports a single interactive rename, where it asks for the current
+* filename and the new filename, a batch mode where it reads a control
+* file of old-name/new-name pairs and renames every listed file in one run,
+* and a wildcard mode where a shell pattern is expanded to every matching
+* file and each one is renamed by appending an operator-supplied suffix,
+* printing a summary of how many succeeded and how many were not found.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE-TO-RENAME ASSIGN TO WS-OLD-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-FILE-STATUS.
+    SELECT CONTROL-FILE ASSIGN TO WS-CONTROL-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-CONTROL-STATUS.
+    COPY "auditlog-select.cpy".
+    COPY "run-id-select.cpy".
+    COPY "audit-index-select.cpy"
+        REPLACING ==:AUDIT-IDX-FILE-NAME:== BY =='RENAME-AUDIT-INDEX.DAT'==.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FILE-TO-RENAME.
+01  FILE-RECORD PIC X(100).
+
+FD  CONTROL-FILE.
+01  CONTROL-RECORD PIC X(210).
+
+COPY "auditlog-fd.cpy".
+COPY "run-id-fd.cpy".
+COPY "audit-index-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "auditlog-ws.cpy".
+COPY "run-id-ws.cpy".
+COPY "audit-index-ws.cpy".
+COPY "operator-auth-ws.cpy".
+01  WS-RUN-MODE PIC X VALUE 'S'.
+01  WS-SIMULATION-FLAG PIC X VALUE 'N'.
+    88  WS-SIMULATION-MODE VALUE 'Y'.
+01  WS-OLD-FILENAME PIC X(100).
+01  WS-NEW-FILENAME PIC X(100).
+01  WS-CONTROL-FILE-NAME PIC X(100).
+01  WS-FILE-STATUS PIC X(02).
+01  WS-CONTROL-STATUS PIC X(02).
+01  WS-TEMP PIC X(100).
+01  WS-SHELL-COMMAND PIC X(220).
+01  WS-ERROR-MESSAGE PIC X(100) VALUE 'File not found.'.
+01  WS-SUCCESS-MESSAGE PIC X(100) VALUE 'File renamed successfully.'.
+01  WS-FILE-STATUS-REASON PIC X(50).
+01  WS-CONTROL-EOF PIC X VALUE 'N'.
+    88  WS-CONTROL-DONE VALUE 'Y'.
+01  WS-RENAMED-COUNT PIC 9(05) VALUE 0.
+01  WS-NOT-FOUND-COUNT PIC 9(05) VALUE 0.
+01  WS-AUDIT-OUTCOME PIC X(11) VALUE SPACES.
+01  WS-AUDIT-COUNT PIC 9(05) VALUE 0.
+01  WS-AUDIT-INDEX-DETAIL PIC X(150) VALUE SPACES.
+01  WS-WILDCARD-PATTERN PIC X(100) VALUE SPACES.
+01  WS-RENAME-SUFFIX PIC X(20) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM GET-RUN-ID.
+    DISPLAY 'Simulate only, no actual rename (Y/N): ' WITH NO ADVANCING.
+    ACCEPT WS-SIMULATION-FLAG.
+    DISPLAY 'Rename mode (S=single, B=batch from control file, '
+        'W=wildcard pattern, Q=query audit trail): ' WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    EVALUATE WS-RUN-MODE
+     WHEN 'B'
+      PERFORM CHECK-OPERATOR-AUTHORIZED
+      PERFORM BATCH-RENAME
+     WHEN 'W' WHEN 'w'
+      PERFORM CHECK-OPERATOR-AUTHORIZED
+      PERFORM WILDCARD-RENAME
+     WHEN 'Q' WHEN 'q'
+      PERFORM QUERY-AUDIT-TRAIL
+     WHEN OTHER
+      PERFORM CHECK-OPERATOR-AUTHORIZED
+      PERFORM SINGLE-RENAME
+    END-EVALUATE.
+    GOBACK.
+
+CHECK-OPERATOR-AUTHORIZED.
+    COPY "operator-auth-check.cpy"
+        REPLACING ==:AUTH-PROGRAM-NAME:== BY =='SIMPLE-FILE-RENAMER'==.
+
+QUERY-AUDIT-TRAIL.
+    COPY "audit-index-query.cpy".
+
+SINGLE-RENAME.
+    DISPLAY 'Enter the current filename: '.
+    ACCEPT WS-OLD-FILENAME.
+    DISPLAY 'Enter the new filename: '.
+    ACCEPT WS-NEW-FILENAME.
+    PERFORM RENAME-ONE-FILE.
+    IF WS-FILE-STATUS = '00'
+     MOVE 1 TO WS-AUDIT-COUNT
+     IF WS-SIMULATION-MODE
+      DISPLAY 'WOULD RENAME: ' WS-OLD-FILENAME ' -> ' WS-NEW-FILENAME
+      MOVE 'SIMULATED' TO WS-AUDIT-OUTCOME
+     ELSE
+      DISPLAY WS-SUCCESS-MESSAGE
+      MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+     END-IF
+    ELSE
+     PERFORM EXPLAIN-FILE-STATUS
+     DISPLAY WS-ERROR-MESSAGE ' - ' WS-FILE-STATUS-REASON
+     MOVE 0 TO WS-AUDIT-COUNT
+     MOVE 'NOT FOUND' TO WS-AUDIT-OUTCOME
+    END-IF.
+    PERFORM WRITE-AUDIT-LOG.
+    PERFORM WRITE-AUDIT-INDEX.
+
+BATCH-RENAME.
+    DISPLAY 'Enter the control file name: ' WITH NO ADVANCING.
+    ACCEPT WS-CONTROL-FILE-NAME.
+    OPEN INPUT CONTROL-FILE.
+    IF WS-CONTROL-STATUS NOT = '00'
+     DISPLAY 'Control file not found.'
+     GOBACK
+    END-IF.
+    PERFORM BATCH-RENAME-ONE-LINE UNTIL WS-CONTROL-DONE.
+    CLOSE CONTROL-FILE.
+    DISPLAY '----------------------------------------'.
+    DISPLAY 'BATCH RENAME SUMMARY'.
+    DISPLAY 'RENAMED    : ' WS-RENAMED-COUNT.
+    DISPLAY 'NOT FOUND  : ' WS-NOT-FOUND-COUNT.
+    DISPLAY '----------------------------------------'.
+
+BATCH-RENAME-ONE-LINE.
+    READ CONTROL-FILE INTO CONTROL-RECORD
+     AT END
+      MOVE 'Y' TO WS-CONTROL-EOF
+     NOT AT END
+      UNSTRING CONTROL-RECORD DELIMITED BY ','
+          INTO WS-OLD-FILENAME WS-NEW-FILENAME
+      PERFORM RENAME-ONE-FILE
+      IF WS-FILE-STATUS = '00'
+       ADD 1 TO WS-RENAMED-COUNT
+       MOVE 1 TO WS-AUDIT-COUNT
+       IF WS-SIMULATION-MODE
+        DISPLAY 'WOULD RENAME: ' WS-OLD-FILENAME ' -> ' WS-NEW-FILENAME
+        MOVE 'SIMULATED' TO WS-AUDIT-OUTCOME
+       ELSE
+        DISPLAY 'RENAMED: ' WS-OLD-FILENAME ' -> ' WS-NEW-FILENAME
+        MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+       END-IF
+      ELSE
+       ADD 1 TO WS-NOT-FOUND-COUNT
+       PERFORM EXPLAIN-FILE-STATUS
+       DISPLAY 'NOT FOUND: ' WS-OLD-FILENAME ' - ' WS-FILE-STATUS-REASON
+       MOVE 0 TO WS-AUDIT-COUNT
+       MOVE 'NOT FOUND' TO WS-AUDIT-OUTCOME
+      END-IF
+      PERFORM WRITE-AUDIT-LOG
+      PERFORM WRITE-AUDIT-INDEX
+    END-READ.
+
+WILDCARD-RENAME.
+* Expand the wildcard pattern with a shell 'ls' into the same plain
+* one-name-per-line control file BATCH-RENAME reads, then rename every
+* match by appending the requested suffix to its current name.
+    DISPLAY 'Enter the wildcard pattern: ' WITH NO ADVANCING.
+    ACCEPT WS-WILDCARD-PATTERN.
+    DISPLAY 'Enter the suffix to append to each matched file: '
+        WITH NO ADVANCING.
+    ACCEPT WS-RENAME-SUFFIX.
+    MOVE 'FRENAMELIST.TMP' TO WS-CONTROL-FILE-NAME.
+    STRING 'ls ' DELIMITED BY SIZE
+        WS-WILDCARD-PATTERN DELIMITED BY SPACE
+        ' > ' DELIMITED BY SIZE
+        WS-CONTROL-FILE-NAME DELIMITED BY SPACE
+        ' 2>/dev/null' DELIMITED BY SIZE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+    OPEN INPUT CONTROL-FILE.
+    IF WS-CONTROL-STATUS NOT = '00'
+     DISPLAY 'No matching files found.'
+    ELSE
+     PERFORM WILDCARD-RENAME-ONE-LINE UNTIL WS-CONTROL-DONE
+     CLOSE CONTROL-FILE
+    END-IF.
+    DISPLAY '----------------------------------------'.
+    DISPLAY 'WILDCARD RENAME SUMMARY'.
+    DISPLAY 'RENAMED    : ' WS-RENAMED-COUNT.
+    DISPLAY 'NOT FOUND  : ' WS-NOT-FOUND-COUNT.
+    DISPLAY '----------------------------------------'.
+
+WILDCARD-RENAME-ONE-LINE.
+    READ CONTROL-FILE INTO CONTROL-RECORD
+     AT END
+      MOVE 'Y' TO WS-CONTROL-EOF
+     NOT AT END
+      MOVE FUNCTION TRIM(CONTROL-RECORD) TO WS-OLD-FILENAME
+      STRING WS-OLD-FILENAME DELIMITED BY SPACE
+          WS-RENAME-SUFFIX DELIMITED BY SIZE
+          INTO WS-NEW-FILENAME
+      PERFORM RENAME-ONE-FILE
+      IF WS-FILE-STATUS = '00'
+       ADD 1 TO WS-RENAMED-COUNT
+       MOVE 1 TO WS-AUDIT-COUNT
+       IF WS-SIMULATION-MODE
+        DISPLAY 'WOULD RENAME: ' WS-OLD-FILENAME ' -> ' WS-NEW-FILENAME
+        MOVE 'SIMULATED' TO WS-AUDIT-OUTCOME
+       ELSE
+        DISPLAY 'RENAMED: ' WS-OLD-FILENAME ' -> ' WS-NEW-FILENAME
+        MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+       END-IF
+      ELSE
+       ADD 1 TO WS-NOT-FOUND-COUNT
+       PERFORM EXPLAIN-FILE-STATUS
+       DISPLAY 'NOT FOUND: ' WS-OLD-FILENAME ' - ' WS-FILE-STATUS-REASON
+       MOVE 0 TO WS-AUDIT-COUNT
+       MOVE 'NOT FOUND' TO WS-AUDIT-OUTCOME
+      END-IF
+      PERFORM WRITE-AUDIT-LOG
+      PERFORM WRITE-AUDIT-INDEX
+    END-READ.
+
+RENAME-ONE-FILE.
+* WS-FILE-STATUS is the existence check: if the source file cannot be
+* opened, it stays non-'00' and neither branch touches the filesystem.
+    OPEN INPUT FILE-TO-RENAME.
+    IF WS-FILE-STATUS = '00'
+     CLOSE FILE-TO-RENAME
+     IF NOT WS-SIMULATION-MODE
+      STRING 'mv ' DELIMITED BY SIZE
+          WS-OLD-FILENAME DELIMITED BY SPACE
+          ' ' DELIMITED BY SIZE
+          WS-NEW-FILENAME DELIMITED BY SPACE
+          INTO WS-SHELL-COMMAND
+      CALL 'SYSTEM' USING WS-SHELL-COMMAND
+     END-IF
+    END-IF.
+
+EXPLAIN-FILE-STATUS.
+    COPY "file-status-codes.cpy"
+        REPLACING ==:FS-CODE:== BY ==WS-FILE-STATUS==
+                   ==:FS-REASON:== BY ==WS-FILE-STATUS-REASON==.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+WRITE-AUDIT-LOG.
+    COPY "auditlog-write.cpy"
+        REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='SIMPLE-FILE-RENAMER'==
+                   ==:AUDIT-SOURCE-NAME:==  BY ==WS-OLD-FILENAME==
+                   ==:AUDIT-DEST-NAME:==    BY ==WS-NEW-FILENAME==
+                   ==:AUDIT-RECORD-COUNT:== BY ==WS-AUDIT-COUNT==
+                   ==:AUDIT-OUTCOME:==      BY ==WS-AUDIT-OUTCOME==.
+
+WRITE-AUDIT-INDEX.
+    STRING 'RENAMED TO ' DELIMITED BY SIZE
+        WS-NEW-FILENAME DELIMITED BY SPACE
+        ' - ' DELIMITED BY SIZE
+        WS-AUDIT-OUTCOME DELIMITED BY SIZE
+        INTO WS-AUDIT-INDEX-DETAIL.
+    COPY "audit-index-write.cpy"
+        REPLACING ==:AUDIT-IDX-KEY:==    BY ==WS-OLD-FILENAME==
+                   ==:AUDIT-IDX-DETAIL:== BY ==WS-AUDIT-INDEX-DETAIL==.
