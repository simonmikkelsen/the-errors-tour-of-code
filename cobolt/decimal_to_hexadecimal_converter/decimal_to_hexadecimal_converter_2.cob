@@ -1,20 +1,119 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DecimalToHexadecimalConverter.
-AUTHOR. Simon Mikkelsen.
-* This program is a delightful journey through the world of number systems.
-* It converts decimal numbers into their hexadecimal counterparts.
-* The program is designed to be a learning tool for budding programmers.
-* Enjoy the whimsical comments and the creative variable names!
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  decimalNumber        PIC 9(10) VALUE 0.
-01  hexString            PIC X(8) VALUE SPACES.
-01  remainder            PIC 9 VALUE 0.
-01  tempNumber           PIC 9(10) VALUE 0.
-01  index                PIC 9 VALUE 0.
-01  hexDigits            PIC X(16) VALUE '0123456789ABCDEF'.
-01  weather              PIC X(10) VALUE 'Sunny'.
-01  unusedVar1           PIC 9 VALUE 0.
-01  unusedVar2           PIC 9 VALUE 0.
-01
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DecimalToHexadecimalConverter.
+AUTHOR. Simon Mikkelsen.
+* This program is a delightful journey through the world of number systems.
+* It converts decimal numbers into their hexadecimal counterparts.
+* The program is designed to be a learning tool for budding programmers.
+* Enjoy the whimsical comments and the creative variable names!
+* The number is repeatedly divided by sixteen, and each remainder (0-15)
+* is looked up in hexDigits and placed into hexString from the right,
+* the same way the decimal-to-binary converter builds its result. A
+* batch mode reads a file of decimal values, one per line, and writes a
+* file of converted hex results in the same order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+01  INPUT-RECORD PIC X(20).
+
+FD  OUTPUT-FILE.
+01  OUTPUT-RECORD PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  decimalNumber        PIC 9(10) VALUE 0.
+01  hexString            PIC X(9) VALUE SPACES.
+01  hexRemainder         PIC 9(2) VALUE 0.
+01  tempNumber           PIC 9(10) VALUE 0.
+01  hexIndex             PIC 9 VALUE 0.
+01  hexDigits            PIC X(16) VALUE '0123456789ABCDEF'.
+01  weather              PIC X(10) VALUE 'Sunny'.
+01  unusedVar1           PIC 9 VALUE 0.
+01  unusedVar2           PIC 9 VALUE 0.
+
+01 WS-RUN-MODE            PIC X VALUE 'I'.
+01 WS-INPUT-FILE-NAME     PIC X(100).
+01 WS-OUTPUT-FILE-NAME    PIC X(100).
+01 WS-INPUT-TEXT          PIC X(20).
+01 WS-BATCH-EOF-FLAG      PIC X VALUE 'N'.
+    88  WS-BATCH-EOF          VALUE 'Y'.
+01 WS-REPORT-LINE         PIC X(40).
+01 WS-OUTPUT-FORMAT       PIC X VALUE 'F'.
+    88  WS-OUTPUT-CSV         VALUE 'C'.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Mode (I=interactive, B=batch list file): " WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+    GOBACK.
+
+INTERACTIVE-MODE.
+    DISPLAY "Enter a decimal number: " WITH NO ADVANCING.
+    ACCEPT decimalNumber.
+    PERFORM CONVERT-TO-HEX.
+    DISPLAY "The hexadecimal equivalent is: " hexString.
+
+CONVERT-TO-HEX.
+* Divide repeatedly by sixteen, building the hex digits from the
+* right-hand end of the field just like the decimal-to-binary
+* converter builds its bit string.
+    MOVE SPACES TO hexString.
+    MOVE decimalNumber TO tempNumber.
+    MOVE 9 TO hexIndex.
+    IF tempNumber = 0
+     MOVE hexDigits(1:1) TO hexString(9:1)
+    ELSE
+     PERFORM UNTIL tempNumber = 0 OR hexIndex = 0
+      COMPUTE hexRemainder = FUNCTION MOD(tempNumber, 16)
+      MOVE hexDigits(hexRemainder + 1:1) TO hexString(hexIndex:1)
+      COMPUTE tempNumber = tempNumber / 16
+      SUBTRACT 1 FROM hexIndex
+     END-PERFORM
+    END-IF.
+
+BATCH-MODE.
+    DISPLAY "Enter the input list file name: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT-FILE-NAME.
+    DISPLAY "Enter the output file name: " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FILE-NAME.
+    DISPLAY "Output format (F=fixed-column, C=CSV): " WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-FORMAT.
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM PROCESS-ONE-VALUE UNTIL WS-BATCH-EOF.
+    CLOSE INPUT-FILE.
+    CLOSE OUTPUT-FILE.
+
+PROCESS-ONE-VALUE.
+    READ INPUT-FILE INTO WS-INPUT-TEXT
+     AT END
+      SET WS-BATCH-EOF TO TRUE
+     NOT AT END
+      MOVE FUNCTION NUMVAL(WS-INPUT-TEXT) TO decimalNumber
+      PERFORM CONVERT-TO-HEX
+      IF WS-OUTPUT-CSV
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              hexString DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      ELSE
+          STRING FUNCTION TRIM(WS-INPUT-TEXT) DELIMITED BY SIZE
+              '  ' DELIMITED BY SIZE
+              hexString DELIMITED BY SIZE
+              INTO WS-REPORT-LINE
+      END-IF
+      MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+      WRITE OUTPUT-RECORD
+    END-READ.
