@@ -0,0 +1,133 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILE-SPLITTER-PURGE.
+AUTHOR. Simon Mikkelsen.
+* FILE-SPLITTER keeps cutting new numbered output files (OUTPUT001.DAT,
+* OUTPUT002.DAT, ...) and nothing ever cleans them up, so split output
+* just accumulates on disk indefinitely. This housekeeping program
+* scans a directory for files matching a given output stem and, for
+* whichever are older than an operator-supplied retention period (in
+* days), either moves them into an archive directory or deletes them
+* outright, so split output has an owner instead of growing forever.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LISTING-FILE ASSIGN TO WS-LISTING-FILE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "auditlog-select.cpy".
+    COPY "run-id-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+FD  LISTING-FILE.
+01  LISTING-RECORD PIC X(150).
+
+COPY "auditlog-fd.cpy".
+COPY "run-id-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "auditlog-ws.cpy".
+COPY "run-id-ws.cpy".
+01  WS-AUDIT-OUTCOME        PIC X(11) VALUE SPACES.
+01  WS-SCAN-DIR             PIC X(100) VALUE SPACES.
+01  WS-OUTPUT-STEM          PIC X(40) VALUE SPACES.
+01  WS-RETENTION-DAYS       PIC 9(04) VALUE 0.
+01  WS-PURGE-MODE           PIC X VALUE 'D'.
+    88  WS-PURGE-ARCHIVE        VALUE 'A'.
+    88  WS-PURGE-DELETE         VALUE 'D'.
+01  WS-ARCHIVE-DIR          PIC X(100) VALUE SPACES.
+01  WS-LISTING-FILE-NAME    PIC X(100) VALUE '/tmp/FSPURGE.TMP'.
+01  WS-LISTING-EOF-FLAG     PIC X VALUE 'N'.
+    88  WS-LISTING-EOF          VALUE 'Y'.
+01  WS-FILE-NAME-ONLY       PIC X(150).
+01  WS-FILE-PATH            PIC X(250).
+01  WS-SHELL-COMMAND        PIC X(300).
+01  WS-PURGED-COUNT         PIC 9(06) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Enter the directory to scan: ' WITH NO ADVANCING.
+    ACCEPT WS-SCAN-DIR.
+    DISPLAY 'Enter the output file stem (e.g. OUTPUT): ' WITH NO ADVANCING.
+    ACCEPT WS-OUTPUT-STEM.
+    DISPLAY 'Enter the retention period in days: ' WITH NO ADVANCING.
+    ACCEPT WS-RETENTION-DAYS.
+    DISPLAY 'Action for expired files (A=archive, D=delete): '
+        WITH NO ADVANCING.
+    ACCEPT WS-PURGE-MODE.
+    IF WS-PURGE-ARCHIVE
+     DISPLAY 'Enter the archive directory: ' WITH NO ADVANCING
+     ACCEPT WS-ARCHIVE-DIR
+     STRING 'mkdir -p ' DELIMITED BY SIZE
+         FUNCTION TRIM(WS-ARCHIVE-DIR) DELIMITED BY SIZE
+         INTO WS-SHELL-COMMAND
+     CALL 'SYSTEM' USING WS-SHELL-COMMAND
+    END-IF.
+
+    PERFORM BUILD-EXPIRED-FILE-LISTING.
+    OPEN INPUT LISTING-FILE.
+    PERFORM PURGE-ONE-FILE UNTIL WS-LISTING-EOF.
+    CLOSE LISTING-FILE.
+
+    DISPLAY 'Files purged: ' WS-PURGED-COUNT.
+    MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME.
+    PERFORM GET-RUN-ID.
+    PERFORM WRITE-AUDIT-LOG.
+    STOP RUN.
+
+BUILD-EXPIRED-FILE-LISTING.
+* Ask the shell to do the age comparison: list every file under the
+* scan directory whose name starts with the stem and whose last
+* modification is older than the retention window.
+    STRING 'find ' DELIMITED BY SIZE
+        FUNCTION TRIM(WS-SCAN-DIR) DELIMITED BY SIZE
+        ' -maxdepth 1 -name ' DELIMITED BY SIZE
+        '"' DELIMITED BY SIZE
+        FUNCTION TRIM(WS-OUTPUT-STEM) DELIMITED BY SIZE
+        '*" -mtime +' DELIMITED BY SIZE
+        WS-RETENTION-DAYS DELIMITED BY SIZE
+        ' > ' DELIMITED BY SIZE
+        WS-LISTING-FILE-NAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+PURGE-ONE-FILE.
+    READ LISTING-FILE INTO WS-FILE-NAME-ONLY
+     AT END
+      SET WS-LISTING-EOF TO TRUE
+     NOT AT END
+      MOVE WS-FILE-NAME-ONLY TO WS-FILE-PATH
+      IF WS-PURGE-ARCHIVE
+       PERFORM ARCHIVE-ONE-FILE
+      ELSE
+       PERFORM DELETE-ONE-FILE
+      END-IF
+      ADD 1 TO WS-PURGED-COUNT
+    END-READ.
+
+ARCHIVE-ONE-FILE.
+    STRING 'mv ' DELIMITED BY SIZE
+        FUNCTION TRIM(WS-FILE-PATH) DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ARCHIVE-DIR) DELIMITED BY SIZE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+    DISPLAY 'ARCHIVED: ' WS-FILE-PATH.
+
+DELETE-ONE-FILE.
+    STRING 'rm -f ' DELIMITED BY SIZE
+        FUNCTION TRIM(WS-FILE-PATH) DELIMITED BY SIZE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+    DISPLAY 'DELETED: ' WS-FILE-PATH.
+
+GET-RUN-ID.
+    COPY "run-id-get.cpy".
+
+WRITE-AUDIT-LOG.
+    COPY "auditlog-write.cpy"
+        REPLACING ==:AUDIT-PROGRAM-NAME:== BY =='FILE-SPLITTER-PURGE'==
+                   ==:AUDIT-SOURCE-NAME:==  BY ==WS-OUTPUT-STEM==
+                   ==:AUDIT-DEST-NAME:==    BY ==WS-SCAN-DIR==
+                   ==:AUDIT-RECORD-COUNT:== BY ==WS-PURGED-COUNT==
+                   ==:AUDIT-OUTCOME:==      BY ==WS-AUDIT-OUTCOME==.
