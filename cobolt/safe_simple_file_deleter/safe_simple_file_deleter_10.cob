@@ -1,61 +1,177 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SafeFileDeleter.
-AUTHOR. Simon Mikkelsen.
-* This program is designed to delete files safely.
-* It takes user input for the filename to delete.
-* It performs various checks before deletion.
-* It logs the deletion process for auditing purposes.
-* It uses multiple variables and functions for clarity.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT FILE-TO-DELETE ASSIGN TO DISK.
-
-DATA DIVISION.
-FILE SECTION.
-FD  FILE-TO-DELETE.
-01  FILE-RECORD PIC X(100).
-
-WORKING-STORAGE SECTION.
-01  WS-FILENAME PIC X(100).
-01  WS-USER-INPUT PIC X(100).
-01  WS-LOG-MESSAGE PIC X(256).
-01  WS-DELETE-STATUS PIC X(10).
-01  WS-UNUSED-VARIABLE PIC X(50).
-01  WS-ANOTHER-UNUSED PIC X(50).
-01  WS-LOTR-VARIABLE PIC X(50).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter the filename to delete: " WITH NO ADVANCING.
-    ACCEPT WS-USER-INPUT.
-    MOVE WS-USER-INPUT TO WS-FILENAME.
-    PERFORM CHECK-FILE-EXISTS.
-    PERFORM DELETE-FILE.
-    PERFORM LOG-DELETION.
-    STOP RUN.
-
-CHECK-FILE-EXISTS.
-    * Check if the file exists before attempting to delete it.
-    OPEN INPUT FILE-TO-DELETE.
-    IF FILE-STATUS = "00"
-     CLOSE FILE-TO-DELETE
-    ELSE
-     DISPLAY "File does not exist."
-     STOP RUN
-    END-IF.
-
-DELETE-FILE.
-    * Delete the file and set the status.
-    CALL 'SYSTEM' USING WS-FILENAME.
-    MOVE "DELETED" TO WS-DELETE-STATUS.
-
-LOG-DELETION.
-    * Log the deletion process for auditing purposes.
-    MOVE "File " TO WS-LOG-MESSAGE.
-    STRING WS-FILENAME DELIMITED BY SPACE
-        " has been deleted." DELIMITED BY SIZE
-        INTO WS-LOG-MESSAGE.
-    DISPLAY WS-LOG-MESSAGE.
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SafeFileDeleter.
+AUTHOR. Simon Mikkelsen.
+* This program is designed to delete files safely.
+* It takes user input for the filename to delete.
+* It performs various checks before deletion.
+* Before the file is actually removed it is copied into a dated quarantine
+* directory, so an accidental delete request can still be recovered, and
+* every deletion is appended to a persistent delete-audit file (who, what,
+* when) instead of only being written to the screen.
+* It uses multiple variables and functions for clarity.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE-TO-DELETE ASSIGN TO WS-FILENAME
+     FILE STATUS IS WS-FILE-STATUS.
+    COPY "audit-index-select.cpy"
+        REPLACING ==:AUDIT-IDX-FILE-NAME:== BY =='DELETE-AUDIT-INDEX.DAT'==.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FILE-TO-DELETE.
+01  FILE-RECORD PIC X(100).
+
+COPY "audit-index-fd.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "audit-index-ws.cpy".
+01  WS-RUN-MODE PIC X VALUE 'D'.
+01  WS-SIMULATION-FLAG PIC X VALUE 'N'.
+    88  WS-SIMULATION-MODE VALUE 'Y'.
+01  WS-FILENAME PIC X(100).
+01  WS-USER-INPUT PIC X(100).
+01  WS-OPERATOR-ID PIC X(20).
+01  WS-LOG-MESSAGE PIC X(256).
+01  WS-FILE-STATUS PIC X(02).
+01  WS-DELETE-STATUS PIC X(10).
+01  WS-QUARANTINE-DIR PIC X(60).
+01  WS-QUARANTINE-PATH PIC X(160).
+01  WS-SHELL-COMMAND PIC X(250).
+COPY "operator-auth-ws.cpy".
+
+01  WS-CURRENT-DATE.
+    05  WS-CURRENT-YEAR PIC 9(04).
+    05  WS-CURRENT-MONTH PIC 9(02).
+    05  WS-CURRENT-DAY PIC 9(02).
+01  WS-CURRENT-TIME.
+    05  WS-CURRENT-HOUR PIC 9(02).
+    05  WS-CURRENT-MINUTE PIC 9(02).
+    05  WS-CURRENT-SECOND PIC 9(02).
+    05  FILLER PIC 9(02).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Mode (D=delete a file, Q=query audit trail): "
+        WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+    IF WS-RUN-MODE = 'Q' OR WS-RUN-MODE = 'q'
+     PERFORM QUERY-AUDIT-TRAIL
+    ELSE
+     PERFORM DELETE-ONE-FILE-FLOW
+    END-IF.
+    GOBACK.
+
+DELETE-ONE-FILE-FLOW.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-CURRENT-TIME FROM TIME.
+    PERFORM CHECK-OPERATOR-AUTHORIZED.
+    MOVE OPERATOR-AUTH-ID TO WS-OPERATOR-ID.
+    DISPLAY "Simulate only, no actual delete (Y/N): " WITH NO ADVANCING.
+    ACCEPT WS-SIMULATION-FLAG.
+    DISPLAY "Enter the filename to delete: " WITH NO ADVANCING.
+    ACCEPT WS-USER-INPUT.
+    MOVE WS-USER-INPUT TO WS-FILENAME.
+    PERFORM CHECK-FILE-EXISTS.
+    IF WS-SIMULATION-MODE
+     PERFORM SIMULATE-DELETION
+    ELSE
+     PERFORM QUARANTINE-FILE
+     PERFORM DELETE-FILE
+     PERFORM LOG-DELETION
+    END-IF.
+
+CHECK-OPERATOR-AUTHORIZED.
+    COPY "operator-auth-check.cpy"
+        REPLACING ==:AUTH-PROGRAM-NAME:== BY =='SAFEFILEDELETER'==.
+
+QUERY-AUDIT-TRAIL.
+    COPY "audit-index-query.cpy".
+
+CHECK-FILE-EXISTS.
+* Check if the file exists before attempting to delete it.
+    OPEN INPUT FILE-TO-DELETE.
+    IF WS-FILE-STATUS = "00"
+     CLOSE FILE-TO-DELETE
+    ELSE
+     DISPLAY "File does not exist."
+     GOBACK
+    END-IF.
+
+QUARANTINE-FILE.
+* Copy the file into a dated quarantine directory before it is removed,
+* so it can be recovered if the delete request turns out to be a mistake.
+    STRING 'QUARANTINE/' DELIMITED BY SIZE
+        WS-CURRENT-YEAR DELIMITED BY SIZE
+        WS-CURRENT-MONTH DELIMITED BY SIZE
+        WS-CURRENT-DAY DELIMITED BY SIZE
+        INTO WS-QUARANTINE-DIR.
+    STRING 'mkdir -p ' DELIMITED BY SIZE
+        WS-QUARANTINE-DIR DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+    STRING WS-QUARANTINE-DIR DELIMITED BY SPACE
+        '/' DELIMITED BY SIZE
+        WS-FILENAME DELIMITED BY SPACE
+        INTO WS-QUARANTINE-PATH.
+    STRING 'cp ' DELIMITED BY SIZE
+        WS-FILENAME DELIMITED BY SPACE
+        ' ' DELIMITED BY SIZE
+        WS-QUARANTINE-PATH DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+DELETE-FILE.
+* Delete the file and set the status.
+    STRING 'rm -f ' DELIMITED BY SIZE
+        WS-FILENAME DELIMITED BY SPACE
+        INTO WS-SHELL-COMMAND.
+    CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+    MOVE "DELETED" TO WS-DELETE-STATUS.
+
+SIMULATE-DELETION.
+* The file exists (CHECK-FILE-EXISTS already confirmed it) but this run
+* is a dry run, so report what would happen without quarantining,
+* deleting, or touching the real delete-audit file.
+    DISPLAY "*** SIMULATION ONLY - NO FILE WAS DELETED ***".
+    DISPLAY "Would quarantine and delete: " WS-FILENAME.
+    STRING WS-OPERATOR-ID DELIMITED BY SPACE
+        ' WOULD DELETE ' DELIMITED BY SIZE
+        WS-FILENAME DELIMITED BY SPACE
+        ' (SIMULATION ONLY) ON ' DELIMITED BY SIZE
+        WS-CURRENT-YEAR DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        WS-CURRENT-MONTH DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        WS-CURRENT-DAY DELIMITED BY SIZE
+        INTO WS-LOG-MESSAGE.
+    DISPLAY WS-LOG-MESSAGE.
+    COPY "audit-index-write.cpy"
+        REPLACING ==:AUDIT-IDX-KEY:==    BY ==WS-FILENAME==
+                   ==:AUDIT-IDX-DETAIL:== BY ==WS-LOG-MESSAGE==.
+
+LOG-DELETION.
+* Append the deletion to the persistent audit file for traceability.
+    STRING WS-OPERATOR-ID DELIMITED BY SPACE
+        ' DELETED ' DELIMITED BY SIZE
+        WS-FILENAME DELIMITED BY SPACE
+        ' ON ' DELIMITED BY SIZE
+        WS-CURRENT-YEAR DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        WS-CURRENT-MONTH DELIMITED BY SIZE
+        '-' DELIMITED BY SIZE
+        WS-CURRENT-DAY DELIMITED BY SIZE
+        ' AT ' DELIMITED BY SIZE
+        WS-CURRENT-HOUR DELIMITED BY SIZE
+        ':' DELIMITED BY SIZE
+        WS-CURRENT-MINUTE DELIMITED BY SIZE
+        ':' DELIMITED BY SIZE
+        WS-CURRENT-SECOND DELIMITED BY SIZE
+        ' - QUARANTINED TO ' DELIMITED BY SIZE
+        WS-QUARANTINE-PATH DELIMITED BY SPACE
+        INTO WS-LOG-MESSAGE.
+    DISPLAY WS-LOG-MESSAGE.
+    COPY "audit-index-write.cpy"
+        REPLACING ==:AUDIT-IDX-KEY:==    BY ==WS-FILENAME==
+                   ==:AUDIT-IDX-DETAIL:== BY ==WS-LOG-MESSAGE==.
